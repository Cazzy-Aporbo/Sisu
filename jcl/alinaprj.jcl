@@ -0,0 +1,15 @@
+//ALINAPRJ JOB (ACCT01),'ALINA CLASS ROSTER REPORT',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------*
+//* RUN THE ALINA-PROJECT GPA/ATTENDANCE REPORT AGAINST THE    *
+//* CLASS ROSTER DATASET, WHICH CARRIES STUDENT RECORDS AND    *
+//* ATTENDANCE FORWARD FROM TERM TO TERM.                      *
+//*------------------------------------------------------------*
+//STEP010  EXEC PGM=ALINA-PROJECT
+//STEPLIB  DD DSN=BATCH.COBOL.LOADLIB,DISP=SHR
+//ALINAROS DD DSN=BATCH.ALINA.ROSTER,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
