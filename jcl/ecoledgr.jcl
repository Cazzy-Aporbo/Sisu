@@ -0,0 +1,21 @@
+//ECOLEDGR JOB (ACCT01),'ECOLEDGER ENVIRONMENTAL SIM',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------*
+//* RUN ECOLEDGER AGAINST THE SITE CONFIG (FACTORY/TREE/       *
+//* ANIMAL READINGS) AND STOP-LIMITS DATASETS. EACH STEP'S     *
+//* READINGS ARE APPENDED TO THE EMISSIONS HISTORY DATASET.    *
+//*------------------------------------------------------------*
+//STEP010  EXEC PGM=ECOLEDGER
+//STEPLIB  DD DSN=BATCH.COBOL.LOADLIB,DISP=SHR
+//ECOLIMIT DD DSN=BATCH.ECOLEDGER.LIMITS,DISP=SHR
+//ECOSITE  DD DSN=BATCH.ECOLEDGER.SITE,DISP=SHR
+//ECOEMIT  DD DSN=BATCH.ECOLEDGER.EMIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//OPSALERT DD DSN=BATCH.OPSALERT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
