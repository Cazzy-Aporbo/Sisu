@@ -0,0 +1,26 @@
+//URBANFLX JOB (ACCT01),'URBANFLUX CITY SIMULATION',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------*
+//* RUN URBANFLUX AGAINST THE CITY DATA (CITIZEN/VEHICLE/      *
+//* BUILDING COUNTS) AND POLICY DATASETS. CITY STATE CARRIES   *
+//* FORWARD IN THE CITY-STATE DATASET AND CRITICAL EVENTS ARE  *
+//* APPENDED TO THE ALERT DATASET.                             *
+//*------------------------------------------------------------*
+//STEP010   EXEC PGM=URBANFLUX
+//STEPLIB   DD DSN=BATCH.COBOL.LOADLIB,DISP=SHR
+//UFPOLICY  DD DSN=BATCH.URBANFLUX.POLICY,DISP=SHR
+//UFCTYDTA  DD DSN=BATCH.URBANFLUX.CITYDATA,DISP=SHR
+//UFCITY    DD DSN=BATCH.URBANFLUX.STATE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//UFALERTS  DD DSN=BATCH.URBANFLUX.ALERTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//OPSALERT  DD DSN=BATCH.OPSALERT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT    DD SYSOUT=*
+//SYSPRINT  DD SYSOUT=*
