@@ -0,0 +1,17 @@
+//LEDGER   JOB (ACCT01),'GENERAL LEDGER MONTH-END',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------*
+//* POST THE MONTH'S TRANSACTIONS AGAINST THE LEDGER'S OPENING *
+//* BALANCE DATASET AND PRODUCE THE CLOSING REPORT, WHICH ALSO *
+//* CARRIES FORWARD NEXT MONTH'S OPENING BALANCE.              *
+//*------------------------------------------------------------*
+//STEP010  EXEC PGM=LEDGER
+//STEPLIB  DD DSN=BATCH.COBOL.LOADLIB,DISP=SHR
+//LEDGERTX DD DSN=BATCH.LEDGER.TRANSACTIONS,DISP=SHR
+//LEDGRBAL DD DSN=BATCH.LEDGER.OPENBAL,DISP=SHR
+//LEDGRCLS DD DSN=BATCH.LEDGER.CLOSERPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
