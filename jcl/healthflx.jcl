@@ -0,0 +1,26 @@
+//HEALTHFL JOB (ACCT01),'HEALTHFLUX PATIENT ANALYTICS',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------*
+//* RUN HEALTHFLUX AGAINST THE PATIENT CENSUS AND THRESHOLD    *
+//* PARM DATASETS. ALERTS ARE APPENDED TO THE ALERT HISTORY    *
+//* DATASET AND THE RUN CHECKPOINTS ITSELF SO AN ABEND CAN BE  *
+//* RESTARTED FROM THE LAST COMPLETED STEP INSTEAD OF STEP 1.  *
+//*------------------------------------------------------------*
+//STEP010  EXEC PGM=HEALTHFLUX
+//STEPLIB  DD DSN=BATCH.COBOL.LOADLIB,DISP=SHR
+//HFTHRESH DD DSN=BATCH.HEALTHFLUX.THRESH,DISP=SHR
+//HFCENSUS DD DSN=BATCH.HEALTHFLUX.CENSUS,DISP=SHR
+//HFALERTS DD DSN=BATCH.HEALTHFLUX.ALERTS,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//HFCKPT   DD DSN=BATCH.HEALTHFLUX.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//OPSALERT DD DSN=BATCH.OPSALERT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
