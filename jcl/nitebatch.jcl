@@ -0,0 +1,57 @@
+//NITEBAT  JOB (ACCT01),'NIGHTLY BATCH CHAIN',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------*
+//* RUN THE NIGHTLYBATCH DRIVER, WHICH CALLS HEALTHFLUX,       *
+//* ECOLEDGER, AND URBANFLUX IN SEQUENCE. ALL THREE PROGRAMS'  *
+//* DATASETS ARE ALLOCATED IN THIS ONE STEP SINCE THE DRIVER   *
+//* CALLS THEM IN-PROCESS RATHER THAN AS SEPARATE JOB STEPS.   *
+//* NBCKPT RECORDS WHICH PROGRAM IN THE CHAIN LAST COMPLETED,  *
+//* SO RESUBMITTING THIS JOB AFTER AN ABEND RESTARTS WITH THE  *
+//* NEXT PROGRAM IN LINE INSTEAD OF RERUNNING THE WHOLE CHAIN. *
+//*------------------------------------------------------------*
+//STEP010   EXEC PGM=NIGHTLYBATCH
+//STEPLIB   DD DSN=BATCH.COBOL.LOADLIB,DISP=SHR
+//NBCKPT    DD DSN=BATCH.NIGHTLYBATCH.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
+//* ---------------- HEALTHFLUX datasets ----------------------
+//HFTHRESH  DD DSN=BATCH.HEALTHFLUX.THRESH,DISP=SHR
+//HFCENSUS  DD DSN=BATCH.HEALTHFLUX.CENSUS,DISP=SHR
+//HFALERTS  DD DSN=BATCH.HEALTHFLUX.ALERTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//HFCKPT    DD DSN=BATCH.HEALTHFLUX.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
+//* ---------------- ECOLEDGER datasets ------------------------
+//ECOLIMIT  DD DSN=BATCH.ECOLEDGER.LIMITS,DISP=SHR
+//ECOSITE   DD DSN=BATCH.ECOLEDGER.SITE,DISP=SHR
+//ECOEMIT   DD DSN=BATCH.ECOLEDGER.EMIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
+//* ---------------- URBANFLUX datasets -------------------------
+//UFPOLICY    DD DSN=BATCH.URBANFLUX.POLICY,DISP=SHR
+//UFCTYDTA    DD DSN=BATCH.URBANFLUX.CITYDATA,DISP=SHR
+//UFCITY      DD DSN=BATCH.URBANFLUX.STATE,
+//               DISP=(MOD,CATLG,CATLG),
+//               SPACE=(TRK,(1,1),RLSE),
+//               DCB=(RECFM=FB,LRECL=80)
+//UFALERTS    DD DSN=BATCH.URBANFLUX.ALERTS,
+//               DISP=(MOD,CATLG,CATLG),
+//               SPACE=(TRK,(5,5),RLSE),
+//               DCB=(RECFM=FB,LRECL=80)
+//*
+//* ---------------- shared operator alert file -----------------
+//OPSALERT    DD DSN=BATCH.OPSALERT,
+//               DISP=(MOD,CATLG,CATLG),
+//               SPACE=(TRK,(5,5),RLSE),
+//               DCB=(RECFM=FB,LRECL=80)
+//SYSOUT      DD SYSOUT=*
+//SYSPRINT    DD SYSOUT=*
