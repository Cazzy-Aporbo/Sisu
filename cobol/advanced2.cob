@@ -2,12 +2,47 @@
        PROGRAM-ID. SOCIAL-NETWORK-SIM.
        AUTHOR. CAZZY.
 
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - load AGENT names and starting
+      *               INFLUENCE from SNSROSTER instead of stamping
+      *               the literal "Agent-1" into every NAME(I).
+      *               Falls back to distinct Agent-<n> demo names.
+      *   2026-08-08  CAZZY - read a real connections graph from
+      *               SNSLINKS so INTERACT-AGENT only influences
+      *               agents who are actually linked, instead of
+      *               a fully-connected graph. Falls back to
+      *               all-to-all when no links file is present.
+      *   2026-08-08  CAZZY - export each step's OPINION snapshot
+      *               to SNSHIST, one line per agent per step.
+      *   2026-08-08  CAZZY - stop VARY-STEPS once OPINION has held
+      *               steady for CONSENSUS-THRESHOLD consecutive
+      *               steps, and report the step consensus hit.
+      *-----------------------------------------------------------*
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AGENT-ROSTER-FILE ASSIGN TO "SNSROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTER-FILE-STATUS.
+           SELECT LINKS-FILE ASSIGN TO "SNSLINKS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LINKS-FILE-STATUS.
+           SELECT OPINION-HISTORY-FILE ASSIGN TO "SNSHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  AGENT-ROSTER-FILE.
+       01  AGENT-ROSTER-RECORD PIC X(40).
+
+       FD  LINKS-FILE.
+       01  LINK-RECORD         PIC X(20).
+
+       FD  OPINION-HISTORY-FILE.
+       01  HIST-RECORD         PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 NUM-AGENTS        PIC 9(02) VALUE 10.
@@ -16,6 +51,26 @@
        77 I                 PIC 9(02).
        77 J                 PIC 9(02).
        77 CHOICE            PIC 9 VALUE 0.
+       77 ROSTER-FILE-STATUS PIC X(2).
+       77 NUM-LOADED         PIC 9(02) VALUE 0.
+       01 RR-NAME             PIC X(10).
+       01 RR-INFLUENCE        PIC 9.
+       77 LINKS-FILE-STATUS PIC X(2).
+       01 LK-FROM             PIC 99.
+       01 LK-TO               PIC 99.
+       77 HIST-FILE-STATUS  PIC X(2).
+       77 STABLE-COUNT       PIC 99 VALUE 0.
+       77 CONSENSUS-THRESHOLD PIC 99 VALUE 3.
+       77 CONSENSUS-STEP     PIC 999 VALUE 0.
+       77 CONSENSUS-FLAG     PIC X VALUE "N".
+       77 SAME-FLAG          PIC X VALUE "Y".
+
+       01 PREV-OPINIONS.
+          05 PREV-OPINION OCCURS 10 TIMES PIC 9.
+
+       01 ADJACENCY.
+          05 ADJ-ROW OCCURS 10 TIMES.
+             10 ADJ-COL OCCURS 10 TIMES PIC 9.
 
        01 AGENTS.
           05 AGENT OCCURS 10 TIMES.
@@ -30,23 +85,136 @@
 
            DISPLAY "🌐 Welcome to Social Dynamics Simulation!".
            PERFORM INIT-AGENTS
+           PERFORM LOAD-NETWORK
+           OPEN OUTPUT OPINION-HISTORY-FILE
            PERFORM VARY-STEPS
+           CLOSE OPINION-HISTORY-FILE
+
+           IF CONSENSUS-FLAG = "Y"
+               DISPLAY "Opinions converged at step " CONSENSUS-STEP
+           ELSE
+               DISPLAY "No consensus reached within " NUM-STEPS " steps"
+           END-IF
 
            DISPLAY "Simulation Complete.".
            STOP RUN.
 
        INIT-AGENTS.
+           PERFORM LOAD-AGENT-ROSTER
+           IF NUM-LOADED < NUM-AGENTS
+               COMPUTE I = NUM-LOADED + 1
+               PERFORM VARY-DEMO-NAME
+           END-IF
            MOVE 1 TO I
-           PERFORM VARY-NAME
+           PERFORM VARY-OPINION
            DISPLAY "Agents initialized with random opinions."
            .
 
-       VARY-NAME.
-           MOVE "Agent-1" TO NAME (I)
+      *-----------------------------------------------------------*
+      * Pull distinct agent names and starting INFLUENCE scores   *
+      * from SNSROSTER so each of the NUM-AGENTS is traceable.    *
+      *-----------------------------------------------------------*
+       LOAD-AGENT-ROSTER.
+           MOVE 0 TO NUM-LOADED
+           OPEN INPUT AGENT-ROSTER-FILE
+           IF ROSTER-FILE-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ AGENT-ROSTER-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   UNSTRING AGENT-ROSTER-RECORD DELIMITED BY ALL SPACES
+                       INTO RR-NAME RR-INFLUENCE
+                   IF NUM-LOADED < NUM-AGENTS
+                       ADD 1 TO NUM-LOADED
+                       MOVE RR-NAME TO NAME(NUM-LOADED)
+                       MOVE RR-INFLUENCE TO INFLUENCE(NUM-LOADED)
+                   END-IF
+               END-PERFORM
+               CLOSE AGENT-ROSTER-FILE
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Fallback roster: Agent-<n>, distinct per index, used only *
+      * when SNSROSTER doesn't supply all NUM-AGENTS entries.     *
+      *-----------------------------------------------------------*
+       VARY-DEMO-NAME.
+           STRING "Agent-" I DELIMITED BY SIZE INTO NAME(I)
+           MOVE 1 TO INFLUENCE(I)
+           ADD 1 TO I
+           IF I <= NUM-AGENTS
+               PERFORM VARY-DEMO-NAME
+           END-IF
+           .
+
+       VARY-OPINION.
            MOVE FUNCTION RANDOM (3) TO OPINION(I)
            ADD 1 TO I
            IF I <= NUM-AGENTS
-               PERFORM VARY-NAME
+               PERFORM VARY-OPINION
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Build the agent connections graph from SNSLINKS (one      *
+      * "FROM TO" pair per line). Defaults to all-to-all when no  *
+      * links file is present, preserving the original behavior.  *
+      *-----------------------------------------------------------*
+       LOAD-NETWORK.
+           MOVE 1 TO I
+           PERFORM FILL-ADJ-ROW
+           OPEN INPUT LINKS-FILE
+           IF LINKS-FILE-STATUS = "00"
+               MOVE 1 TO I
+               PERFORM CLEAR-ADJ-ROW
+               PERFORM UNTIL 1 = 2
+                   READ LINKS-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   UNSTRING LINK-RECORD DELIMITED BY ALL SPACES
+                       INTO LK-FROM LK-TO
+                   IF LK-FROM >= 1 AND LK-FROM <= NUM-AGENTS
+                           AND LK-TO >= 1 AND LK-TO <= NUM-AGENTS
+                       MOVE 1 TO ADJ-COL(LK-FROM, LK-TO)
+                   END-IF
+               END-PERFORM
+               CLOSE LINKS-FILE
+           END-IF
+           .
+
+       FILL-ADJ-ROW.
+           MOVE 1 TO J
+           PERFORM FILL-ADJ-COL
+           ADD 1 TO I
+           IF I <= NUM-AGENTS
+               PERFORM FILL-ADJ-ROW
+           END-IF
+           .
+
+       FILL-ADJ-COL.
+           MOVE 1 TO ADJ-COL(I, J)
+           ADD 1 TO J
+           IF J <= NUM-AGENTS
+               PERFORM FILL-ADJ-COL
+           END-IF
+           .
+
+       CLEAR-ADJ-ROW.
+           MOVE 1 TO J
+           PERFORM CLEAR-ADJ-COL
+           ADD 1 TO I
+           IF I <= NUM-AGENTS
+               PERFORM CLEAR-ADJ-ROW
+           END-IF
+           .
+
+       CLEAR-ADJ-COL.
+           MOVE 0 TO ADJ-COL(I, J)
+           ADD 1 TO J
+           IF J <= NUM-AGENTS
+               PERFORM CLEAR-ADJ-COL
            END-IF
            .
 
@@ -55,11 +223,54 @@
            PERFORM INTERACTIONS
            DISPLAY "Step " STEP ":"
            PERFORM SHOW-OPINIONS
-           IF STEP < NUM-STEPS
+           PERFORM CHECK-CONSENSUS
+           IF STEP < NUM-STEPS AND CONSENSUS-FLAG NOT = "Y"
                PERFORM VARY-STEPS
            END-IF
            .
 
+      *-----------------------------------------------------------*
+      * Stops the run once every agent's OPINION has held steady  *
+      * for CONSENSUS-THRESHOLD consecutive steps, instead of      *
+      * always burning the full NUM-STEPS window.                 *
+      *-----------------------------------------------------------*
+       CHECK-CONSENSUS.
+           MOVE "Y" TO SAME-FLAG
+           MOVE 1 TO I
+           PERFORM COMPARE-OPINION
+           IF SAME-FLAG = "Y"
+               ADD 1 TO STABLE-COUNT
+           ELSE
+               MOVE 0 TO STABLE-COUNT
+           END-IF
+           IF STABLE-COUNT >= CONSENSUS-THRESHOLD
+                   AND CONSENSUS-FLAG NOT = "Y"
+               MOVE "Y" TO CONSENSUS-FLAG
+               MOVE STEP TO CONSENSUS-STEP
+               DISPLAY "Consensus reached at step " STEP
+           END-IF
+           MOVE 1 TO I
+           PERFORM SAVE-PREV-OPINION
+           .
+
+       COMPARE-OPINION.
+           IF OPINION(I) NOT = PREV-OPINION(I)
+               MOVE "N" TO SAME-FLAG
+           END-IF
+           ADD 1 TO I
+           IF I <= NUM-AGENTS
+               PERFORM COMPARE-OPINION
+           END-IF
+           .
+
+       SAVE-PREV-OPINION.
+           MOVE OPINION(I) TO PREV-OPINION(I)
+           ADD 1 TO I
+           IF I <= NUM-AGENTS
+               PERFORM SAVE-PREV-OPINION
+           END-IF
+           .
+
        INTERACTIONS.
            MOVE 1 TO I
            PERFORM INTERACT-AGENT
@@ -67,7 +278,7 @@
 
        INTERACT-AGENT.
            MOVE 1 TO J
-           IF I NOT = J
+           IF I NOT = J AND ADJ-COL(I, J) = 1
                *> Each agent influences others probabilistically
                IF FUNCTION RANDOM(10) < INFLUENCE(I)
                    IF OPINION(I) NOT = OPINION(J)
@@ -90,9 +301,21 @@
 
        SHOW-OPINIONS.
            MOVE 1 TO I
+           PERFORM SHOW-ONE-OPINION
+           .
+
+      *-----------------------------------------------------------*
+      * Writes one STEP/NAME/OPINION line per agent to SNSHIST so  *
+      * the full opinion history can be charted after the run.    *
+      *-----------------------------------------------------------*
+       SHOW-ONE-OPINION.
            DISPLAY NAME(I) " Opinion: " OPINION(I)
+           STRING "STEP=" STEP " AGENT=" NAME(I)
+                  " OPINION=" OPINION(I)
+                  DELIMITED BY SIZE INTO HIST-RECORD
+           WRITE HIST-RECORD
            ADD 1 TO I
            IF I <= NUM-AGENTS
-               PERFORM SHOW-OPINIONS
+               PERFORM SHOW-ONE-OPINION
            END-IF
-           .
\ No newline at end of file
+           .
