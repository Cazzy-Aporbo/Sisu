@@ -0,0 +1,25 @@
+      *-----------------------------------------------------------*
+      * PATIENTREC - shared patient record layout.                *
+      * Used by HEALTHFLUX, HEALTHFLUXDASH and MISDIAGRISK so a   *
+      * vital or risk field added in one place is available       *
+      * everywhere a patient is tracked or scored.                 *
+      *                                                             *
+      * Embed under the caller's own level number, e.g.:           *
+      *     01  PATIENT-REC.                                       *
+      *         COPY PATIENTREC REPLACING ==:LVL:== BY ==05==.      *
+      * or nested inside an OCCURS table:                          *
+      *     05  PATIENT-ENTRY OCCURS 10 TIMES.                      *
+      *         COPY PATIENTREC REPLACING ==:LVL:== BY ==10==.      *
+      *-----------------------------------------------------------*
+       :LVL: PT-NAME            PIC X(20).
+       :LVL: PT-SEX             PIC X.
+       :LVL: PT-AGE             PIC 99.
+       :LVL: PT-HEART           PIC 99.
+       :LVL: PT-BP              PIC 999.
+       :LVL: PT-OXYGEN          PIC 99.
+       :LVL: PT-VITAL           PIC 999.
+       :LVL: PT-MISDIAG         PIC X.
+       :LVL: PT-SYMPTOM-CODE    PIC 99.
+       :LVL: PT-SYMPTOMS        PIC X(50).
+       :LVL: PT-MISDIAG-RISK    PIC 99.
+       :LVL: PT-ALERT           PIC X(40).
