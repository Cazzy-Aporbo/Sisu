@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------*
+      * OPALERT - shared operator alert record layout.            *
+      * Used by HEALTHFLUX, ECOLEDGER, URBANFLUX and                *
+      * HEALTHFLUXDASH so every alert any of them raises lands     *
+      * on one common console/log instead of four separate ones.   *
+      *                                                             *
+      * Embed under the caller's own level number, e.g.:           *
+      *     01  OPERATOR-ALERT-RECORD.                              *
+      *         COPY OPALERT REPLACING ==:LVL:== BY ==05==.          *
+      *-----------------------------------------------------------*
+       :LVL: OA-SOURCE          PIC X(10).
+       :LVL: OA-DATE            PIC 9(8).
+       :LVL: OA-STEP            PIC 999.
+       :LVL: OA-SEVERITY        PIC X(8).
+       :LVL: OA-TEXT            PIC X(51).
