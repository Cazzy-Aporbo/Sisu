@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MCSUBADD.
+       AUTHOR. CAZZY.
+       REMARKS. >
+           Adds two numbers passed BY REFERENCE and hands the sum
+           back in a third parameter. CALLed from COBOLMASTERCLASS's
+           Chapter 6 (Subprograms & CALL) as the static-CALL example.
+
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - written for COBOLMASTERCLASS Chapter 6
+      *               so trainees have a real static CALL target.
+      *-----------------------------------------------------------*
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LS-NUM1           PIC 9(5).
+       01  LS-NUM2           PIC 9(5).
+       01  LS-SUM            PIC 9(6).
+
+       PROCEDURE DIVISION USING LS-NUM1 LS-NUM2 LS-SUM.
+       MAIN-LOGIC.
+           COMPUTE LS-SUM = LS-NUM1 + LS-NUM2
+           GOBACK.
+
+       END PROGRAM MCSUBADD.
