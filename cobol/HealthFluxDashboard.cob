@@ -1,131 +1,350 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HEALTHFLUX.
-
-       *--------------------------------------------------------*
-       * HealthFlux: Master-Level COBOL Dashboard Simulation   *
-       * Features:                                             *
-       * - 10 chapters x 5 lessons                              *
-       * - 3 implementations per lesson                         *
-       * - Interactive terminal dashboard                        *
-       * - Emergent alerts for women's misdiagnoses             *
-       * - Color coding, symbols, dynamic stats                 *
-       * - Modular, production-ready                             *
-       *--------------------------------------------------------*
+       PROGRAM-ID. HEALTHFLUXDASH.
+
+      *--------------------------------------------------------*
+      * HealthFlux: Master-Level COBOL Dashboard Simulation   *
+      * Features:                                             *
+      * - 10 chapters x 5 lessons                              *
+      * - 3 implementations per lesson                         *
+      * - Interactive terminal dashboard                        *
+      * - Emergent alerts for women's misdiagnoses             *
+      * - Color coding, symbols, dynamic stats                 *
+      * - Modular, production-ready                             *
+      *--------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - persist PATIENT-TABLE to a file
+      *               so one shift carries into the next.
+      *   2026-08-08  CAZZY - widen patient index, validate range.
+      *   2026-08-08  CAZZY - audit log for misdiagnosis flag
+      *               transitions (timestamp + operator ID).
+      *   2026-08-08  CAZZY - coded symptom list replaces free
+      *               text "Symptom-n" placeholder.
+      *   2026-08-08  CAZZY - batch mode: drive the menu from
+      *               HFDBATCH when present, for unattended runs.
+      *   2026-08-08  CAZZY - wire real clinical-criteria risk
+      *               scoring (CALCULATE-MISDIAG-RISK) into menu
+      *               option 3, replacing the random placeholder.
+      *   2026-08-08  CAZZY - misdiagnosis audit entries also log
+      *               to the shared OPSALERT operator console file
+      *               so they can be monitored alongside HEALTHFLUX,
+      *               ECOLEDGER and URBANFLUX from one place.
+      *--------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PATIENT-TABLE-FILE ASSIGN TO "HFDPATIENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PTF-FILE-STATUS.
+           SELECT MISDIAG-AUDIT-FILE ASSIGN TO "HFDAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT BATCH-CHOICE-FILE ASSIGN TO "HFDBATCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-FILE-STATUS.
+           SELECT OPERATOR-ALERT-FILE ASSIGN TO "OPSALERT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPALERT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  PATIENT-TABLE-FILE.
+       01  PTF-RECORD.
+           05 PTF-NAME            PIC A(20).
+           05 PTF-AGE             PIC 99.
+           05 PTF-SEX             PIC X.
+           05 PTF-VITAL           PIC 999.
+           05 PTF-MISDIAG         PIC X.
+           05 PTF-SYMPTOM-CODE    PIC 99.
+           05 PTF-SYMPTOMS        PIC A(50).
+           05 PTF-MISDIAG-RISK    PIC 99.
+           05 PTF-ALERT           PIC X(30).
+
+       FD  MISDIAG-AUDIT-FILE.
+       01  AUDIT-RECORD            PIC X(80).
+
+       FD  BATCH-CHOICE-FILE.
+       01  BATCH-CHOICE-RECORD     PIC X(1).
+
+       FD  OPERATOR-ALERT-FILE.
+       01  OPERATOR-ALERT-RECORD.
+           COPY OPALERT REPLACING ==:LVL:== BY ==05==.
 
        WORKING-STORAGE SECTION.
 
-       *-------------------------*
-       * Constants and Colors     *
-       *-------------------------*
+      *-------------------------*
+      * Constants and Colors     *
+      *-------------------------*
        01  ESC            PIC X(1) VALUE X"1B".
-       01  COLOR-RED      PIC X(5) VALUE ESC "[31m".
-       01  COLOR-GREEN    PIC X(5) VALUE ESC "[32m".
-       01  COLOR-YELLOW   PIC X(5) VALUE ESC "[33m".
-       01  COLOR-BLUE     PIC X(5) VALUE ESC "[34m".
-       01  COLOR-CYAN     PIC X(5) VALUE ESC "[36m".
-       01  COLOR-RESET    PIC X(5) VALUE ESC "[0m".
-
-       *-------------------------*
-       * Patient Table Definition *
-       *-------------------------*
+       01  COLOR-RED      PIC X(5).
+       01  COLOR-GREEN    PIC X(5).
+       01  COLOR-YELLOW   PIC X(5).
+       01  COLOR-BLUE     PIC X(5).
+       01  COLOR-CYAN     PIC X(5).
+       01  COLOR-RESET    PIC X(5).
+
+      *-------------------------*
+      * Patient Table Definition *
+      *-------------------------*
        01  PATIENT-TABLE.
            05 PATIENT-ENTRY OCCURS 10 TIMES.
-               10 PATIENT-NAME        PIC A(20).
-               10 PATIENT-AGE         PIC 99.
-               10 PATIENT-SEX         PIC X.
-               10 PATIENT-VITAL       PIC 999.
-               10 PATIENT-MISDIAG     PIC X.
-               10 PATIENT-SYMPTOMS    PIC A(50).
-
-       01  WS-INDEX                 PIC 9 VALUE 1.
+               COPY PATIENTREC REPLACING ==:LVL:== BY ==10==.
+
+      *-------------------------*
+      * Standard symptom codes   *
+      *-------------------------*
+       01  SYMPTOM-CODE-TABLE.
+           05 SYMPTOM-ENTRY OCCURS 5 TIMES.
+               10 SYM-CODE  PIC 99.
+               10 SYM-DESC  PIC X(20).
+
+       01  WS-INDEX                 PIC 99 VALUE 1.
+       01  SYM-IDX                  PIC 9.
+       01  SYM-CHEST-PAIN-CODE      PIC 99 VALUE 3.
        01  WS-CHOICE                PIC 9.
        01  WS-TEMP                  PIC 9(3).
 
+       01  WS-PRIOR-MISDIAG          PIC X.
        01  FLAG-QUIT                PIC X VALUE "N".
        01  WS-STEP                  PIC 9(3) VALUE 1.
 
-       *-------------------------*
-       * Random number helper     *
-       *-------------------------*
+       01  PTF-FILE-STATUS          PIC X(2).
+       01  AUDIT-FILE-STATUS        PIC X(2).
+       01  BATCH-FILE-STATUS        PIC X(2).
+       01  OPALERT-FILE-STATUS      PIC X(2).
+       01  BATCH-MODE               PIC X VALUE "N".
+       01  WS-OPERATOR-ID           PIC X(8) VALUE SPACES.
+       01  WS-AUDIT-STAMP           PIC 9(8).
+
+      *-------------------------*
+      * Random number helper     *
+      *-------------------------*
        01  RAND-VALUE               PIC 99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           PERFORM INITIALIZE-PATIENTS
+           PERFORM SETUP-COLORS
+           PERFORM INIT-SYMPTOM-CODES
+           DISPLAY "Enter operator ID: "
+           ACCEPT WS-OPERATOR-ID
+           PERFORM OPEN-AUDIT-LOG
+           PERFORM OPEN-OPERATOR-ALERTS
+           PERFORM OPEN-BATCH-CHOICES
+           PERFORM LOAD-PATIENT-TABLE
            PERFORM UNTIL FLAG-QUIT = "Y"
-               PERFORM SHOW-DASHBOARD
+               IF BATCH-MODE = "N"
+                   PERFORM SHOW-DASHBOARD
+               END-IF
                PERFORM MENU-CHOICE
                PERFORM HANDLE-CHOICE
                ADD 1 TO WS-STEP
            END-PERFORM
 
-           DISPLAY COLOR-CYAN "Simulation ended. Stay healthy!" COLOR-RESET
+           PERFORM SAVE-PATIENT-TABLE
+           IF BATCH-MODE = "Y"
+               CLOSE BATCH-CHOICE-FILE
+           END-IF
+           CLOSE MISDIAG-AUDIT-FILE
+           CLOSE OPERATOR-ALERT-FILE
+           DISPLAY COLOR-CYAN "Simulation ended. Stay healthy!"
+               COLOR-RESET
            STOP RUN.
 
-       *-----------------------------------------------------------*
-       * Chapter 1: Initialize patient records                     *
-       *-----------------------------------------------------------*
+       OPEN-BATCH-CHOICES.
+           OPEN INPUT BATCH-CHOICE-FILE
+           IF BATCH-FILE-STATUS = "00"
+               MOVE "Y" TO BATCH-MODE
+               DISPLAY "Batch mode: reading choices from HFDBATCH."
+           END-IF
+           .
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND MISDIAG-AUDIT-FILE
+           IF AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT MISDIAG-AUDIT-FILE
+           END-IF
+           .
+
+       LOG-MISDIAG-AUDIT.
+           ACCEPT WS-AUDIT-STAMP FROM DATE YYYYMMDD
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-AUDIT-STAMP " OPERATOR=" WS-OPERATOR-ID
+               " PATIENT=" PT-NAME(WS-INDEX)
+               " MISDIAG-SET-TO-Y"
+               DELIMITED BY SIZE INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           MOVE SPACES TO OPERATOR-ALERT-RECORD
+           MOVE "HFDASH" TO OA-SOURCE
+           MOVE WS-AUDIT-STAMP TO OA-DATE
+           MOVE WS-STEP TO OA-STEP
+           MOVE "MISDIAG" TO OA-SEVERITY
+           STRING "OPERATOR=" WS-OPERATOR-ID " PATIENT="
+               PT-NAME(WS-INDEX) " MISDIAG-SET-TO-Y"
+               DELIMITED BY SIZE INTO OA-TEXT
+           PERFORM LOG-OPERATOR-ALERT
+           .
+
+      *-----------------------------------------------------------*
+      * Append-only: opened once at startup, closed at STOP RUN,  *
+      * shared with HEALTHFLUX, ECOLEDGER and URBANFLUX so an     *
+      * operator can tail one OPSALERT file instead of four.      *
+      *-----------------------------------------------------------*
+       OPEN-OPERATOR-ALERTS.
+           OPEN EXTEND OPERATOR-ALERT-FILE
+           IF OPALERT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT OPERATOR-ALERT-FILE
+           END-IF
+           .
+
+       LOG-OPERATOR-ALERT.
+           WRITE OPERATOR-ALERT-RECORD
+           .
+
+       INIT-SYMPTOM-CODES.
+           MOVE 1 TO SYM-CODE(1)
+           MOVE "Fever"              TO SYM-DESC(1)
+           MOVE 2 TO SYM-CODE(2)
+           MOVE "Cough"               TO SYM-DESC(2)
+           MOVE 3 TO SYM-CODE(3)
+           MOVE "Chest pain"          TO SYM-DESC(3)
+           MOVE 4 TO SYM-CODE(4)
+           MOVE "Headache"            TO SYM-DESC(4)
+           MOVE 5 TO SYM-CODE(5)
+           MOVE "Fatigue"             TO SYM-DESC(5)
+           .
+
+       SETUP-COLORS.
+           STRING ESC "[31m" DELIMITED BY SIZE INTO COLOR-RED
+           STRING ESC "[32m" DELIMITED BY SIZE INTO COLOR-GREEN
+           STRING ESC "[33m" DELIMITED BY SIZE INTO COLOR-YELLOW
+           STRING ESC "[34m" DELIMITED BY SIZE INTO COLOR-BLUE
+           STRING ESC "[36m" DELIMITED BY SIZE INTO COLOR-CYAN
+           STRING ESC "[0m"  DELIMITED BY SIZE INTO COLOR-RESET
+           .
+
+      *-----------------------------------------------------------*
+      * Load PATIENT-TABLE from last shift's file, or seed fresh  *
+      * demo data the first time the dashboard is ever run.       *
+      *-----------------------------------------------------------*
+       LOAD-PATIENT-TABLE.
+           OPEN INPUT PATIENT-TABLE-FILE
+           IF PTF-FILE-STATUS NOT = "00"
+               PERFORM INITIALIZE-PATIENTS
+           ELSE
+               MOVE 1 TO WS-INDEX
+               PERFORM UNTIL WS-INDEX > 10
+                   READ PATIENT-TABLE-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   MOVE PTF-NAME     TO PT-NAME(WS-INDEX)
+                   MOVE PTF-AGE      TO PT-AGE(WS-INDEX)
+                   MOVE PTF-SEX      TO PT-SEX(WS-INDEX)
+                   MOVE PTF-VITAL    TO PT-VITAL(WS-INDEX)
+                   MOVE PTF-MISDIAG  TO PT-MISDIAG(WS-INDEX)
+                   MOVE PTF-SYMPTOM-CODE
+                       TO PT-SYMPTOM-CODE(WS-INDEX)
+                   MOVE PTF-SYMPTOMS TO PT-SYMPTOMS(WS-INDEX)
+                   MOVE PTF-MISDIAG-RISK
+                       TO PT-MISDIAG-RISK(WS-INDEX)
+                   MOVE PTF-ALERT    TO PT-ALERT(WS-INDEX)
+                   ADD 1 TO WS-INDEX
+               END-PERFORM
+               CLOSE PATIENT-TABLE-FILE
+               DISPLAY COLOR-GREEN "Roster loaded from last shift."
+                   COLOR-RESET
+           END-IF
+           .
+
+       SAVE-PATIENT-TABLE.
+           OPEN OUTPUT PATIENT-TABLE-FILE
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+               MOVE PT-NAME(WS-INDEX)     TO PTF-NAME
+               MOVE PT-AGE(WS-INDEX)      TO PTF-AGE
+               MOVE PT-SEX(WS-INDEX)      TO PTF-SEX
+               MOVE PT-VITAL(WS-INDEX)    TO PTF-VITAL
+               MOVE PT-MISDIAG(WS-INDEX)  TO PTF-MISDIAG
+               MOVE PT-SYMPTOM-CODE(WS-INDEX) TO PTF-SYMPTOM-CODE
+               MOVE PT-SYMPTOMS(WS-INDEX) TO PTF-SYMPTOMS
+               MOVE PT-MISDIAG-RISK(WS-INDEX) TO PTF-MISDIAG-RISK
+               MOVE PT-ALERT(WS-INDEX)    TO PTF-ALERT
+               WRITE PTF-RECORD
+           END-PERFORM
+           CLOSE PATIENT-TABLE-FILE
+           .
+
+      *-----------------------------------------------------------*
+      * Chapter 1: Initialize patient records                     *
+      *-----------------------------------------------------------*
        INITIALIZE-PATIENTS.
            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
                MOVE FUNCTION RANDOM(100) TO WS-TEMP
                STRING "Patient-" WS-INDEX DELIMITED BY SIZE
-                      INTO PATIENT-NAME(WS-INDEX)
-               MOVE (20 + FUNCTION MOD(WS-TEMP, 50)) TO PATIENT-AGE(WS-INDEX)
+                      INTO PT-NAME(WS-INDEX)
+               COMPUTE PT-AGE(WS-INDEX) =
+                   20 + FUNCTION MOD(WS-TEMP, 50)
                IF FUNCTION MOD(WS-INDEX, 2) = 0
-                   MOVE "F" TO PATIENT-SEX(WS-INDEX)
+                   MOVE "F" TO PT-SEX(WS-INDEX)
                ELSE
-                   MOVE "M" TO PATIENT-SEX(WS-INDEX)
+                   MOVE "M" TO PT-SEX(WS-INDEX)
                END-IF
-               MOVE 100 TO PATIENT-VITAL(WS-INDEX)
-               MOVE "N" TO PATIENT-MISDIAG(WS-INDEX)
-               MOVE SPACES TO PATIENT-SYMPTOMS(WS-INDEX)
+               MOVE 100 TO PT-VITAL(WS-INDEX)
+               MOVE "N" TO PT-MISDIAG(WS-INDEX)
+               MOVE 0 TO PT-SYMPTOM-CODE(WS-INDEX)
+               MOVE SPACES TO PT-SYMPTOMS(WS-INDEX)
+               MOVE 0 TO PT-MISDIAG-RISK(WS-INDEX)
+               MOVE SPACES TO PT-ALERT(WS-INDEX)
            END-PERFORM
            DISPLAY COLOR-GREEN "Patients initialized!" COLOR-RESET
            .
 
-       *-----------------------------------------------------------*
-       * Chapter 2-9: Dashboard and emergent interactions         *
-       *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+      * Chapter 2-9: Dashboard and emergent interactions         *
+      *-----------------------------------------------------------*
        SHOW-DASHBOARD.
-           CLEAR SCREEN
-           DISPLAY COLOR-CYAN "🌿 HealthFlux Dashboard - Step " WS-STEP COLOR-RESET
+           DISPLAY COLOR-CYAN "HealthFlux Dashboard - Step " WS-STEP
+               COLOR-RESET
            DISPLAY "--------------------------------------------"
            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
-               PERFORM DISPLAY-PATIENT(WS-INDEX)
+               PERFORM DISPLAY-PATIENT
            END-PERFORM
            DISPLAY "--------------------------------------------"
            .
 
        DISPLAY-PATIENT.
-           USING WS-INDEX
-           IF PATIENT-MISDIAG(WS-INDEX) = "Y"
-               DISPLAY COLOR-RED PATIENT-NAME(WS-INDEX) "(" PATIENT-SEX(WS-INDEX) ")"
-                       " Age:" PATIENT-AGE(WS-INDEX)
-                       " Vital:" PATIENT-VITAL(WS-INDEX)
-                       " ⚠️ MISDIAGNOSIS" COLOR-RESET
+           IF PT-MISDIAG(WS-INDEX) = "Y"
+               DISPLAY COLOR-RED PT-NAME(WS-INDEX) "("
+                       PT-SEX(WS-INDEX) ")"
+                       " Age:" PT-AGE(WS-INDEX)
+                       " Vital:" PT-VITAL(WS-INDEX)
+                       " MISDIAGNOSIS" COLOR-RESET
            ELSE
-               DISPLAY COLOR-GREEN PATIENT-NAME(WS-INDEX) "(" PATIENT-SEX(WS-INDEX) ")"
-                       " Age:" PATIENT-AGE(WS-INDEX)
-                       " Vital:" PATIENT-VITAL(WS-INDEX)
-                       " ✅ OK" COLOR-RESET
+               DISPLAY COLOR-GREEN PT-NAME(WS-INDEX) "("
+                       PT-SEX(WS-INDEX) ")"
+                       " Age:" PT-AGE(WS-INDEX)
+                       " Vital:" PT-VITAL(WS-INDEX)
+                       " OK" COLOR-RESET
            END-IF
            .
 
        MENU-CHOICE.
-           DISPLAY "Choose action:"
-           DISPLAY "1 - Random symptom event"
-           DISPLAY "2 - Update patient vitals"
-           DISPLAY "3 - Analyze misdiagnosis"
-           DISPLAY "4 - Quit"
-           ACCEPT WS-CHOICE
+           IF BATCH-MODE = "Y"
+               READ BATCH-CHOICE-FILE
+                   AT END
+                       MOVE 4 TO WS-CHOICE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(BATCH-CHOICE-RECORD)
+                           TO WS-CHOICE
+               END-READ
+           ELSE
+               DISPLAY "Choose action:"
+               DISPLAY "1 - Random symptom event"
+               DISPLAY "2 - Update patient vitals"
+               DISPLAY "3 - Analyze misdiagnosis"
+               DISPLAY "4 - Quit"
+               ACCEPT WS-CHOICE
+           END-IF
            .
 
        HANDLE-CHOICE.
@@ -144,36 +363,65 @@
            .
 
        RANDOM-SYMPTOM.
-           * Pick random patient
-           MOVE FUNCTION RANDOM(10) + 1 TO WS-INDEX
-           STRING "Symptom-" FUNCTION RANDOM(5) DELIMITED BY SIZE
-                  INTO PATIENT-SYMPTOMS(WS-INDEX)
-           * Random chance for misdiagnosis
-           IF FUNCTION RANDOM(100) < 30
-               MOVE "Y" TO PATIENT-MISDIAG(WS-INDEX)
-               DISPLAY COLOR-YELLOW "⚠️ Misdiagnosis detected for " PATIENT-NAME(WS-INDEX) COLOR-RESET
-           ELSE
-               DISPLAY COLOR-GREEN PATIENT-NAME(WS-INDEX) " symptom added." COLOR-RESET
-           END-IF
+           COMPUTE WS-INDEX = FUNCTION RANDOM(10) + 1
+           COMPUTE SYM-IDX = FUNCTION RANDOM(5) + 1
+           MOVE SYM-CODE(SYM-IDX) TO PT-SYMPTOM-CODE(WS-INDEX)
+           MOVE SYM-DESC(SYM-IDX) TO PT-SYMPTOMS(WS-INDEX)
+           DISPLAY COLOR-GREEN PT-NAME(WS-INDEX)
+               " symptom added." COLOR-RESET
            .
 
        UPDATE-VITALS.
-           DISPLAY "Enter patient number (1-10): "
-           ACCEPT WS-INDEX
-           DISPLAY "Enter new vital (0-200): "
-           ACCEPT WS-TEMP
-           MOVE WS-TEMP TO PATIENT-VITAL(WS-INDEX)
-           DISPLAY COLOR-CYAN "Vitals updated for " PATIENT-NAME(WS-INDEX) COLOR-RESET
+           IF BATCH-MODE = "Y"
+               DISPLAY "Skipping vitals update: HFDBATCH has no "
+                   "patient number/vital to supply in batch mode."
+           ELSE
+               DISPLAY "Enter patient number (1-10): "
+               ACCEPT WS-INDEX
+               IF WS-INDEX < 1 OR WS-INDEX > 10
+                   DISPLAY COLOR-RED "No such patient number."
+                       COLOR-RESET
+               ELSE
+                   DISPLAY "Enter new vital (0-200): "
+                   ACCEPT WS-TEMP
+                   MOVE WS-TEMP TO PT-VITAL(WS-INDEX)
+                   DISPLAY COLOR-CYAN "Vitals updated for "
+                       PT-NAME(WS-INDEX) COLOR-RESET
+               END-IF
+           END-IF
            .
 
        ANALYZE-MISDIAG.
-           DISPLAY COLOR-YELLOW "Analyzing misdiagnosis patterns..." COLOR-RESET
+           DISPLAY COLOR-YELLOW "Analyzing misdiagnosis patterns..."
+               COLOR-RESET
+           PERFORM CALCULATE-MISDIAG-RISK
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+               IF PT-MISDIAG(WS-INDEX) = "Y"
+                   DISPLAY "  " PT-NAME(WS-INDEX)
+                       " has misdiagnosis. Symptom: "
+                           PT-SYMPTOMS(WS-INDEX)
+                   DISPLAY "    Risk score: "
+                       PT-MISDIAG-RISK(WS-INDEX)
+                       " Alert: " PT-ALERT(WS-INDEX)
+               END-IF
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------*
+      * Real clinical-criteria risk scoring. The scoring rules    *
+      * live in the MISDIAGRISK subprogram, shared via PATIENTREC *
+      * so every caller scores a patient the same way.            *
+      *-----------------------------------------------------------*
+       CALCULATE-MISDIAG-RISK.
            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
-               IF PATIENT-MISDIAG(WS-INDEX) = "Y"
-                   DISPLAY "⚠️ " PATIENT-NAME(WS-INDEX) " has misdiagnosis. Symptom: "
-                           PATIENT-SYMPTOMS(WS-INDEX)
+               MOVE PT-MISDIAG(WS-INDEX) TO WS-PRIOR-MISDIAG
+               CALL "MISDIAGRISK" USING PATIENT-ENTRY(WS-INDEX)
+                   SYM-CHEST-PAIN-CODE
+               IF PT-MISDIAG(WS-INDEX) = "Y"
+                   AND WS-PRIOR-MISDIAG NOT = "Y"
+                   PERFORM LOG-MISDIAG-AUDIT
                END-IF
            END-PERFORM
            .
 
-       END PROGRAM HEALTHFLUX.
\ No newline at end of file
+       END PROGRAM HEALTHFLUXDASH.
