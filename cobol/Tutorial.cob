@@ -1,12 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL-TUTORIAL.
+       AUTHOR. CAZZY.
+
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - log every chapter's ACCEPT (name,
+      *               numbers, choices) to TUTORLOG so a trainer
+      *               can see what a trainee entered without
+      *               watching over their shoulder.
+      *   2026-08-08  CAZZY - add a quiz mode to Chapters 3, 7,
+      *               and 9 that checks the trainee's prediction
+      *               against the actual outcome and tallies a
+      *               pass/fail score.
+      *   2026-08-08  CAZZY - break MAIN-PROCEDURE into one
+      *               paragraph per chapter and add a chapter-
+      *               select menu, so a learner can jump to or
+      *               repeat just one chapter instead of sitting
+      *               through all ten every time.
+      *-----------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT SESSION-LOG-FILE ASSIGN TO "TUTORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  SESSION-LOG-FILE.
+       01  SESSION-LOG-RECORD   PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 WS-NUMBER1        PIC 9(4) VALUE ZERO.
@@ -17,28 +40,134 @@
        77 WS-INDEX          PIC 9 VALUE 0.
        77 WS-LIST           PIC 9(3) OCCURS 5 TIMES VALUE ZERO.
        77 WS-DESC           PIC X(50) VALUE SPACES.
+       77 SESSION-LOG-STATUS PIC X(2).
+       77 WS-LOG-FIELD      PIC X(15) VALUE SPACES.
+       77 WS-LOG-VALUE      PIC X(20) VALUE SPACES.
+       77 WS-MENU-CHOICE    PIC 99 VALUE 0.
+       77 WS-DONE           PIC X VALUE "N".
+       77 WS-QUIZ-MODE      PIC X VALUE "N".
+       77 WS-QUIZ-ANSWER    PIC 9 VALUE 0.
+       77 WS-QUIZ-EXPECTED  PIC 9 VALUE 0.
+       77 WS-QUIZ-SCORE     PIC 9 VALUE 0.
+       77 WS-QUIZ-TOTAL     PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "==============================="
+           DISPLAY "WELCOME TO THE COBOL TUTORIAL"
+           DISPLAY "==============================="
+           OPEN OUTPUT SESSION-LOG-FILE
+           DISPLAY "Enable quiz mode for Chapters 3, 7 and 9? (Y/N): "
+           ACCEPT WS-QUIZ-MODE
+
+           PERFORM UNTIL WS-DONE = "Y"
+               PERFORM TUTORIAL-MENU
+               PERFORM SELECT-CHAPTER
+           END-PERFORM
+
+           IF WS-QUIZ-MODE = "Y"
+               DISPLAY "Quiz score: " WS-QUIZ-SCORE " / "
+                   WS-QUIZ-TOTAL
+           END-IF
+
+           CLOSE SESSION-LOG-FILE
+           DISPLAY "All chapters completed. COBOL lesson end."
+           STOP RUN.
 
-*--------------------------------------------------------
-* Chapter 1: Input and Output
-*--------------------------------------------------------
+      *-----------------------------------------------------------*
+      * Chapter-select menu, modeled on HealthFluxDashboard's     *
+      * MENU-CHOICE/HANDLE-CHOICE action menu, so a learner can   *
+      * run just the chapter they want instead of the whole deck. *
+      *-----------------------------------------------------------*
+       TUTORIAL-MENU.
+           DISPLAY "-------------------------------"
+           DISPLAY "Choose a chapter to run, or 0 to exit:"
+           DISPLAY "1  - Input and Output"
+           DISPLAY "2  - Arithmetic"
+           DISPLAY "3  - Conditional Logic"
+           DISPLAY "4  - Arrays (OCCURS)"
+           DISPLAY "5  - Looping and Iteration"
+           DISPLAY "6  - String Manipulation"
+           DISPLAY "7  - Nested Conditionals"
+           DISPLAY "8  - Arithmetic with Loops"
+           DISPLAY "9  - Simple Functionality Example"
+           DISPLAY "10 - Putting it all together"
+           DISPLAY "0  - Exit"
+           ACCEPT WS-MENU-CHOICE
+           .
+
+       SELECT-CHAPTER.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM CHAPTER-1-INPUT-OUTPUT
+               WHEN 2
+                   PERFORM CHAPTER-2-ARITHMETIC
+               WHEN 3
+                   PERFORM CHAPTER-3-CONDITIONAL-LOGIC
+               WHEN 4
+                   PERFORM CHAPTER-4-ARRAYS
+               WHEN 5
+                   PERFORM CHAPTER-5-LOOPING
+               WHEN 6
+                   PERFORM CHAPTER-6-STRINGS
+               WHEN 7
+                   PERFORM CHAPTER-7-NESTED-IF
+               WHEN 8
+                   PERFORM CHAPTER-8-ARITHMETIC-LOOPS
+               WHEN 9
+                   PERFORM CHAPTER-9-EVEN-ODD
+               WHEN 10
+                   PERFORM CHAPTER-10-ALL-TOGETHER
+               WHEN 0
+                   MOVE "Y" TO WS-DONE
+               WHEN OTHER
+                   DISPLAY "Invalid choice!"
+           END-EVALUATE
+           .
+
+      *-----------------------------------------------------------*
+      * Writes one NAME FIELD=VALUE line to TUTORLOG per ACCEPT,  *
+      * using WS-LOG-FIELD/WS-LOG-VALUE as the entry to record -- *
+      * callers MOVE the field name and answer there first.       *
+      *-----------------------------------------------------------*
+       LOG-ANSWER.
+           STRING WS-NAME DELIMITED BY SIZE
+                  " " WS-LOG-FIELD DELIMITED BY SIZE
+                  "=" WS-LOG-VALUE DELIMITED BY SIZE
+                  INTO SESSION-LOG-RECORD
+           WRITE SESSION-LOG-RECORD
+           .
+
+      *--------------------------------------------------------
+      * Chapter 1: Input and Output
+      *--------------------------------------------------------
+       CHAPTER-1-INPUT-OUTPUT.
            DISPLAY "==============================="
            DISPLAY "CHAPTER 1: INPUT AND OUTPUT"
            DISPLAY "==============================="
            DISPLAY "Enter your name: "
            ACCEPT WS-NAME
+           MOVE "NAME" TO WS-LOG-FIELD
+           MOVE WS-NAME TO WS-LOG-VALUE
+           PERFORM LOG-ANSWER
            DISPLAY "Hello, " WS-NAME "!"
            DISPLAY "Let's do some calculations..."
+           .
 
-*--------------------------------------------------------
-* Chapter 2: Arithmetic
-*--------------------------------------------------------
+      *--------------------------------------------------------
+      * Chapter 2: Arithmetic
+      *--------------------------------------------------------
+       CHAPTER-2-ARITHMETIC.
            DISPLAY "Enter first number: "
            ACCEPT WS-NUMBER1
+           MOVE "NUMBER1" TO WS-LOG-FIELD
+           MOVE WS-NUMBER1 TO WS-LOG-VALUE
+           PERFORM LOG-ANSWER
            DISPLAY "Enter second number: "
            ACCEPT WS-NUMBER2
+           MOVE "NUMBER2" TO WS-LOG-FIELD
+           MOVE WS-NUMBER2 TO WS-LOG-VALUE
+           PERFORM LOG-ANSWER
 
            ADD WS-NUMBER1 TO WS-NUMBER2 GIVING WS-RESULT
            DISPLAY "Sum = " WS-RESULT
@@ -51,12 +180,17 @@
 
            DIVIDE WS-NUMBER1 BY WS-NUMBER2 GIVING WS-RESULT
            DISPLAY "Quotient = " WS-RESULT
+           .
 
-*--------------------------------------------------------
-* Chapter 3: Conditional Logic
-*--------------------------------------------------------
+      *--------------------------------------------------------
+      * Chapter 3: Conditional Logic
+      *--------------------------------------------------------
+       CHAPTER-3-CONDITIONAL-LOGIC.
            DISPLAY "Choose 1 for Addition, 2 for Subtraction: "
            ACCEPT WS-CHOICE
+           MOVE "CHOICE-CH3" TO WS-LOG-FIELD
+           MOVE WS-CHOICE TO WS-LOG-VALUE
+           PERFORM LOG-ANSWER
            EVALUATE WS-CHOICE
                WHEN 1
                    DISPLAY "You chose addition"
@@ -66,73 +200,139 @@
                    DISPLAY "Invalid choice"
            END-EVALUATE
 
-*--------------------------------------------------------
-* Chapter 4: Arrays (OCCURS)
-*--------------------------------------------------------
+           IF WS-QUIZ-MODE = "Y"
+               DISPLAY "QUIZ: picking 2 runs which branch? "
+                   "1=Addition 2=Subtraction"
+               ACCEPT WS-QUIZ-ANSWER
+               ADD 1 TO WS-QUIZ-TOTAL
+               IF WS-QUIZ-ANSWER = 2
+                   ADD 1 TO WS-QUIZ-SCORE
+                   DISPLAY "Correct!"
+               ELSE
+                   DISPLAY "Incorrect -- the answer is 2"
+               END-IF
+           END-IF
+           .
+
+      *--------------------------------------------------------
+      * Chapter 4: Arrays (OCCURS)
+      *--------------------------------------------------------
+       CHAPTER-4-ARRAYS.
            DISPLAY "Populating an array..."
            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
                MOVE WS-INDEX TO WS-LIST(WS-INDEX)
                DISPLAY "Index " WS-INDEX " value " WS-LIST(WS-INDEX)
            END-PERFORM
+           .
 
-*--------------------------------------------------------
-* Chapter 5: Looping and Iteration
-*--------------------------------------------------------
+      *--------------------------------------------------------
+      * Chapter 5: Looping and Iteration
+      *--------------------------------------------------------
+       CHAPTER-5-LOOPING.
            DISPLAY "Looping example: Counting down..."
            PERFORM VARYING WS-INDEX FROM 5 BY -1 UNTIL WS-INDEX < 1
                DISPLAY "Countdown: " WS-INDEX
            END-PERFORM
+           .
 
-*--------------------------------------------------------
-* Chapter 6: String Manipulation
-*--------------------------------------------------------
+      *--------------------------------------------------------
+      * Chapter 6: String Manipulation
+      *--------------------------------------------------------
+       CHAPTER-6-STRINGS.
            MOVE "COBOL TEACHING EXAMPLE" TO WS-DESC
            DISPLAY "Original string: " WS-DESC
            DISPLAY "First 5 characters: " WS-DESC(1:5)
            DISPLAY "Last 5 characters: " WS-DESC(21:5)
+           .
 
-*--------------------------------------------------------
-* Chapter 7: Nested Conditionals
-*--------------------------------------------------------
+      *--------------------------------------------------------
+      * Chapter 7: Nested Conditionals
+      *--------------------------------------------------------
+       CHAPTER-7-NESTED-IF.
            DISPLAY "Nested condition example: "
+           IF WS-QUIZ-MODE = "Y"
+               DISPLAY "QUIZ: with the numbers you entered, will "
+                   "this be 1=Both>10 2=OnlyFirst>10 3=First<=10?"
+               ACCEPT WS-QUIZ-ANSWER
+           END-IF
+
            IF WS-NUMBER1 > 10
                IF WS-NUMBER2 > 10
                    DISPLAY "Both numbers > 10"
+                   MOVE 1 TO WS-QUIZ-EXPECTED
                ELSE
                    DISPLAY "Only first number > 10"
+                   MOVE 2 TO WS-QUIZ-EXPECTED
                END-IF
            ELSE
                DISPLAY "First number <= 10"
+               MOVE 3 TO WS-QUIZ-EXPECTED
+           END-IF
+
+           IF WS-QUIZ-MODE = "Y"
+               ADD 1 TO WS-QUIZ-TOTAL
+               IF WS-QUIZ-ANSWER = WS-QUIZ-EXPECTED
+                   ADD 1 TO WS-QUIZ-SCORE
+                   DISPLAY "Correct!"
+               ELSE
+                   DISPLAY "Incorrect."
+               END-IF
            END-IF
+           .
 
-*--------------------------------------------------------
-* Chapter 8: Arithmetic with Loops
-*--------------------------------------------------------
+      *--------------------------------------------------------
+      * Chapter 8: Arithmetic with Loops
+      *--------------------------------------------------------
+       CHAPTER-8-ARITHMETIC-LOOPS.
            DISPLAY "Summing array with loop..."
            MOVE 0 TO WS-RESULT
            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
                ADD WS-LIST(WS-INDEX) TO WS-RESULT
            END-PERFORM
            DISPLAY "Array sum = " WS-RESULT
+           .
 
-*--------------------------------------------------------
-* Chapter 9: Simple Functionality Example
-*--------------------------------------------------------
+      *--------------------------------------------------------
+      * Chapter 9: Simple Functionality Example
+      *--------------------------------------------------------
+       CHAPTER-9-EVEN-ODD.
            DISPLAY "Check if number is even or odd: "
-           IF WS-NUMBER1 MOD 2 = 0
+           IF WS-QUIZ-MODE = "Y"
+               DISPLAY "QUIZ: is WS-NUMBER1 Even (1) or Odd (2)?"
+               ACCEPT WS-QUIZ-ANSWER
+           END-IF
+
+           IF FUNCTION MOD(WS-NUMBER1 2) = 0
                DISPLAY WS-NUMBER1 " is even"
+               MOVE 1 TO WS-QUIZ-EXPECTED
            ELSE
                DISPLAY WS-NUMBER1 " is odd"
+               MOVE 2 TO WS-QUIZ-EXPECTED
+           END-IF
+
+           IF WS-QUIZ-MODE = "Y"
+               ADD 1 TO WS-QUIZ-TOTAL
+               IF WS-QUIZ-ANSWER = WS-QUIZ-EXPECTED
+                   ADD 1 TO WS-QUIZ-SCORE
+                   DISPLAY "Correct!"
+               ELSE
+                   DISPLAY "Incorrect."
+               END-IF
            END-IF
+           .
 
-*--------------------------------------------------------
-* Chapter 10: Putting it all together
-*--------------------------------------------------------
+      *--------------------------------------------------------
+      * Chapter 10: Putting it all together
+      *--------------------------------------------------------
+       CHAPTER-10-ALL-TOGETHER.
            DISPLAY "Interactive menu example:"
            DISPLAY "1. Add numbers"
            DISPLAY "2. Multiply numbers"
            DISPLAY "Enter choice: "
            ACCEPT WS-CHOICE
+           MOVE "CHOICE-CH10" TO WS-LOG-FIELD
+           MOVE WS-CHOICE TO WS-LOG-VALUE
+           PERFORM LOG-ANSWER
 
            EVALUATE WS-CHOICE
                WHEN 1
@@ -144,6 +344,4 @@
                    ADD WS-NUMBER1 TO WS-NUMBER2 GIVING WS-RESULT
            END-EVALUATE
            DISPLAY "Result: " WS-RESULT
-
-           DISPLAY "✅ All chapters completed. COBOL lesson end."
-           STOP RUN.
\ No newline at end of file
+           .
