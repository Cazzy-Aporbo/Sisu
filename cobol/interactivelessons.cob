@@ -1,27 +1,138 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLMASTERCLASS.
 
-       *===========================================================
-       * COBOL Masterclass Teaching File
-       * Author: Cazzy
-       * Purpose: 10 Chapters, 5 Lessons Each, 3 variations per lesson
-       * Fully interactive, multiple teaching approaches
-       *===========================================================
+      *===========================================================
+      * COBOL Masterclass Teaching File
+      * Author: Cazzy
+      * Purpose: 10 Chapters, 5 Lessons Each, 3 variations per lesson
+      * Fully interactive, multiple teaching approaches
+      *
+      * Mod history:
+      *   2026-08-08  CAZZY - built out Chapter 5 (Files & I/O)
+      *               with real sequential-file and indexed-file
+      *               worked examples instead of the missing
+      *               LESSONS-CHAPTER-5 paragraph.
+      *   2026-08-08  CAZZY - built out Chapter 6 (Subprograms &
+      *               CALL) with real static and dynamic CALL
+      *               examples against the new MCSUBADD and
+      *               MCSUBGREET subprograms.
+      *   2026-08-08  CAZZY - built out Chapter 9 (Sorting &
+      *               Searching) with a real SORT-file example and
+      *               a SEARCH ALL over an ASCENDING KEY table, the
+      *               way advanced_math.cob's WS-FIB-TBL uses
+      *               FIB-IDX.
+      *   2026-08-08  CAZZY - built out Chapter 10 (Advanced
+      *               Concepts) around a restartable batch loop
+      *               with a checkpoint counter, the same
+      *               CHECKPOINT-LOAD/SAVE/CLEAR pattern HEALTHFLUX
+      *               already uses against HFCKPT.
+      *   2026-08-08  CAZZY - built out Chapters 3 (Loops &
+      *               Iteration), 4 (Arrays & Tables), 7 (Strings &
+      *               Editing), and 8 (Arithmetic & Computation),
+      *               and added a per-trainee completion record
+      *               (name, chapters finished, date) written to
+      *               MCCOMPLETE at STOP RUN.
+      *===========================================================
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT SEQ-DEMO-FILE ASSIGN TO "MCSEQDEMO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEQ-FILE-STATUS.
+           SELECT INDEXED-DEMO-FILE ASSIGN TO "MCIDXDEMO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDX-KEY
+               FILE STATUS IS IDX-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "MCSORTWK".
+           SELECT SORT-IN-FILE ASSIGN TO "MCSRTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SRTIN-FILE-STATUS.
+           SELECT SORT-OUT-FILE ASSIGN TO "MCSRTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SRTOUT-FILE-STATUS.
+           SELECT CHECKPOINT-DEMO-FILE ASSIGN TO "MCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT COMPLETION-FILE ASSIGN TO "MCCOMPLETE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COMPLETE-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  SEQ-DEMO-FILE.
+       01  SEQ-DEMO-RECORD      PIC X(40).
+
+       FD  INDEXED-DEMO-FILE.
+       01  IDX-DEMO-RECORD.
+           05 IDX-KEY           PIC 9(3).
+           05 IDX-DATA          PIC X(30).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SORT-WORK-KEY      PIC 9(3).
+           05 SORT-WORK-DATA     PIC X(27).
+
+       FD  SORT-IN-FILE.
+       01  SORT-IN-RECORD        PIC X(30).
+
+       FD  SORT-OUT-FILE.
+       01  SORT-OUT-RECORD       PIC X(30).
+
+       FD  CHECKPOINT-DEMO-FILE.
+       01  CKPT-DEMO-RECORD      PIC X(80).
+
+       FD  COMPLETION-FILE.
+       01  COMPLETION-RECORD     PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 WS-CHOICE       PIC 9 VALUE ZERO.
        77 WS-NUM          PIC 9(3) VALUE ZERO.
        77 WS-TEMP         PIC 9(5)V99 VALUE ZERO.
+       77 WS-SEARCH-VAL    PIC 9(3) VALUE ZERO.
        77 WS-INDEX        PIC 9(2) VALUE ZERO.
        77 WS-MESSAGE      PIC A(50).
        77 WS-LOOP         PIC 9(2) VALUE ZERO.
+       77 WS-DOUBLE       PIC 9(4) VALUE ZERO.
+       77 SEQ-FILE-STATUS  PIC X(2).
+       77 IDX-FILE-STATUS  PIC X(2).
+       77 WS-LINE-COUNT    PIC 9(3) VALUE ZERO.
+       77 WS-SUB-NUM1      PIC 9(5) VALUE ZERO.
+       77 WS-SUB-NUM2      PIC 9(5) VALUE ZERO.
+       77 WS-SUB-SUM       PIC 9(6) VALUE ZERO.
+       77 WS-SUB-NAME      PIC X(20) VALUE SPACES.
+       77 WS-SUB-GREETING  PIC X(40) VALUE SPACES.
+       77 WS-PROG-NAME     PIC X(10) VALUE SPACES.
+       77 SRTIN-FILE-STATUS  PIC X(2).
+       77 SRTOUT-FILE-STATUS PIC X(2).
+       77 WS-SEARCH-TARGET   PIC 9(3) VALUE ZERO.
+       77 WS-FOUND-FLAG      PIC X VALUE "N".
+       77 CKPT-FILE-STATUS   PIC X(2).
+       77 WS-CKPT-STEP       PIC 99 VALUE ZERO.
+       77 WS-BATCH-TOTAL     PIC 99 VALUE 10.
+       77 WS-BATCH-STEP      PIC 99 VALUE ZERO.
+       77 COMPLETE-FILE-STATUS PIC X(2).
+       77 WS-TRAINEE-NAME    PIC X(20) VALUE SPACES.
+       77 WS-CHAPTER-FLAGS   PIC X(10) VALUE "NNNNNNNNNN".
+       77 WS-COMPLETE-DATE   PIC 9(8) VALUE ZERO.
+       77 WS-STRING-OUT      PIC X(40) VALUE SPACES.
+       77 WS-STRING-1        PIC X(15) VALUE SPACES.
+       77 WS-STRING-2        PIC X(15) VALUE SPACES.
+       77 WS-INSPECT-COUNT   PIC 9(3) VALUE ZERO.
+       77 WS-EDIT-AMOUNT     PIC S9(6)V99 VALUE ZERO.
+       77 WS-EDIT-PIC        PIC $$$,$$9.99.
+       77 WS-ARITH-A         PIC 9(5) VALUE ZERO.
+       77 WS-ARITH-B         PIC 9(5) VALUE ZERO.
+       77 WS-ARITH-RESULT    PIC 9(7)V99 VALUE ZERO.
+       77 WS-ARITH-REMAINDER PIC 9(5) VALUE ZERO.
+
+       01 WS-SORT-ARRAY.
+          05 WS-SORT-TBL OCCURS 10 TIMES
+             ASCENDING KEY IS SORT-TBL-KEY
+             INDEXED BY SORT-IDX.
+             10 SORT-TBL-KEY    PIC 9(3).
+             10 SORT-TBL-NAME   PIC X(10).
 
        01 ARR1.
           05 ARR1-ITEMS OCCURS 5 TIMES PIC 9(3) VALUE 0.
@@ -38,12 +149,15 @@
            DISPLAY " 10 Chapters, 5 Lessons Each"
            DISPLAY " Multiple Approaches per Lesson"
            DISPLAY "==============================="
+           DISPLAY "Enter your name: "
+           ACCEPT WS-TRAINEE-NAME
            PERFORM CHAPTER-LOOP UNTIL WS-CHOICE = 0
+           PERFORM SAVE-COMPLETION
            STOP RUN.
 
-       *-----------------------------------------------------------
-       * CHAPTER LOOP
-       *-----------------------------------------------------------
+      *-----------------------------------------------------------
+      * CHAPTER LOOP
+      *-----------------------------------------------------------
        CHAPTER-LOOP.
            DISPLAY "Select Chapter (1-10, 0 to exit): "
            ACCEPT WS-CHOICE
@@ -52,52 +166,63 @@
                    MOVE "Chapter 1: Variables & Data Types" TO MSG-TEXT
                    DISPLAY MSG-TEXT
                    PERFORM LESSONS-CHAPTER-1
+                   MOVE "Y" TO WS-CHAPTER-FLAGS(1:1)
                WHEN 2
                    MOVE "Chapter 2: Conditional Logic" TO MSG-TEXT
                    DISPLAY MSG-TEXT
                    PERFORM LESSONS-CHAPTER-2
+                   MOVE "Y" TO WS-CHAPTER-FLAGS(2:1)
                WHEN 3
                    MOVE "Chapter 3: Loops & Iteration" TO MSG-TEXT
                    DISPLAY MSG-TEXT
                    PERFORM LESSONS-CHAPTER-3
+                   MOVE "Y" TO WS-CHAPTER-FLAGS(3:1)
                WHEN 4
                    MOVE "Chapter 4: Arrays & Tables" TO MSG-TEXT
                    DISPLAY MSG-TEXT
                    PERFORM LESSONS-CHAPTER-4
+                   MOVE "Y" TO WS-CHAPTER-FLAGS(4:1)
                WHEN 5
                    MOVE "Chapter 5: Files & I/O" TO MSG-TEXT
                    DISPLAY MSG-TEXT
                    PERFORM LESSONS-CHAPTER-5
+                   MOVE "Y" TO WS-CHAPTER-FLAGS(5:1)
                WHEN 6
                    MOVE "Chapter 6: Subprograms & CALL" TO MSG-TEXT
                    DISPLAY MSG-TEXT
                    PERFORM LESSONS-CHAPTER-6
+                   MOVE "Y" TO WS-CHAPTER-FLAGS(6:1)
                WHEN 7
                    MOVE "Chapter 7: Strings & Editing" TO MSG-TEXT
                    DISPLAY MSG-TEXT
                    PERFORM LESSONS-CHAPTER-7
+                   MOVE "Y" TO WS-CHAPTER-FLAGS(7:1)
                WHEN 8
-                   MOVE "Chapter 8: Arithmetic & Computation" TO MSG-TEXT
+                   MOVE "Chapter 8: Arithmetic & Computation"
+                       TO MSG-TEXT
                    DISPLAY MSG-TEXT
                    PERFORM LESSONS-CHAPTER-8
+                   MOVE "Y" TO WS-CHAPTER-FLAGS(8:1)
                WHEN 9
                    MOVE "Chapter 9: Sorting & Searching" TO MSG-TEXT
                    DISPLAY MSG-TEXT
                    PERFORM LESSONS-CHAPTER-9
+                   MOVE "Y" TO WS-CHAPTER-FLAGS(9:1)
                WHEN 10
                    MOVE "Chapter 10: Advanced Concepts" TO MSG-TEXT
                    DISPLAY MSG-TEXT
                    PERFORM LESSONS-CHAPTER-10
+                   MOVE "Y" TO WS-CHAPTER-FLAGS(10:1)
                WHEN 0
                    DISPLAY "Exiting COBOL Masterclass..."
                WHEN OTHER
                    DISPLAY "Invalid Chapter. Try again."
            END-EVALUATE.
 
-       *-----------------------------------------------------------
-       * ---------------- Chapter 1 -------------------------------
-       * Variables & Data Types: 5 Lessons × 3 Variations
-       *-----------------------------------------------------------
+      *-----------------------------------------------------------
+      * ---------------- Chapter 1 -------------------------------
+      * Variables & Data Types: 5 Lessons × 3 Variations
+      *-----------------------------------------------------------
        LESSONS-CHAPTER-1.
            DISPLAY "*** Lesson 1.1: Numeric Variables ***"
            PERFORM LESSON1-1-VAR1
@@ -124,35 +249,52 @@
            PERFORM LESSON1-5-VAR2
            PERFORM LESSON1-5-VAR3.
 
-       *-----------------------------------------------------------
-       * Chapter 1: Lesson 1 Variations
-       *-----------------------------------------------------------
-       LESSON1-1-VAR1. MOVE 123 TO WS-NUM DISPLAY "VAR1: WS-NUM = " WS-NUM .
-       LESSON1-1-VAR2. COMPUTE WS-NUM = 10 * 5 DISPLAY "VAR2: WS-NUM computed 10*5 = " WS-NUM .
-       LESSON1-1-VAR3. MOVE FUNCTION RANDOM(100) TO WS-NUM DISPLAY "VAR3: Random WS-NUM = " WS-NUM .
+      *-----------------------------------------------------------
+      * Chapter 1: Lesson 1 Variations
+      *-----------------------------------------------------------
+       LESSON1-1-VAR1. MOVE 123 TO WS-NUM
+                       DISPLAY "VAR1: WS-NUM = " WS-NUM .
+       LESSON1-1-VAR2. COMPUTE WS-NUM = 10 * 5
+                       DISPLAY "VAR2: WS-NUM computed 10*5 = "
+                           WS-NUM .
+       LESSON1-1-VAR3. MOVE FUNCTION RANDOM(100) TO WS-NUM
+                       DISPLAY "VAR3: Random WS-NUM = " WS-NUM .
 
-       LESSON1-2-VAR1. MOVE "Hello COBOL!" TO WS-MESSAGE DISPLAY "VAR1: " WS-MESSAGE .
+       LESSON1-2-VAR1. MOVE "Hello COBOL!" TO WS-MESSAGE
+                       DISPLAY "VAR1: " WS-MESSAGE .
        LESSON1-2-VAR2. STRING "COBOL " DELIMITED BY SPACE
                           "Masterclass" DELIMITED BY SPACE
                           INTO WS-MESSAGE
                           DISPLAY "VAR2: " WS-MESSAGE .
-       LESSON1-2-VAR3. MOVE "Cazzy-style teaching" TO WS-MESSAGE DISPLAY "VAR3: " WS-MESSAGE .
+       LESSON1-2-VAR3. MOVE "Cazzy-style teaching" TO WS-MESSAGE
+                       DISPLAY "VAR3: " WS-MESSAGE .
 
-       LESSON1-3-VAR1. MOVE 45 TO WS-TEMP DISPLAY "VAR1: WS-TEMP = " WS-TEMP .
-       LESSON1-3-VAR2. MOVE 7.25 TO WS-TEMP DISPLAY "VAR2: WS-TEMP = " WS-TEMP .
-       LESSON1-3-VAR3. MOVE 999 TO WS-TEMP DISPLAY "VAR3: WS-TEMP = " WS-TEMP .
+       LESSON1-3-VAR1. MOVE 45 TO WS-TEMP
+                       DISPLAY "VAR1: WS-TEMP = " WS-TEMP .
+       LESSON1-3-VAR2. MOVE 7.25 TO WS-TEMP
+                       DISPLAY "VAR2: WS-TEMP = " WS-TEMP .
+       LESSON1-3-VAR3. MOVE 999 TO WS-TEMP
+                       DISPLAY "VAR3: WS-TEMP = " WS-TEMP .
 
        LESSON1-4-VAR1. DISPLAY "VAR1: Constant PI = 3.1415" .
        LESSON1-4-VAR2. DISPLAY "VAR2: Constant TAX = 0.07" .
-       LESSON1-4-VAR3. DISPLAY "VAR3: Constant SPEED-OF-LIGHT = 299792458" .
+       LESSON1-4-VAR3. DISPLAY
+                           "VAR3: Constant SPEED-OF-LIGHT = 299792458" .
 
-       LESSON1-5-VAR1. DISPLAY "Enter a number: " ACCEPT WS-NUM DISPLAY "You entered: " WS-NUM .
-       LESSON1-5-VAR2. DISPLAY "Enter a short message: " ACCEPT WS-MESSAGE DISPLAY "You typed: " WS-MESSAGE .
-       LESSON1-5-VAR3. DISPLAY "Enter a two-digit number: " ACCEPT WS-NUM DISPLAY "Twice your number: " (WS-NUM * 2) .
+       LESSON1-5-VAR1. DISPLAY "Enter a number: "
+                       ACCEPT WS-NUM
+                       DISPLAY "You entered: " WS-NUM .
+       LESSON1-5-VAR2. DISPLAY "Enter a short message: "
+                       ACCEPT WS-MESSAGE
+                       DISPLAY "You typed: " WS-MESSAGE .
+       LESSON1-5-VAR3. DISPLAY "Enter a two-digit number: "
+                       ACCEPT WS-NUM
+                       COMPUTE WS-DOUBLE = WS-NUM * 2
+                       DISPLAY "Twice your number: " WS-DOUBLE .
 
-       *-----------------------------------------------------------
-       * Chapter 2: Conditional Logic (5 Lessons × 3 Variations)
-       *-----------------------------------------------------------
+      *-----------------------------------------------------------
+      * Chapter 2: Conditional Logic (5 Lessons × 3 Variations)
+      *-----------------------------------------------------------
        LESSONS-CHAPTER-2.
            DISPLAY "*** Lesson 2.1: IF Statements ***"
            PERFORM LESSON2-1-VAR1
@@ -175,32 +317,1312 @@
            PERFORM LESSON2-5-VAR2
            PERFORM LESSON2-5-VAR3.
 
-       *-----------------------------------------------------------
-       * Example Variations for Chapter 2 (IF logic)
-       *-----------------------------------------------------------
-       LESSON2-1-VAR1. IF WS-NUM > 50 DISPLAY "VAR1: WS-NUM is large" ELSE DISPLAY "VAR1: WS-NUM is small" .
-       LESSON2-1-VAR2. IF WS-NUM = 0 DISPLAY "VAR2: Zero value" ELSE DISPLAY "VAR2: Non-zero value" .
-       LESSON2-1-VAR3. IF WS-NUM < 0 DISPLAY "VAR3: Negative" ELSE DISPLAY "VAR3: Non-negative" .
-
-       LESSON2-2-VAR1. EVALUATE WS-NUM WHEN 1 DISPLAY "One" WHEN 2 DISPLAY "Two" WHEN OTHER DISPLAY "Other" END-EVALUATE .
-       LESSON2-2-VAR2. EVALUATE WS-NUM WHEN 10 DISPLAY "Ten" WHEN 20 DISPLAY "Twenty" WHEN OTHER DISPLAY "Other" END-EVALUATE .
-       LESSON2-2-VAR3. EVALUATE WS-NUM WHEN 0 DISPLAY "Zero" WHEN OTHER DISPLAY "Not Zero" END-EVALUATE .
-
-       LESSON2-3-VAR1. IF WS-NUM > 0 IF WS-NUM < 50 DISPLAY "Small positive" ELSE DISPLAY "Large positive" ELSE DISPLAY "Non-positive" .
-       LESSON2-3-VAR2. IF WS-NUM < 0 IF WS-NUM > -50 DISPLAY "Small negative" ELSE DISPLAY "Large negative" ELSE DISPLAY "Non-negative" .
-       LESSON2-3-VAR3. IF WS-NUM = 10 IF WS-NUM < 20 DISPLAY "Between 10-19" ELSE DISPLAY "20 or more" ELSE DISPLAY "Not 10" .
-
-       LESSON2-4-VAR1. IF WS-NUM > 10 AND WS-NUM < 20 DISPLAY "Between 11-19" ELSE DISPLAY "Outside range" .
-       LESSON2-4-VAR2. IF WS-NUM < 5 OR WS-NUM > 50 DISPLAY "Low or High" ELSE DISPLAY "Mid range" .
-       LESSON2-4-VAR3. IF NOT WS-NUM = 0 DISPLAY "Non-zero" ELSE DISPLAY "Zero" .
-
-       LESSON2-5-VAR1. IF WS-NUM MOD 2 = 0 DISPLAY "Even" ELSE DISPLAY "Odd" .
-       LESSON2-5-VAR2. IF WS-NUM MOD 5 = 0 DISPLAY "Multiple of 5" ELSE DISPLAY "Not multiple of 5" .
-       LESSON2-5-VAR3. IF WS-NUM + 10 > 50 DISPLAY "Sum > 50" ELSE DISPLAY "Sum <= 50" .
-
-       *-----------------------------------------------------------
-       * Remaining Chapters 3-10 follow exact same structure
-       * Each lesson has 3 variations demonstrating abstract thinking
-       * Topics include loops, arrays, I/O, subprograms, arithmetic, sorting, string manipulation
-       * Fully interactive and high-quality teaching material
-       *-----------------------------------------------------------
\ No newline at end of file
+      *-----------------------------------------------------------
+      * Example Variations for Chapter 2 (IF logic)
+      *-----------------------------------------------------------
+       LESSON2-1-VAR1. IF WS-NUM > 50
+                           DISPLAY "VAR1: WS-NUM is large"
+                       ELSE
+                           DISPLAY "VAR1: WS-NUM is small"
+                       END-IF .
+       LESSON2-1-VAR2. IF WS-NUM = 0
+                           DISPLAY "VAR2: Zero value"
+                       ELSE
+                           DISPLAY "VAR2: Non-zero value"
+                       END-IF .
+       LESSON2-1-VAR3. IF WS-NUM < 0
+                           DISPLAY "VAR3: Negative"
+                       ELSE
+                           DISPLAY "VAR3: Non-negative"
+                       END-IF .
+
+       LESSON2-2-VAR1. EVALUATE WS-NUM
+                           WHEN 1 DISPLAY "One"
+                           WHEN 2 DISPLAY "Two"
+                           WHEN OTHER DISPLAY "Other"
+                       END-EVALUATE .
+       LESSON2-2-VAR2. EVALUATE WS-NUM
+                           WHEN 10 DISPLAY "Ten"
+                           WHEN 20 DISPLAY "Twenty"
+                           WHEN OTHER DISPLAY "Other"
+                       END-EVALUATE .
+       LESSON2-2-VAR3. EVALUATE WS-NUM
+                           WHEN 0 DISPLAY "Zero"
+                           WHEN OTHER DISPLAY "Not Zero"
+                       END-EVALUATE .
+
+       LESSON2-3-VAR1. IF WS-NUM > 0
+                           IF WS-NUM < 50
+                               DISPLAY "Small positive"
+                           ELSE
+                               DISPLAY "Large positive"
+                           END-IF
+                       ELSE
+                           DISPLAY "Non-positive"
+                       END-IF .
+       LESSON2-3-VAR2. IF WS-NUM < 0
+                           IF WS-NUM > -50
+                               DISPLAY "Small negative"
+                           ELSE
+                               DISPLAY "Large negative"
+                           END-IF
+                       ELSE
+                           DISPLAY "Non-negative"
+                       END-IF .
+       LESSON2-3-VAR3. IF WS-NUM = 10
+                           IF WS-NUM < 20
+                               DISPLAY "Between 10-19"
+                           ELSE
+                               DISPLAY "20 or more"
+                           END-IF
+                       ELSE
+                           DISPLAY "Not 10"
+                       END-IF .
+
+       LESSON2-4-VAR1. IF WS-NUM > 10 AND WS-NUM < 20
+                           DISPLAY "Between 11-19"
+                       ELSE
+                           DISPLAY "Outside range"
+                       END-IF .
+       LESSON2-4-VAR2. IF WS-NUM < 5 OR WS-NUM > 50
+                           DISPLAY "Low or High"
+                       ELSE
+                           DISPLAY "Mid range"
+                       END-IF .
+       LESSON2-4-VAR3. IF NOT WS-NUM = 0
+                           DISPLAY "Non-zero"
+                       ELSE
+                           DISPLAY "Zero"
+                       END-IF .
+
+       LESSON2-5-VAR1. IF FUNCTION MOD(WS-NUM 2) = 0
+                           DISPLAY "Even"
+                       ELSE
+                           DISPLAY "Odd"
+                       END-IF .
+       LESSON2-5-VAR2. IF FUNCTION MOD(WS-NUM 5) = 0
+                           DISPLAY "Multiple of 5"
+                       ELSE
+                           DISPLAY "Not multiple of 5"
+                       END-IF .
+       LESSON2-5-VAR3. IF WS-NUM + 10 > 50
+                           DISPLAY "Sum > 50"
+                       ELSE
+                           DISPLAY "Sum <= 50"
+                       END-IF .
+
+      *-----------------------------------------------------------
+      * Chapter 5: Files & I/O (5 Lessons x 3 Variations)
+      *-----------------------------------------------------------
+       LESSONS-CHAPTER-5.
+           DISPLAY "*** Lesson 5.1: Writing a Sequential File ***"
+           PERFORM LESSON5-1-VAR1
+           PERFORM LESSON5-1-VAR2
+           PERFORM LESSON5-1-VAR3
+           DISPLAY "*** Lesson 5.2: Reading a Sequential File ***"
+           PERFORM LESSON5-2-VAR1
+           PERFORM LESSON5-2-VAR2
+           PERFORM LESSON5-2-VAR3
+           DISPLAY "*** Lesson 5.3: FILE STATUS Checking ***"
+           PERFORM LESSON5-3-VAR1
+           PERFORM LESSON5-3-VAR2
+           PERFORM LESSON5-3-VAR3
+           DISPLAY "*** Lesson 5.4: Writing an Indexed File ***"
+           PERFORM LESSON5-4-VAR1
+           PERFORM LESSON5-4-VAR2
+           PERFORM LESSON5-4-VAR3
+           DISPLAY "*** Lesson 5.5: Reading an Indexed File ***"
+           PERFORM LESSON5-5-VAR1
+           PERFORM LESSON5-5-VAR2
+           PERFORM LESSON5-5-VAR3.
+
+      *-----------------------------------------------------------
+      * Example Variations for Chapter 5 (Files & I/O)
+      *-----------------------------------------------------------
+       LESSON5-1-VAR1. OPEN OUTPUT SEQ-DEMO-FILE
+                       MOVE "VAR1: a single line record"
+                           TO SEQ-DEMO-RECORD
+                       WRITE SEQ-DEMO-RECORD
+                       CLOSE SEQ-DEMO-FILE
+                       DISPLAY "VAR1: wrote one line to MCSEQDEMO" .
+
+       LESSON5-1-VAR2. OPEN OUTPUT SEQ-DEMO-FILE
+                       MOVE 1 TO WS-INDEX
+                       PERFORM UNTIL WS-INDEX > 5
+                           STRING "VAR2: generated line " WS-INDEX
+                               DELIMITED BY SIZE INTO SEQ-DEMO-RECORD
+                           WRITE SEQ-DEMO-RECORD
+                           ADD 1 TO WS-INDEX
+                       END-PERFORM
+                       CLOSE SEQ-DEMO-FILE
+                       DISPLAY "VAR2: wrote 5 lines to MCSEQDEMO" .
+
+       LESSON5-1-VAR3. OPEN EXTEND SEQ-DEMO-FILE
+                       IF SEQ-FILE-STATUS NOT = "00"
+                           OPEN OUTPUT SEQ-DEMO-FILE
+                       END-IF
+                       MOVE "VAR3: appended line" TO SEQ-DEMO-RECORD
+                       WRITE SEQ-DEMO-RECORD
+                       CLOSE SEQ-DEMO-FILE
+                       DISPLAY "VAR3: appended a line to MCSEQDEMO" .
+
+       LESSON5-2-VAR1. OPEN INPUT SEQ-DEMO-FILE
+                       PERFORM UNTIL 1 = 2
+                           READ SEQ-DEMO-FILE
+                               AT END
+                                   EXIT PERFORM
+                           END-READ
+                           DISPLAY "VAR1: " SEQ-DEMO-RECORD
+                       END-PERFORM
+                       CLOSE SEQ-DEMO-FILE .
+
+       LESSON5-2-VAR2. MOVE 0 TO WS-LINE-COUNT
+                       OPEN INPUT SEQ-DEMO-FILE
+                       PERFORM UNTIL 1 = 2
+                           READ SEQ-DEMO-FILE
+                               AT END
+                                   EXIT PERFORM
+                           END-READ
+                           ADD 1 TO WS-LINE-COUNT
+                       END-PERFORM
+                       CLOSE SEQ-DEMO-FILE
+                       DISPLAY "VAR2: MCSEQDEMO has "
+                           WS-LINE-COUNT " lines" .
+
+       LESSON5-2-VAR3. OPEN INPUT SEQ-DEMO-FILE
+                       READ SEQ-DEMO-FILE
+                           AT END
+                               DISPLAY "VAR3: MCSEQDEMO is empty"
+                       END-READ
+                       IF SEQ-FILE-STATUS = "00"
+                           DISPLAY "VAR3: first line = "
+                               SEQ-DEMO-RECORD
+                       END-IF
+                       CLOSE SEQ-DEMO-FILE .
+
+       LESSON5-3-VAR1. OPEN INPUT SEQ-DEMO-FILE
+                       DISPLAY "VAR1: open status = "
+                           SEQ-FILE-STATUS
+                       CLOSE SEQ-DEMO-FILE .
+
+       LESSON5-3-VAR2. OPEN INPUT INDEXED-DEMO-FILE
+                       IF IDX-FILE-STATUS = "00"
+                           DISPLAY "VAR2: MCIDXDEMO opened fine"
+                           CLOSE INDEXED-DEMO-FILE
+                       ELSE
+                           DISPLAY "VAR2: MCIDXDEMO not found, "
+                               "status = " IDX-FILE-STATUS
+                       END-IF .
+
+       LESSON5-3-VAR3. OPEN OUTPUT SEQ-DEMO-FILE
+                       IF SEQ-FILE-STATUS = "00"
+                           DISPLAY "VAR3: status 00 = successful open"
+                       ELSE
+                           DISPLAY "VAR3: unexpected status "
+                               SEQ-FILE-STATUS
+                       END-IF
+                       CLOSE SEQ-DEMO-FILE .
+
+       LESSON5-4-VAR1. OPEN OUTPUT INDEXED-DEMO-FILE
+                       MOVE 1 TO IDX-KEY
+                       MOVE "VAR1: first keyed record" TO IDX-DATA
+                       WRITE IDX-DEMO-RECORD
+                       CLOSE INDEXED-DEMO-FILE
+                       DISPLAY "VAR1: wrote key 1 to MCIDXDEMO" .
+
+       LESSON5-4-VAR2. OPEN I-O INDEXED-DEMO-FILE
+                       IF IDX-FILE-STATUS NOT = "00"
+                           OPEN OUTPUT INDEXED-DEMO-FILE
+                       END-IF
+                       MOVE 2 TO IDX-KEY
+                       MOVE "VAR2: second keyed record" TO IDX-DATA
+                       WRITE IDX-DEMO-RECORD
+                       MOVE 3 TO IDX-KEY
+                       MOVE "VAR2: third keyed record" TO IDX-DATA
+                       WRITE IDX-DEMO-RECORD
+                       CLOSE INDEXED-DEMO-FILE
+                       DISPLAY "VAR2: wrote keys 2 and 3 to MCIDXDEMO" .
+
+       LESSON5-4-VAR3. OPEN I-O INDEXED-DEMO-FILE
+                       MOVE 1 TO IDX-KEY
+                       MOVE "VAR3: key 1 rewritten" TO IDX-DATA
+                       REWRITE IDX-DEMO-RECORD
+                       CLOSE INDEXED-DEMO-FILE
+                       DISPLAY "VAR3: rewrote key 1 in MCIDXDEMO" .
+
+       LESSON5-5-VAR1. OPEN INPUT INDEXED-DEMO-FILE
+                       MOVE 1 TO IDX-KEY
+                       READ INDEXED-DEMO-FILE
+                           KEY IS IDX-KEY
+                           INVALID KEY
+                               DISPLAY "VAR1: key 1 not found"
+                           NOT INVALID KEY
+                               DISPLAY "VAR1: key 1 = " IDX-DATA
+                       END-READ
+                       CLOSE INDEXED-DEMO-FILE .
+
+       LESSON5-5-VAR2. OPEN INPUT INDEXED-DEMO-FILE
+                       MOVE 99 TO IDX-KEY
+                       READ INDEXED-DEMO-FILE
+                           KEY IS IDX-KEY
+                           INVALID KEY
+                               DISPLAY "VAR2: key 99 not found, "
+                                   "as expected"
+                           NOT INVALID KEY
+                               DISPLAY "VAR2: key 99 = " IDX-DATA
+                       END-READ
+                       CLOSE INDEXED-DEMO-FILE .
+
+       LESSON5-5-VAR3. OPEN INPUT INDEXED-DEMO-FILE
+                       PERFORM UNTIL 1 = 2
+                           READ INDEXED-DEMO-FILE NEXT RECORD
+                               AT END
+                                   EXIT PERFORM
+                           END-READ
+                           DISPLAY "VAR3: key " IDX-KEY " = "
+                               IDX-DATA
+                       END-PERFORM
+                       CLOSE INDEXED-DEMO-FILE .
+
+      *-----------------------------------------------------------
+      * Chapter 6: Subprograms & CALL (5 Lessons x 3 Variations)
+      *-----------------------------------------------------------
+       LESSONS-CHAPTER-6.
+           DISPLAY "*** Lesson 6.1: Static CALL with USING ***"
+           PERFORM LESSON6-1-VAR1
+           PERFORM LESSON6-1-VAR2
+           PERFORM LESSON6-1-VAR3
+           DISPLAY "*** Lesson 6.2: Dynamic CALL ***"
+           PERFORM LESSON6-2-VAR1
+           PERFORM LESSON6-2-VAR2
+           PERFORM LESSON6-2-VAR3
+           DISPLAY "*** Lesson 6.3: LINKAGE SECTION parameters ***"
+           PERFORM LESSON6-3-VAR1
+           PERFORM LESSON6-3-VAR2
+           PERFORM LESSON6-3-VAR3
+           DISPLAY "*** Lesson 6.4: BY REFERENCE vs BY CONTENT ***"
+           PERFORM LESSON6-4-VAR1
+           PERFORM LESSON6-4-VAR2
+           PERFORM LESSON6-4-VAR3
+           DISPLAY "*** Lesson 6.5: CANCEL and subprogram state ***"
+           PERFORM LESSON6-5-VAR1
+           PERFORM LESSON6-5-VAR2
+           PERFORM LESSON6-5-VAR3.
+
+       LESSON6-1-VAR1. MOVE 10 TO WS-SUB-NUM1
+                       MOVE 20 TO WS-SUB-NUM2
+                       CALL "MCSUBADD" USING WS-SUB-NUM1
+                           WS-SUB-NUM2 WS-SUB-SUM
+                       DISPLAY "VAR1: 10 + 20 via MCSUBADD = "
+                           WS-SUB-SUM .
+
+       LESSON6-1-VAR2. MOVE 123 TO WS-SUB-NUM1
+                       MOVE 456 TO WS-SUB-NUM2
+                       CALL "MCSUBADD" USING WS-SUB-NUM1
+                           WS-SUB-NUM2 WS-SUB-SUM
+                       DISPLAY "VAR2: 123 + 456 via MCSUBADD = "
+                           WS-SUB-SUM .
+
+       LESSON6-1-VAR3. MOVE 1 TO WS-SUB-NUM1
+                       MOVE 1 TO WS-SUB-NUM2
+                       PERFORM 3 TIMES
+                           CALL "MCSUBADD" USING WS-SUB-NUM1
+                               WS-SUB-NUM2 WS-SUB-SUM
+                           MOVE WS-SUB-SUM TO WS-SUB-NUM1
+                           MOVE 1 TO WS-SUB-NUM2
+                       END-PERFORM
+                       DISPLAY "VAR3: three chained calls = "
+                           WS-SUB-SUM .
+
+       LESSON6-2-VAR1. MOVE "MCSUBADD" TO WS-PROG-NAME
+                       MOVE 5 TO WS-SUB-NUM1
+                       MOVE 7 TO WS-SUB-NUM2
+                       CALL WS-PROG-NAME USING WS-SUB-NUM1
+                           WS-SUB-NUM2 WS-SUB-SUM
+                       DISPLAY "VAR1: dynamic CALL to "
+                           WS-PROG-NAME " gave " WS-SUB-SUM .
+
+       LESSON6-2-VAR2. MOVE "MCSUBGREET" TO WS-PROG-NAME
+                       MOVE "Trainee" TO WS-SUB-NAME
+                       CALL WS-PROG-NAME USING WS-SUB-NAME
+                           WS-SUB-GREETING
+                       DISPLAY "VAR2: " WS-SUB-GREETING .
+
+       LESSON6-2-VAR3. MOVE "MCSUBADD" TO WS-PROG-NAME
+                       MOVE 9 TO WS-SUB-NUM1
+                       MOVE 9 TO WS-SUB-NUM2
+                       CALL WS-PROG-NAME USING WS-SUB-NUM1
+                           WS-SUB-NUM2 WS-SUB-SUM
+                           ON EXCEPTION
+                               DISPLAY "VAR3: " WS-PROG-NAME
+                                   " was not found"
+                           NOT ON EXCEPTION
+                               DISPLAY "VAR3: 9 + 9 via "
+                                   WS-PROG-NAME " = " WS-SUB-SUM
+                       END-CALL .
+
+       LESSON6-3-VAR1. MOVE 2 TO WS-SUB-NUM1
+                       MOVE 3 TO WS-SUB-NUM2
+                       CALL "MCSUBADD" USING WS-SUB-NUM1
+                           WS-SUB-NUM2 WS-SUB-SUM
+                       DISPLAY "VAR1: LINKAGE result = "
+                           WS-SUB-SUM .
+
+       LESSON6-3-VAR2. MOVE "Operator" TO WS-SUB-NAME
+                       CALL "MCSUBGREET" USING WS-SUB-NAME
+                           WS-SUB-GREETING
+                       DISPLAY "VAR2: greeting built in LINKAGE "
+                           "SECTION = " WS-SUB-GREETING .
+
+       LESSON6-3-VAR3. MOVE 100 TO WS-SUB-NUM1
+                       MOVE 1 TO WS-SUB-NUM2
+                       CALL "MCSUBADD" USING WS-SUB-NUM1
+                           WS-SUB-NUM2 WS-SUB-SUM
+                       DISPLAY "VAR3: first LINKAGE param = "
+                           WS-SUB-NUM1
+                       DISPLAY "VAR3: result = " WS-SUB-SUM .
+
+       LESSON6-4-VAR1. MOVE "Keegan" TO WS-SUB-NAME
+                       CALL "MCSUBGREET" USING BY REFERENCE
+                           WS-SUB-NAME BY REFERENCE WS-SUB-GREETING
+                       DISPLAY "VAR1: BY REFERENCE name changed "
+                           "to " WS-SUB-NAME .
+
+       LESSON6-4-VAR2. MOVE "Keegan" TO WS-SUB-NAME
+                       CALL "MCSUBGREET" USING BY CONTENT
+                           WS-SUB-NAME BY REFERENCE WS-SUB-GREETING
+                       DISPLAY "VAR2: BY CONTENT name stayed "
+                           WS-SUB-NAME .
+
+       LESSON6-4-VAR3. MOVE "Keegan" TO WS-SUB-NAME
+                       CALL "MCSUBGREET" USING BY CONTENT
+                           WS-SUB-NAME BY REFERENCE WS-SUB-GREETING
+                       DISPLAY "VAR3: greeting still comes back "
+                           "= " WS-SUB-GREETING .
+
+       LESSON6-5-VAR1. MOVE 4 TO WS-SUB-NUM1
+                       MOVE 4 TO WS-SUB-NUM2
+                       CALL "MCSUBADD" USING WS-SUB-NUM1
+                           WS-SUB-NUM2 WS-SUB-SUM
+                       DISPLAY "VAR1: before CANCEL, 4 + 4 = "
+                           WS-SUB-SUM
+                       CANCEL "MCSUBADD" .
+
+       LESSON6-5-VAR2. MOVE 6 TO WS-SUB-NUM1
+                       MOVE 6 TO WS-SUB-NUM2
+                       CALL "MCSUBADD" USING WS-SUB-NUM1
+                           WS-SUB-NUM2 WS-SUB-SUM
+                       DISPLAY "VAR2: after CANCEL, a fresh CALL "
+                           "still works: " WS-SUB-SUM
+                       CANCEL "MCSUBADD" .
+
+       LESSON6-5-VAR3. DISPLAY "VAR3: GOBACK returns control to "
+                           "the caller; STOP RUN would end the "
+                           "whole run instead."
+                       DISPLAY "VAR3: CANCEL releases a "
+                           "subprogram's working storage so its "
+                           "next CALL starts over." .
+
+      *-----------------------------------------------------------
+      * Chapter 9: Sorting & Searching (5 Lessons x 3 Variations)
+      *-----------------------------------------------------------
+       LESSONS-CHAPTER-9.
+           DISPLAY "*** Lesson 9.1: Sorting a File with SORT ***"
+           PERFORM LESSON9-1-VAR1
+           PERFORM LESSON9-1-VAR2
+           PERFORM LESSON9-1-VAR3
+           DISPLAY "*** Lesson 9.2: Loading a Sorted Table ***"
+           PERFORM LESSON9-2-VAR1
+           PERFORM LESSON9-2-VAR2
+           PERFORM LESSON9-2-VAR3
+           DISPLAY "*** Lesson 9.3: Sequential SEARCH ***"
+           PERFORM LESSON9-3-VAR1
+           PERFORM LESSON9-3-VAR2
+           PERFORM LESSON9-3-VAR3
+           DISPLAY "*** Lesson 9.4: SEARCH ALL (binary search) ***"
+           PERFORM LESSON9-4-VAR1
+           PERFORM LESSON9-4-VAR2
+           PERFORM LESSON9-4-VAR3
+           DISPLAY "*** Lesson 9.5: Sort then Search together ***"
+           PERFORM LESSON9-5-VAR1
+           PERFORM LESSON9-5-VAR2
+           PERFORM LESSON9-5-VAR3.
+
+       LESSON9-1-VAR1. OPEN OUTPUT SORT-IN-FILE
+                       MOVE "040Delta" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       MOVE "010Alpha" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       MOVE "030Charlie" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       MOVE "020Bravo" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       CLOSE SORT-IN-FILE
+                       SORT SORT-WORK-FILE
+                           ON ASCENDING KEY SORT-WORK-KEY
+                           USING SORT-IN-FILE GIVING SORT-OUT-FILE
+                       OPEN INPUT SORT-OUT-FILE
+                       PERFORM UNTIL 1 = 2
+                           READ SORT-OUT-FILE
+                               AT END
+                                   EXIT PERFORM
+                           END-READ
+                           DISPLAY "VAR1: " SORT-OUT-RECORD
+                       END-PERFORM
+                       CLOSE SORT-OUT-FILE .
+
+       LESSON9-1-VAR2. OPEN OUTPUT SORT-IN-FILE
+                       MOVE "040Delta" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       MOVE "010Alpha" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       MOVE "030Charlie" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       CLOSE SORT-IN-FILE
+                       SORT SORT-WORK-FILE
+                           ON DESCENDING KEY SORT-WORK-KEY
+                           USING SORT-IN-FILE GIVING SORT-OUT-FILE
+                       OPEN INPUT SORT-OUT-FILE
+                       PERFORM UNTIL 1 = 2
+                           READ SORT-OUT-FILE
+                               AT END
+                                   EXIT PERFORM
+                           END-READ
+                           DISPLAY "VAR2: " SORT-OUT-RECORD
+                       END-PERFORM
+                       CLOSE SORT-OUT-FILE .
+
+       LESSON9-1-VAR3. OPEN OUTPUT SORT-IN-FILE
+                       MOVE "020Echo" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       MOVE "020Foxtrot" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       MOVE "010Golf" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       CLOSE SORT-IN-FILE
+                       SORT SORT-WORK-FILE
+                           ON ASCENDING KEY SORT-WORK-KEY
+                           WITH DUPLICATES IN ORDER
+                           USING SORT-IN-FILE GIVING SORT-OUT-FILE
+                       OPEN INPUT SORT-OUT-FILE
+                       PERFORM UNTIL 1 = 2
+                           READ SORT-OUT-FILE
+                               AT END
+                                   EXIT PERFORM
+                           END-READ
+                           DISPLAY "VAR3: " SORT-OUT-RECORD
+                       END-PERFORM
+                       CLOSE SORT-OUT-FILE .
+
+       LESSON9-2-VAR1. MOVE 10 TO SORT-TBL-KEY(1)
+                       MOVE "Alpha" TO SORT-TBL-NAME(1)
+                       MOVE 20 TO SORT-TBL-KEY(2)
+                       MOVE "Bravo" TO SORT-TBL-NAME(2)
+                       MOVE 30 TO SORT-TBL-KEY(3)
+                       MOVE "Charlie" TO SORT-TBL-NAME(3)
+                       MOVE 40 TO SORT-TBL-KEY(4)
+                       MOVE "Delta" TO SORT-TBL-NAME(4)
+                       DISPLAY "VAR1: loaded 4 rows in ascending "
+                           "key order" .
+
+       LESSON9-2-VAR2. MOVE 45 TO SORT-TBL-KEY(5)
+                       MOVE "Echo" TO SORT-TBL-NAME(5)
+                       MOVE 60 TO SORT-TBL-KEY(6)
+                       MOVE "Foxtrot" TO SORT-TBL-NAME(6)
+                       MOVE 70 TO SORT-TBL-KEY(7)
+                       MOVE "Golf" TO SORT-TBL-NAME(7)
+                       MOVE 80 TO SORT-TBL-KEY(8)
+                       MOVE "Hotel" TO SORT-TBL-NAME(8)
+                       MOVE 90 TO SORT-TBL-KEY(9)
+                       MOVE "India" TO SORT-TBL-NAME(9)
+                       MOVE 95 TO SORT-TBL-KEY(10)
+                       MOVE "Juliett" TO SORT-TBL-NAME(10)
+                       DISPLAY "VAR2: appended the remaining "
+                           "rows, still in key order" .
+
+       LESSON9-2-VAR3. PERFORM VARYING SORT-IDX FROM 1 BY 1
+                           UNTIL SORT-IDX > 10
+                           DISPLAY "VAR3: row " SORT-IDX " key="
+                               SORT-TBL-KEY(SORT-IDX) " name="
+                               SORT-TBL-NAME(SORT-IDX)
+                       END-PERFORM .
+
+       LESSON9-3-VAR1. MOVE 30 TO WS-SEARCH-TARGET
+                       SET SORT-IDX TO 1
+                       SEARCH WS-SORT-TBL
+                           AT END
+                               DISPLAY "VAR1: "
+                                   WS-SEARCH-TARGET " not found"
+                           WHEN SORT-TBL-KEY(SORT-IDX) =
+                               WS-SEARCH-TARGET
+                               DISPLAY "VAR1: found "
+                                   SORT-TBL-NAME(SORT-IDX)
+                       END-SEARCH .
+
+       LESSON9-3-VAR2. MOVE 99 TO WS-SEARCH-TARGET
+                       SET SORT-IDX TO 1
+                       SEARCH WS-SORT-TBL
+                           AT END
+                               DISPLAY "VAR2: key "
+                                   WS-SEARCH-TARGET
+                                   " not in the table"
+                           WHEN SORT-TBL-KEY(SORT-IDX) =
+                               WS-SEARCH-TARGET
+                               DISPLAY "VAR2: found "
+                                   SORT-TBL-NAME(SORT-IDX)
+                       END-SEARCH .
+
+       LESSON9-3-VAR3. MOVE 45 TO WS-SEARCH-TARGET
+                       SET SORT-IDX TO 1
+                       SEARCH WS-SORT-TBL
+                           AT END
+                               DISPLAY "VAR3: not found"
+                           WHEN SORT-TBL-KEY(SORT-IDX) =
+                               WS-SEARCH-TARGET
+                               DISPLAY "VAR3: scanned to "
+                                   SORT-TBL-NAME(SORT-IDX)
+                       END-SEARCH .
+
+       LESSON9-4-VAR1. MOVE 30 TO WS-SEARCH-TARGET
+                       SEARCH ALL WS-SORT-TBL
+                           AT END
+                               DISPLAY "VAR1: "
+                                   WS-SEARCH-TARGET " not found"
+                           WHEN SORT-TBL-KEY(SORT-IDX) =
+                               WS-SEARCH-TARGET
+                               DISPLAY "VAR1: binary search "
+                                   "found "
+                                   SORT-TBL-NAME(SORT-IDX)
+                       END-SEARCH .
+
+       LESSON9-4-VAR2. MOVE 60 TO WS-SEARCH-TARGET
+                       SEARCH ALL WS-SORT-TBL
+                           AT END
+                               DISPLAY "VAR2: "
+                                   WS-SEARCH-TARGET " not found"
+                           WHEN SORT-TBL-KEY(SORT-IDX) =
+                               WS-SEARCH-TARGET
+                               DISPLAY "VAR2: binary search "
+                                   "found "
+                                   SORT-TBL-NAME(SORT-IDX)
+                       END-SEARCH .
+
+       LESSON9-4-VAR3. MOVE 77 TO WS-SEARCH-TARGET
+                       SEARCH ALL WS-SORT-TBL
+                           AT END
+                               DISPLAY "VAR3: table must be in "
+                                   "ASCENDING KEY order; "
+                                   WS-SEARCH-TARGET
+                                   " is not present"
+                           WHEN SORT-TBL-KEY(SORT-IDX) =
+                               WS-SEARCH-TARGET
+                               DISPLAY "VAR3: found "
+                                   SORT-TBL-NAME(SORT-IDX)
+                       END-SEARCH .
+
+       LESSON9-5-VAR1. OPEN OUTPUT SORT-IN-FILE
+                       MOVE "050Hotel" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       MOVE "005India" TO SORT-IN-RECORD
+                       WRITE SORT-IN-RECORD
+                       CLOSE SORT-IN-FILE
+                       SORT SORT-WORK-FILE
+                           ON ASCENDING KEY SORT-WORK-KEY
+                           USING SORT-IN-FILE GIVING SORT-OUT-FILE
+                       DISPLAY "VAR1: sorted MCSRTIN into "
+                           "MCSRTOUT" .
+
+       LESSON9-5-VAR2. OPEN INPUT SORT-OUT-FILE
+                       MOVE 1 TO SORT-IDX
+                       PERFORM UNTIL 1 = 2
+                           READ SORT-OUT-FILE
+                               AT END
+                                   EXIT PERFORM
+                           END-READ
+                           MOVE SORT-OUT-RECORD(1:3) TO
+                               SORT-TBL-KEY(SORT-IDX)
+                           MOVE SORT-OUT-RECORD(4:10) TO
+                               SORT-TBL-NAME(SORT-IDX)
+                           SET SORT-IDX UP BY 1
+                       END-PERFORM
+                       CLOSE SORT-OUT-FILE
+                       PERFORM UNTIL SORT-IDX > 10
+                           MOVE 999 TO SORT-TBL-KEY(SORT-IDX)
+                           MOVE SPACES TO SORT-TBL-NAME(SORT-IDX)
+                           SET SORT-IDX UP BY 1
+                       END-PERFORM
+                       DISPLAY "VAR2: reloaded the sorted rows "
+                           "into WS-SORT-TBL" .
+
+       LESSON9-5-VAR3. MOVE 5 TO WS-SEARCH-TARGET
+                       SEARCH ALL WS-SORT-TBL
+                           AT END
+                               DISPLAY "VAR3: "
+                                   WS-SEARCH-TARGET " not found"
+                           WHEN SORT-TBL-KEY(SORT-IDX) =
+                               WS-SEARCH-TARGET
+                               DISPLAY "VAR3: sort-then-search "
+                                   "found "
+                                   SORT-TBL-NAME(SORT-IDX)
+                       END-SEARCH .
+
+      *-----------------------------------------------------------
+      * Chapter 10: Advanced Concepts (5 Lessons x 3 Variations)
+      *-----------------------------------------------------------
+       LESSONS-CHAPTER-10.
+           DISPLAY "*** Lesson 10.1: Writing a Checkpoint ***"
+           PERFORM LESSON10-1-VAR1
+           PERFORM LESSON10-1-VAR2
+           PERFORM LESSON10-1-VAR3
+           DISPLAY "*** Lesson 10.2: Restarting from a "
+               "Checkpoint ***"
+           PERFORM LESSON10-2-VAR1
+           PERFORM LESSON10-2-VAR2
+           PERFORM LESSON10-2-VAR3
+           DISPLAY "*** Lesson 10.3: Simulating an Abend ***"
+           PERFORM LESSON10-3-VAR1 THRU LESSON10-3-VAR1-EXIT
+           PERFORM LESSON10-3-VAR2
+           PERFORM LESSON10-3-VAR3
+           DISPLAY "*** Lesson 10.4: Clearing a Checkpoint ***"
+           PERFORM LESSON10-4-VAR1
+           PERFORM LESSON10-4-VAR2
+           PERFORM LESSON10-4-VAR3
+           DISPLAY "*** Lesson 10.5: A Full Restartable Job ***"
+           PERFORM LESSON10-5-VAR1
+           PERFORM LESSON10-5-VAR2
+           PERFORM LESSON10-5-VAR3.
+
+       LESSON10-1-VAR1. MOVE 1 TO WS-CKPT-STEP
+                       PERFORM MC-CKPT-SAVE
+                       DISPLAY "VAR1: saved checkpoint at step "
+                           WS-CKPT-STEP .
+
+       LESSON10-1-VAR2. MOVE 5 TO WS-CKPT-STEP
+                       PERFORM MC-CKPT-SAVE
+                       DISPLAY "VAR2: overwrote checkpoint at "
+                           "step " WS-CKPT-STEP .
+
+       LESSON10-1-VAR3. MOVE 9 TO WS-CKPT-STEP
+                       PERFORM MC-CKPT-SAVE
+                       DISPLAY "VAR3: checkpoint now reads step "
+                           WS-CKPT-STEP " -- MCCKPT survives "
+                           "STOP RUN" .
+
+       LESSON10-2-VAR1. MOVE 0 TO WS-CKPT-STEP
+                       PERFORM MC-CKPT-LOAD
+                       DISPLAY "VAR1: resumed at step "
+                           WS-CKPT-STEP .
+
+       LESSON10-2-VAR2. PERFORM MC-CKPT-LOAD
+                       DISPLAY "VAR2: a restart just re-reads "
+                           "MCCKPT instead of re-running "
+                           "everything from step 1" .
+
+       LESSON10-2-VAR3. PERFORM MC-CKPT-LOAD
+                       ADD 1 TO WS-CKPT-STEP
+                       DISPLAY "VAR3: next step to run after "
+                           "restart is " WS-CKPT-STEP .
+
+       LESSON10-3-VAR1. MOVE 0 TO WS-BATCH-STEP
+                       PERFORM VARYING WS-BATCH-STEP FROM 1 BY 1
+                               UNTIL WS-BATCH-STEP > WS-BATCH-TOTAL
+                           IF WS-BATCH-STEP = 6
+                               MOVE WS-BATCH-STEP TO WS-CKPT-STEP
+                               PERFORM MC-CKPT-SAVE
+                               DISPLAY "VAR1: abend simulated "
+                                   "at step " WS-BATCH-STEP
+                               GO TO LESSON10-3-VAR1-EXIT
+                           END-IF
+                           DISPLAY "VAR1: ran step "
+                               WS-BATCH-STEP
+                       END-PERFORM .
+       LESSON10-3-VAR1-EXIT. EXIT.
+
+       LESSON10-3-VAR2. PERFORM MC-CKPT-LOAD
+                       PERFORM VARYING WS-BATCH-STEP
+                               FROM WS-CKPT-STEP BY 1
+                               UNTIL WS-BATCH-STEP > WS-BATCH-TOTAL
+                           DISPLAY "VAR2: resumed step "
+                               WS-BATCH-STEP
+                       END-PERFORM .
+
+       LESSON10-3-VAR3. DISPLAY "VAR3: a real batch job would "
+                           "re-open its input file positioned "
+                           "at the checkpointed key instead of "
+                           "starting the read from record one" .
+
+       LESSON10-4-VAR1. PERFORM MC-CKPT-CLEAR
+                       DISPLAY "VAR1: cleared MCCKPT after a "
+                           "clean finish" .
+
+       LESSON10-4-VAR2. MOVE 0 TO WS-CKPT-STEP
+                       PERFORM MC-CKPT-LOAD
+                       DISPLAY "VAR2: loading a cleared "
+                           "checkpoint leaves step at "
+                           WS-CKPT-STEP .
+
+       LESSON10-4-VAR3. DISPLAY "VAR3: always clear the "
+                           "checkpoint on success -- a leftover "
+                           "checkpoint would make the next run "
+                           "skip steps it never completed" .
+
+       LESSON10-5-VAR1. MOVE 0 TO WS-CKPT-STEP
+                       PERFORM MC-CKPT-LOAD
+                       ADD 1 TO WS-CKPT-STEP
+                       PERFORM VARYING WS-BATCH-STEP
+                               FROM WS-CKPT-STEP BY 1
+                               UNTIL WS-BATCH-STEP > WS-BATCH-TOTAL
+                           DISPLAY "VAR1: running step "
+                               WS-BATCH-STEP
+                           MOVE WS-BATCH-STEP TO WS-CKPT-STEP
+                           PERFORM MC-CKPT-SAVE
+                       END-PERFORM
+                       PERFORM MC-CKPT-CLEAR
+                       DISPLAY "VAR1: job complete, checkpoint "
+                           "cleared" .
+
+       LESSON10-5-VAR2. DISPLAY "VAR2: every step saves its own "
+                           "checkpoint before moving on, so a "
+                           "crash mid-batch only loses at most "
+                           "one step of work" .
+
+       LESSON10-5-VAR3. DISPLAY "VAR3: this load-resume-save-"
+                           "clear cycle is exactly how "
+                           "HEALTHFLUX.cob's simulation loop "
+                           "survives an interrupted run" .
+
+      *-----------------------------------------------------------
+      * Checkpoint helpers shared across Chapter 10
+      *-----------------------------------------------------------
+       MC-CKPT-LOAD. OPEN INPUT CHECKPOINT-DEMO-FILE
+                       IF CKPT-FILE-STATUS = "00"
+                           READ CHECKPOINT-DEMO-FILE
+                               AT END
+                                   CONTINUE
+                           END-READ
+                           IF CKPT-FILE-STATUS = "00"
+                               MOVE CKPT-DEMO-RECORD(1:2)
+                                   TO WS-CKPT-STEP
+                           END-IF
+                           CLOSE CHECKPOINT-DEMO-FILE
+                       END-IF .
+
+       MC-CKPT-SAVE. OPEN OUTPUT CHECKPOINT-DEMO-FILE
+                       MOVE SPACES TO CKPT-DEMO-RECORD
+                       MOVE WS-CKPT-STEP TO
+                           CKPT-DEMO-RECORD(1:2)
+                       WRITE CKPT-DEMO-RECORD
+                       CLOSE CHECKPOINT-DEMO-FILE .
+
+       MC-CKPT-CLEAR. OPEN OUTPUT CHECKPOINT-DEMO-FILE
+                       MOVE 0 TO WS-CKPT-STEP
+                       CLOSE CHECKPOINT-DEMO-FILE .
+
+      *-----------------------------------------------------------
+      * Chapter 3: Loops & Iteration (5 Lessons x 3 Variations)
+      *-----------------------------------------------------------
+       LESSONS-CHAPTER-3.
+           DISPLAY "*** Lesson 3.1: PERFORM ... TIMES ***"
+           PERFORM LESSON3-1-VAR1
+           PERFORM LESSON3-1-VAR2
+           PERFORM LESSON3-1-VAR3
+           DISPLAY "*** Lesson 3.2: PERFORM VARYING ***"
+           PERFORM LESSON3-2-VAR1
+           PERFORM LESSON3-2-VAR2
+           PERFORM LESSON3-2-VAR3
+           DISPLAY "*** Lesson 3.3: PERFORM UNTIL ***"
+           PERFORM LESSON3-3-VAR1
+           PERFORM LESSON3-3-VAR2
+           PERFORM LESSON3-3-VAR3
+           DISPLAY "*** Lesson 3.4: Nested Loops ***"
+           PERFORM LESSON3-4-VAR1
+           PERFORM LESSON3-4-VAR2
+           PERFORM LESSON3-4-VAR3
+           DISPLAY "*** Lesson 3.5: EXIT PERFORM ***"
+           PERFORM LESSON3-5-VAR1
+           PERFORM LESSON3-5-VAR2
+           PERFORM LESSON3-5-VAR3.
+
+      *-----------------------------------------------------------
+      * Example Variations for Chapter 3 (Loops & Iteration)
+      *-----------------------------------------------------------
+       LESSON3-1-VAR1. PERFORM 3 TIMES
+                           DISPLAY "VAR1: fixed-count loop"
+                       END-PERFORM .
+       LESSON3-1-VAR2. MOVE 0 TO WS-LOOP
+                       PERFORM 5 TIMES
+                           ADD 1 TO WS-LOOP
+                       END-PERFORM
+                       DISPLAY "VAR2: loop body ran " WS-LOOP
+                           " times" .
+       LESSON3-1-VAR3. MOVE 6 TO WS-LOOP
+                       PERFORM WS-LOOP TIMES
+                           DISPLAY "VAR3: variable-count iteration"
+                       END-PERFORM .
+
+       LESSON3-2-VAR1. PERFORM VARYING WS-LOOP FROM 1 BY 1
+                               UNTIL WS-LOOP > 5
+                           DISPLAY "VAR1: WS-LOOP = " WS-LOOP
+                       END-PERFORM .
+       LESSON3-2-VAR2. PERFORM VARYING WS-LOOP FROM 10 BY -2
+                               UNTIL WS-LOOP < 0
+                           DISPLAY "VAR2: counting down " WS-LOOP
+                       END-PERFORM .
+       LESSON3-2-VAR3. MOVE 0 TO WS-TEMP
+                       PERFORM VARYING WS-LOOP FROM 1 BY 1
+                               UNTIL WS-LOOP > 10
+                           ADD WS-LOOP TO WS-TEMP
+                       END-PERFORM
+                       DISPLAY "VAR3: sum of 1 to 10 = " WS-TEMP .
+
+       LESSON3-3-VAR1. MOVE 1 TO WS-LOOP
+                       PERFORM UNTIL WS-LOOP > 3
+                           DISPLAY "VAR1: WS-LOOP = " WS-LOOP
+                           ADD 1 TO WS-LOOP
+                       END-PERFORM .
+       LESSON3-3-VAR2. MOVE 20 TO WS-LOOP
+                       PERFORM UNTIL WS-LOOP <= 15
+                           SUBTRACT 1 FROM WS-LOOP
+                       END-PERFORM
+                       DISPLAY "VAR2: stopped at " WS-LOOP .
+       LESSON3-3-VAR3. MOVE 1 TO WS-LOOP
+                       PERFORM WITH TEST AFTER UNTIL WS-LOOP > 3
+                           DISPLAY "VAR3: WS-LOOP = " WS-LOOP
+                           ADD 1 TO WS-LOOP
+                       END-PERFORM .
+
+       LESSON3-4-VAR1. PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 2
+                           PERFORM VARYING WS-LOOP FROM 1 BY 1
+                                   UNTIL WS-LOOP > 2
+                               DISPLAY "VAR1: outer=" WS-INDEX
+                                   " inner=" WS-LOOP
+                           END-PERFORM
+                       END-PERFORM .
+       LESSON3-4-VAR2. MOVE 0 TO WS-TEMP
+                       PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 3
+                           PERFORM VARYING WS-LOOP FROM 1 BY 1
+                                   UNTIL WS-LOOP > 3
+                               ADD 1 TO WS-TEMP
+                           END-PERFORM
+                       END-PERFORM
+                       DISPLAY "VAR2: nested loop ran " WS-TEMP
+                           " times" .
+       LESSON3-4-VAR3. PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 3
+                           DISPLAY "VAR3: row " WS-INDEX
+                           PERFORM VARYING WS-LOOP FROM 1 BY 1
+                                   UNTIL WS-LOOP > WS-INDEX
+                               DISPLAY "VAR3:   column " WS-LOOP
+                           END-PERFORM
+                       END-PERFORM .
+
+       LESSON3-5-VAR1. PERFORM VARYING WS-LOOP FROM 1 BY 1
+                               UNTIL WS-LOOP > 10
+                           IF WS-LOOP > 4
+                               EXIT PERFORM
+                           END-IF
+                           DISPLAY "VAR1: WS-LOOP = " WS-LOOP
+                       END-PERFORM .
+       LESSON3-5-VAR2. MOVE 1 TO WS-LOOP
+                       PERFORM UNTIL WS-LOOP > 20
+                           IF FUNCTION MOD(WS-LOOP 7) = 0
+                               DISPLAY "VAR2: multiple of 7 at "
+                                   WS-LOOP
+                               EXIT PERFORM
+                           END-IF
+                           ADD 1 TO WS-LOOP
+                       END-PERFORM .
+       LESSON3-5-VAR3. PERFORM VARYING WS-LOOP FROM 1 BY 1
+                               UNTIL WS-LOOP > 5
+                           IF WS-LOOP = 3
+                               DISPLAY "VAR3: skipping iteration "
+                                   "3 with EXIT PERFORM "
+                                   "CYCLE-style continue"
+                           ELSE
+                               DISPLAY "VAR3: WS-LOOP = " WS-LOOP
+                           END-IF
+                       END-PERFORM .
+
+      *-----------------------------------------------------------
+      * Chapter 4: Arrays & Tables (5 Lessons x 3 Variations)
+      *-----------------------------------------------------------
+       LESSONS-CHAPTER-4.
+           DISPLAY "*** Lesson 4.1: Declaring and Filling a Table ***"
+           PERFORM LESSON4-1-VAR1
+           PERFORM LESSON4-1-VAR2
+           PERFORM LESSON4-1-VAR3
+           DISPLAY "*** Lesson 4.2: Subscript Access ***"
+           PERFORM LESSON4-2-VAR1
+           PERFORM LESSON4-2-VAR2
+           PERFORM LESSON4-2-VAR3
+           DISPLAY "*** Lesson 4.3: Table Totals ***"
+           PERFORM LESSON4-3-VAR1
+           PERFORM LESSON4-3-VAR2
+           PERFORM LESSON4-3-VAR3
+           DISPLAY "*** Lesson 4.4: Parallel Tables ***"
+           PERFORM LESSON4-4-VAR1
+           PERFORM LESSON4-4-VAR2
+           PERFORM LESSON4-4-VAR3
+           DISPLAY "*** Lesson 4.5: Linear Search a Table ***"
+           PERFORM LESSON4-5-VAR1
+           PERFORM LESSON4-5-VAR2
+           PERFORM LESSON4-5-VAR3.
+
+      *-----------------------------------------------------------
+      * Example Variations for Chapter 4 (Arrays & Tables)
+      *-----------------------------------------------------------
+       LESSON4-1-VAR1. PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 5
+                           MOVE 0 TO ARR1-ITEMS(WS-INDEX)
+                       END-PERFORM
+                       DISPLAY "VAR1: ARR1 initialized to zeros" .
+       LESSON4-1-VAR2. MOVE 10 TO ARR1-ITEMS(1)
+                       MOVE 20 TO ARR1-ITEMS(2)
+                       MOVE 30 TO ARR1-ITEMS(3)
+                       MOVE 40 TO ARR1-ITEMS(4)
+                       MOVE 50 TO ARR1-ITEMS(5)
+                       DISPLAY "VAR2: ARR1 filled with literals" .
+       LESSON4-1-VAR3. PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 5
+                           COMPUTE ARR2-ITEMS(WS-INDEX) =
+                               WS-INDEX * WS-INDEX
+                       END-PERFORM
+                       DISPLAY "VAR3: ARR2 filled with squares" .
+
+       LESSON4-2-VAR1. DISPLAY "VAR1: ARR1(3) = " ARR1-ITEMS(3) .
+       LESSON4-2-VAR2. MOVE 4 TO WS-INDEX
+                       DISPLAY "VAR2: ARR1(WS-INDEX) = "
+                           ARR1-ITEMS(WS-INDEX) .
+       LESSON4-2-VAR3. MOVE 500 TO ARR1-ITEMS(5)
+                       DISPLAY "VAR3: ARR1(5) now = " ARR1-ITEMS(5) .
+
+       LESSON4-3-VAR1. MOVE 0 TO WS-ARITH-RESULT
+                       PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 5
+                           ADD ARR1-ITEMS(WS-INDEX)
+                               TO WS-ARITH-RESULT
+                       END-PERFORM
+                       DISPLAY "VAR1: sum of ARR1 = "
+                           WS-ARITH-RESULT .
+       LESSON4-3-VAR2. MOVE 0 TO WS-ARITH-A
+                       PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 5
+                           ADD ARR2-ITEMS(WS-INDEX) TO WS-ARITH-A
+                       END-PERFORM
+                       DISPLAY "VAR2: sum of ARR2 = " WS-ARITH-A .
+       LESSON4-3-VAR3. COMPUTE WS-ARITH-B =
+                           WS-ARITH-RESULT + WS-ARITH-A
+                       DISPLAY "VAR3: combined ARR1+ARR2 total = "
+                           WS-ARITH-B .
+
+       LESSON4-4-VAR1. PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 5
+                           DISPLAY "VAR1: row " WS-INDEX " ARR1="
+                               ARR1-ITEMS(WS-INDEX) " ARR2="
+                               ARR2-ITEMS(WS-INDEX)
+                       END-PERFORM .
+       LESSON4-4-VAR2. PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 5
+                           COMPUTE ARR2-ITEMS(WS-INDEX) =
+                               ARR1-ITEMS(WS-INDEX) +
+                               ARR2-ITEMS(WS-INDEX)
+                       END-PERFORM
+                       DISPLAY "VAR2: ARR2 now holds ARR1+ARR2" .
+       LESSON4-4-VAR3. DISPLAY "VAR3: parallel tables -- row N of "
+                           "ARR1 and row N of ARR2 describe the "
+                           "same entity" .
+
+       LESSON4-5-VAR1. MOVE 30 TO WS-SEARCH-VAL
+                       MOVE "N" TO WS-FOUND-FLAG
+                       PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 5
+                           IF ARR1-ITEMS(WS-INDEX) = WS-SEARCH-VAL
+                               MOVE "Y" TO WS-FOUND-FLAG
+                               DISPLAY "VAR1: found " WS-SEARCH-VAL
+                                   " at ARR1(" WS-INDEX ")"
+                           END-IF
+                       END-PERFORM
+                       IF WS-FOUND-FLAG = "N"
+                           DISPLAY "VAR1: " WS-SEARCH-VAL
+                               " not found in ARR1"
+                       END-IF .
+       LESSON4-5-VAR2. MOVE 999 TO WS-SEARCH-VAL
+                       MOVE "N" TO WS-FOUND-FLAG
+                       PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 5
+                           IF ARR1-ITEMS(WS-INDEX) = WS-SEARCH-VAL
+                               MOVE "Y" TO WS-FOUND-FLAG
+                           END-IF
+                       END-PERFORM
+                       IF WS-FOUND-FLAG = "N"
+                           DISPLAY "VAR2: " WS-SEARCH-VAL
+                               " is not in ARR1"
+                       END-IF .
+       LESSON4-5-VAR3. MOVE 9 TO WS-SEARCH-VAL
+                       MOVE "N" TO WS-FOUND-FLAG
+                       PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 5
+                           IF ARR2-ITEMS(WS-INDEX) = WS-SEARCH-VAL
+                               MOVE "Y" TO WS-FOUND-FLAG
+                               DISPLAY "VAR3: found " WS-SEARCH-VAL
+                                   " at ARR2(" WS-INDEX ")"
+                           END-IF
+                       END-PERFORM .
+
+      *-----------------------------------------------------------
+      * Chapter 7: Strings & Editing (5 Lessons x 3 Variations)
+      *-----------------------------------------------------------
+       LESSONS-CHAPTER-7.
+           DISPLAY "*** Lesson 7.1: STRING ***"
+           PERFORM LESSON7-1-VAR1
+           PERFORM LESSON7-1-VAR2
+           PERFORM LESSON7-1-VAR3
+           DISPLAY "*** Lesson 7.2: UNSTRING ***"
+           PERFORM LESSON7-2-VAR1
+           PERFORM LESSON7-2-VAR2
+           PERFORM LESSON7-2-VAR3
+           DISPLAY "*** Lesson 7.3: INSPECT ***"
+           PERFORM LESSON7-3-VAR1
+           PERFORM LESSON7-3-VAR2
+           PERFORM LESSON7-3-VAR3
+           DISPLAY "*** Lesson 7.4: Reference Modification ***"
+           PERFORM LESSON7-4-VAR1
+           PERFORM LESSON7-4-VAR2
+           PERFORM LESSON7-4-VAR3
+           DISPLAY "*** Lesson 7.5: Editing PICTURES ***"
+           PERFORM LESSON7-5-VAR1
+           PERFORM LESSON7-5-VAR2
+           PERFORM LESSON7-5-VAR3.
+
+      *-----------------------------------------------------------
+      * Example Variations for Chapter 7 (Strings & Editing)
+      *-----------------------------------------------------------
+       LESSON7-1-VAR1. MOVE "COBOL" TO WS-STRING-1
+                       MOVE "MASTERCLASS" TO WS-STRING-2
+                       STRING WS-STRING-1 DELIMITED BY SPACE
+                           " " DELIMITED BY SIZE
+                           WS-STRING-2 DELIMITED BY SPACE
+                           INTO WS-STRING-OUT
+                       DISPLAY "VAR1: " WS-STRING-OUT .
+       LESSON7-1-VAR2. MOVE SPACES TO WS-STRING-OUT
+                       STRING "Trainee: " DELIMITED BY SIZE
+                           WS-TRAINEE-NAME DELIMITED BY SPACE
+                           INTO WS-STRING-OUT
+                       DISPLAY "VAR2: " WS-STRING-OUT .
+       LESSON7-1-VAR3. MOVE SPACES TO WS-STRING-OUT
+                       MOVE 1 TO WS-INSPECT-COUNT
+                       STRING "Chapter " DELIMITED BY SIZE
+                           7 DELIMITED BY SIZE
+                           " of 10" DELIMITED BY SIZE
+                           INTO WS-STRING-OUT
+                           WITH POINTER WS-INSPECT-COUNT
+                       DISPLAY "VAR3: " WS-STRING-OUT .
+
+       LESSON7-2-VAR1. MOVE "Alpha,Bravo,Charlie" TO WS-STRING-OUT
+                       UNSTRING WS-STRING-OUT DELIMITED BY ","
+                           INTO WS-STRING-1 WS-STRING-2
+                       DISPLAY "VAR1: first=" WS-STRING-1
+                           " second=" WS-STRING-2 .
+       LESSON7-2-VAR2. MOVE "Name=Trainee" TO WS-STRING-OUT
+                       UNSTRING WS-STRING-OUT DELIMITED BY "="
+                           INTO WS-STRING-1 WS-STRING-2
+                       DISPLAY "VAR2: field=" WS-STRING-1
+                           " value=" WS-STRING-2 .
+       LESSON7-2-VAR3. MOVE "one two three" TO WS-STRING-OUT
+                       UNSTRING WS-STRING-OUT DELIMITED BY SPACE
+                           INTO WS-STRING-1 WS-STRING-2
+                           TALLYING IN WS-INSPECT-COUNT
+                       DISPLAY "VAR3: split into "
+                           WS-INSPECT-COUNT " fields" .
+
+       LESSON7-3-VAR1. MOVE "MISSISSIPPI" TO WS-STRING-1
+                       MOVE 0 TO WS-INSPECT-COUNT
+                       INSPECT WS-STRING-1 TALLYING
+                           WS-INSPECT-COUNT FOR ALL "S"
+                       DISPLAY "VAR1: S appears "
+                           WS-INSPECT-COUNT " times" .
+       LESSON7-3-VAR2. MOVE "cobol masterclass" TO WS-STRING-1
+                       INSPECT WS-STRING-1 CONVERTING
+                           "abcdefghijklmnopqrstuvwxyz" TO
+                           "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                       DISPLAY "VAR2: " WS-STRING-1 .
+       LESSON7-3-VAR3. MOVE "   padded text   " TO WS-STRING-1
+                       INSPECT WS-STRING-1 REPLACING ALL " " BY "_"
+                       DISPLAY "VAR3: " WS-STRING-1 .
+
+       LESSON7-4-VAR1. MOVE "COBOLMASTERCLASS" TO WS-STRING-1
+                       DISPLAY "VAR1: first 5 chars = "
+                           WS-STRING-1(1:5) .
+       LESSON7-4-VAR2. MOVE "COBOLMASTERCLASS" TO WS-STRING-1
+                       DISPLAY "VAR2: chars 6-11 = "
+                           WS-STRING-1(6:6) .
+       LESSON7-4-VAR3. MOVE "COBOLMASTERCLASS" TO WS-STRING-1
+                       MOVE "----" TO WS-STRING-1(1:4)
+                       DISPLAY "VAR3: after overwrite = "
+                           WS-STRING-1 .
+
+       LESSON7-5-VAR1. MOVE 1234.56 TO WS-EDIT-AMOUNT
+                       MOVE WS-EDIT-AMOUNT TO WS-EDIT-PIC
+                       DISPLAY "VAR1: edited amount = "
+                           WS-EDIT-PIC .
+       LESSON7-5-VAR2. MOVE 7 TO WS-EDIT-AMOUNT
+                       MOVE WS-EDIT-AMOUNT TO WS-EDIT-PIC
+                       DISPLAY "VAR2: small amount edited = "
+                           WS-EDIT-PIC .
+       LESSON7-5-VAR3. MOVE -42.10 TO WS-EDIT-AMOUNT
+                       MOVE WS-EDIT-AMOUNT TO WS-EDIT-PIC
+                       DISPLAY "VAR3: negative amount edited = "
+                           WS-EDIT-PIC .
+
+      *-----------------------------------------------------------
+      * Chapter 8: Arithmetic & Computation (5 Lessons x 3 Variations)
+      *-----------------------------------------------------------
+       LESSONS-CHAPTER-8.
+           DISPLAY "*** Lesson 8.1: ADD, SUBTRACT, MULTIPLY, DIVIDE ***"
+           PERFORM LESSON8-1-VAR1
+           PERFORM LESSON8-1-VAR2
+           PERFORM LESSON8-1-VAR3
+           DISPLAY "*** Lesson 8.2: COMPUTE ***"
+           PERFORM LESSON8-2-VAR1
+           PERFORM LESSON8-2-VAR2
+           PERFORM LESSON8-2-VAR3
+           DISPLAY "*** Lesson 8.3: ROUNDED and REMAINDER ***"
+           PERFORM LESSON8-3-VAR1
+           PERFORM LESSON8-3-VAR2
+           PERFORM LESSON8-3-VAR3
+           DISPLAY "*** Lesson 8.4: ON SIZE ERROR ***"
+           PERFORM LESSON8-4-VAR1
+           PERFORM LESSON8-4-VAR2
+           PERFORM LESSON8-4-VAR3
+           DISPLAY "*** Lesson 8.5: Money Arithmetic ***"
+           PERFORM LESSON8-5-VAR1
+           PERFORM LESSON8-5-VAR2
+           PERFORM LESSON8-5-VAR3.
+
+      *-----------------------------------------------------------
+      * Example Variations for Chapter 8 (Arithmetic & Computation)
+      *-----------------------------------------------------------
+       LESSON8-1-VAR1. MOVE 10 TO WS-ARITH-A
+                       MOVE 5 TO WS-ARITH-B
+                       ADD WS-ARITH-A TO WS-ARITH-B
+                           GIVING WS-ARITH-RESULT
+                       DISPLAY "VAR1: 10 + 5 = " WS-ARITH-RESULT .
+       LESSON8-1-VAR2. MOVE 10 TO WS-ARITH-A
+                       MOVE 5 TO WS-ARITH-B
+                       SUBTRACT WS-ARITH-B FROM WS-ARITH-A
+                           GIVING WS-ARITH-RESULT
+                       DISPLAY "VAR2: 10 - 5 = " WS-ARITH-RESULT .
+       LESSON8-1-VAR3. MOVE 10 TO WS-ARITH-A
+                       MOVE 5 TO WS-ARITH-B
+                       MULTIPLY WS-ARITH-A BY WS-ARITH-B
+                           GIVING WS-ARITH-RESULT
+                       DISPLAY "VAR3: 10 * 5 = " WS-ARITH-RESULT .
+
+       LESSON8-2-VAR1. MOVE 12 TO WS-ARITH-A
+                       MOVE 4 TO WS-ARITH-B
+                       COMPUTE WS-ARITH-RESULT =
+                           WS-ARITH-A / WS-ARITH-B
+                       DISPLAY "VAR1: 12 / 4 = " WS-ARITH-RESULT .
+       LESSON8-2-VAR2. MOVE 3 TO WS-ARITH-A
+                       MOVE 4 TO WS-ARITH-B
+                       COMPUTE WS-ARITH-RESULT =
+                           (WS-ARITH-A + WS-ARITH-B) * 2
+                       DISPLAY "VAR2: (3 + 4) * 2 = "
+                           WS-ARITH-RESULT .
+       LESSON8-2-VAR3. MOVE 2 TO WS-ARITH-A
+                       COMPUTE WS-ARITH-RESULT = WS-ARITH-A ** 3
+                       DISPLAY "VAR3: 2 ** 3 = " WS-ARITH-RESULT .
+
+       LESSON8-3-VAR1. MOVE 10 TO WS-ARITH-A
+                       MOVE 3 TO WS-ARITH-B
+                       COMPUTE WS-ARITH-RESULT ROUNDED =
+                           WS-ARITH-A / WS-ARITH-B
+                       DISPLAY "VAR1: 10 / 3 rounded = "
+                           WS-ARITH-RESULT .
+       LESSON8-3-VAR2. MOVE 17 TO WS-ARITH-A
+                       MOVE 5 TO WS-ARITH-B
+                       DIVIDE WS-ARITH-A BY WS-ARITH-B
+                           GIVING WS-ARITH-RESULT
+                           REMAINDER WS-ARITH-REMAINDER
+                       DISPLAY "VAR2: 17 / 5 = " WS-ARITH-RESULT
+                           " remainder " WS-ARITH-REMAINDER .
+       LESSON8-3-VAR3. MOVE 7 TO WS-ARITH-A
+                       MOVE 2 TO WS-ARITH-B
+                       COMPUTE WS-ARITH-RESULT ROUNDED =
+                           WS-ARITH-A / WS-ARITH-B
+                       DISPLAY "VAR3: 7 / 2 rounded = "
+                           WS-ARITH-RESULT .
+
+       LESSON8-4-VAR1. MOVE 99999 TO WS-ARITH-A
+                       MOVE 99999 TO WS-ARITH-B
+                       ADD WS-ARITH-A TO WS-ARITH-B
+                           ON SIZE ERROR
+                               DISPLAY "VAR1: result overflowed"
+                           NOT ON SIZE ERROR
+                               DISPLAY "VAR1: sum fit, result = "
+                                   WS-ARITH-B
+                       END-ADD .
+       LESSON8-4-VAR2. MOVE 100 TO WS-ARITH-A
+                       MOVE 0 TO WS-ARITH-B
+                       DIVIDE WS-ARITH-A BY WS-ARITH-B
+                           GIVING WS-ARITH-RESULT
+                           ON SIZE ERROR
+                               DISPLAY "VAR2: division by zero "
+                                   "caught by ON SIZE ERROR"
+                       END-DIVIDE .
+       LESSON8-4-VAR3. MOVE 50000 TO WS-ARITH-A
+                       MOVE 3 TO WS-ARITH-B
+                       MULTIPLY WS-ARITH-A BY WS-ARITH-B
+                           GIVING WS-ARITH-RESULT
+                           ON SIZE ERROR
+                               DISPLAY "VAR3: product overflowed"
+                           NOT ON SIZE ERROR
+                               DISPLAY "VAR3: product = "
+                                   WS-ARITH-RESULT
+                       END-MULTIPLY .
+
+       LESSON8-5-VAR1. MOVE 19.99 TO WS-EDIT-AMOUNT
+                       COMPUTE WS-EDIT-AMOUNT ROUNDED =
+                           WS-EDIT-AMOUNT * 1.0825
+                       MOVE WS-EDIT-AMOUNT TO WS-EDIT-PIC
+                       DISPLAY "VAR1: price with tax = "
+                           WS-EDIT-PIC .
+       LESSON8-5-VAR2. MOVE 100.00 TO WS-EDIT-AMOUNT
+                       COMPUTE WS-EDIT-AMOUNT ROUNDED =
+                           WS-EDIT-AMOUNT -
+                           (WS-EDIT-AMOUNT * 0.15)
+                       MOVE WS-EDIT-AMOUNT TO WS-EDIT-PIC
+                       DISPLAY "VAR2: price after 15% discount = "
+                           WS-EDIT-PIC .
+       LESSON8-5-VAR3. MOVE 0.00 TO WS-EDIT-AMOUNT
+                       PERFORM VARYING WS-INDEX FROM 1 BY 1
+                               UNTIL WS-INDEX > 3
+                           ADD ARR1-ITEMS(WS-INDEX)
+                               TO WS-EDIT-AMOUNT
+                       END-PERFORM
+                       MOVE WS-EDIT-AMOUNT TO WS-EDIT-PIC
+                       DISPLAY "VAR3: running total of first 3 "
+                           "ARR1 items = " WS-EDIT-PIC .
+
+      *-----------------------------------------------------------
+      * Per-trainee completion tracking
+      *-----------------------------------------------------------
+       SAVE-COMPLETION. ACCEPT WS-COMPLETE-DATE FROM DATE YYYYMMDD
+                       OPEN EXTEND COMPLETION-FILE
+                       IF COMPLETE-FILE-STATUS NOT = "00"
+                           OPEN OUTPUT COMPLETION-FILE
+                       END-IF
+                       MOVE SPACES TO COMPLETION-RECORD
+                       STRING WS-TRAINEE-NAME DELIMITED BY SPACE
+                           " CHAPTERS=" DELIMITED BY SIZE
+                           WS-CHAPTER-FLAGS DELIMITED BY SIZE
+                           " DATE=" DELIMITED BY SIZE
+                           WS-COMPLETE-DATE DELIMITED BY SIZE
+                           INTO COMPLETION-RECORD
+                       WRITE COMPLETION-RECORD
+                       CLOSE COMPLETION-FILE
+                       DISPLAY "Completion record saved for "
+                           WS-TRAINEE-NAME .
+
