@@ -7,23 +7,59 @@
            "5 lessons, 3 variations each"
            "Designed for abstract thinking & teaching purposes"
 
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - build a full amortization schedule
+      *               (payment/principal/interest/balance per year)
+      *               out of Lesson 5 Variation 2's compound
+      *               interest inputs, written to MATHRESULTS.
+      *   2026-08-08  CAZZY - accept N/rate/years/coefficients for
+      *               Lessons 2, 3, and 5 instead of fixed VALUEs,
+      *               so each lesson runs against real parameters.
+      *   2026-08-08  CAZZY - generalize Lesson 4's addition,
+      *               multiplication, and determinant (Gaussian
+      *               elimination) to any NxN size up to 10,
+      *               instead of a fixed 2x2.
+      *   2026-08-08  CAZZY - replace Lesson 3's trial-division
+      *               primality check with a Sieve of Eratosthenes
+      *               so WS-PRIME-N can run up to the tens of
+      *               thousands without grinding through every
+      *               candidate's divisors.
+      *   2026-08-08  CAZZY - write the Fibonacci table, prime list,
+      *               matrix results, and root/interest calculations
+      *               out to MATHRESULTS alongside the amortization
+      *               schedule, so every lesson's output survives
+      *               the run.
+      *-----------------------------------------------------------*
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RESULTS-FILE ASSIGN TO "MATHRESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULTS-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTS-FILE.
+       01  RESULTS-RECORD      PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-       *-----------------------------------------*
-       * LESSON 1: MODULAR ARITHMETIC & PATTERNS *
-       *-----------------------------------------*
-       01 WS-NUMBER        PIC 9(3) VALUE 1.
+       01 RESULTS-FILE-STATUS PIC X(2).
+
+      *-----------------------------------------*
+      * LESSON 1: MODULAR ARITHMETIC & PATTERNS *
+      *-----------------------------------------*
+       01 WS-NUMBER        PIC 9(5) VALUE 1.
        01 WS-MOD           PIC 9(3).
        01 WS-INDEX         PIC 9(3).
+       01 WS-PREV-INDEX    PIC 9(3).
+       01 WS-FIB-RATIO     PIC 9(3)V9999.
 
-       *-----------------------------------------*
-       * LESSON 2: FIBONACCI SEQUENCE           *
-       *-----------------------------------------*
+      *-----------------------------------------*
+      * LESSON 2: FIBONACCI SEQUENCE           *
+      *-----------------------------------------*
        01 WS-FIB-N         PIC 9(3) VALUE 10.
        01 WS-FIB-PREV      PIC 9(5) VALUE 0.
        01 WS-FIB-CURR      PIC 9(5) VALUE 1.
@@ -34,30 +70,49 @@
              INDEXED BY FIB-IDX
              PIC 9(5).
 
-       *-----------------------------------------*
-       * LESSON 3: PRIME NUMBERS & FACTORS      *
-       *-----------------------------------------*
-       01 WS-PRIME-N       PIC 9(3) VALUE 50.
+      *-----------------------------------------*
+      * LESSON 3: PRIME NUMBERS & FACTORS      *
+      *-----------------------------------------*
+       01 WS-PRIME-N       PIC 9(5) VALUE 50.
        01 WS-PRIME-COUNT   PIC 9(3) VALUE 0.
        01 WS-DIVISOR       PIC 9(3).
        01 WS-IS-PRIME      PIC X VALUE 'Y'.
+       01 WS-SIEVE-LIMIT   PIC 9(5).
+       01 WS-SIEVE-K       PIC 9(5).
+       01 WS-SIEVE-MULT    PIC 9(5).
+       01 WS-SUM-LIMIT     PIC 9(5).
+       01 SIEVE-TABLE.
+          05 WS-SIEVE OCCURS 1 TO 100000 TIMES
+             DEPENDING ON WS-SIEVE-LIMIT
+             PIC X.
+
+      *-----------------------------------------*
+      * LESSON 4: MATRIX OPERATIONS            *
+      *-----------------------------------------*
+       01 WS-MATRIX-N       PIC 99 VALUE 2.
+       01 WS-MAT-K          PIC 99.
+       01 WS-MULT-SUM       PIC S9(9)V99.
+       01 WS-START-ROW      PIC 99.
+       01 WS-PIVOT-ROW      PIC 99.
+       01 WS-FACTOR         PIC S9(5)V9999.
+       01 WS-DET-VALUE      PIC S9(9)V9999.
 
-       *-----------------------------------------*
-       * LESSON 4: MATRIX OPERATIONS            *
-       *-----------------------------------------*
        01 MATRIX-A.
-          05 MA-ROW OCCURS 2 TIMES.
-             10 MA-COL OCCURS 2 TIMES PIC 9(3).
+          05 MA-ROW OCCURS 10 TIMES.
+             10 MA-COL OCCURS 10 TIMES PIC 9(3).
        01 MATRIX-B.
-          05 MB-ROW OCCURS 2 TIMES.
-             10 MB-COL OCCURS 2 TIMES PIC 9(3).
+          05 MB-ROW OCCURS 10 TIMES.
+             10 MB-COL OCCURS 10 TIMES PIC 9(3).
        01 MATRIX-C.
-          05 MC-ROW OCCURS 2 TIMES.
-             10 MC-COL OCCURS 2 TIMES PIC 9(5).
-
-       *-----------------------------------------*
-       * LESSON 5: FLOATING-POINT COMPUTATION   *
-       *-----------------------------------------*
+          05 MC-ROW OCCURS 10 TIMES.
+             10 MC-COL OCCURS 10 TIMES PIC 9(5).
+       01 MATRIX-DET.
+          05 MD-ROW OCCURS 10 TIMES.
+             10 MD-COL OCCURS 10 TIMES PIC S9(5)V9999.
+
+      *-----------------------------------------*
+      * LESSON 5: FLOATING-POINT COMPUTATION   *
+      *-----------------------------------------*
        01 WS-A             PIC S9(3)V99 VALUE 1.50.
        01 WS-B             PIC S9(3)V99 VALUE 2.50.
        01 WS-C             PIC S9(3)V99.
@@ -68,27 +123,34 @@
        01 WS-RATE          PIC S9(3)V99 VALUE 5.0.
        01 WS-YEARS         PIC 9(2) VALUE 10.
        01 WS-FUTURE        PIC S9(7)V99.
+       01 WS-AMORT-BALANCE   PIC S9(7)V99.
+       01 WS-AMORT-PAYMENT   PIC S9(7)V99.
+       01 WS-AMORT-INTEREST  PIC S9(7)V99.
+       01 WS-AMORT-PRINCIPAL PIC S9(7)V99.
+       01 WS-AMORT-YEAR      PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
 
+       OPEN OUTPUT RESULTS-FILE.
+
        DISPLAY "===============================".
        DISPLAY " ADVANCED MATH LESSONS IN COBOL ".
        DISPLAY "===============================".
 
-       *-----------------------------*
-       * LESSON 1: Modular Arithmetic
-       *-----------------------------*
+      *-----------------------------*
+      * LESSON 1: Modular Arithmetic
+      *-----------------------------*
        DISPLAY "Lesson 1: Modular Arithmetic and Patterns".
 
        PERFORM VARYING WS-NUMBER FROM 1 BY 1 UNTIL WS-NUMBER > 20
-           COMPUTE WS-MOD = WS-NUMBER MOD 7
+           COMPUTE WS-MOD = FUNCTION MOD(WS-NUMBER 7)
            DISPLAY "Number: " WS-NUMBER " Mod 7 = " WS-MOD
        END-PERFORM.
 
        DISPLAY "Variation 2: Multiples visual pattern".
        PERFORM VARYING WS-NUMBER FROM 1 BY 1 UNTIL WS-NUMBER > 20
-           IF WS-NUMBER MOD 3 = 0
+           IF FUNCTION MOD(WS-NUMBER 3) = 0
                DISPLAY "*" WITH NO ADVANCING
            ELSE
                DISPLAY " " WITH NO ADVANCING
@@ -98,23 +160,36 @@
 
        DISPLAY "Variation 3: Modular sequence pseudo-random".
        PERFORM VARYING WS-NUMBER FROM 1 BY 1 UNTIL WS-NUMBER > 15
-           COMPUTE WS-MOD = (WS-NUMBER * 5) MOD 7
+           COMPUTE WS-MOD = FUNCTION MOD(WS-NUMBER * 5 7)
            DISPLAY "Step " WS-NUMBER ": " WS-MOD
        END-PERFORM.
 
-       *-----------------------------*
-       * LESSON 2: Fibonacci Sequence
-       *-----------------------------*
+      *-----------------------------*
+      * LESSON 2: Fibonacci Sequence
+      *-----------------------------*
        DISPLAY "Lesson 2: Fibonacci Sequence".
 
+       DISPLAY "Enter N for Fibonacci (0 to use the default of 10): ".
+       ACCEPT WS-FIB-N
+       IF WS-FIB-N = 0
+           MOVE 10 TO WS-FIB-N
+       END-IF.
+       IF WS-FIB-N > 50
+           MOVE 50 TO WS-FIB-N
+       END-IF.
+
        DISPLAY "Variation 1: Iterative array".
        MOVE WS-FIB-PREV TO WS-FIB-TBL(1)
        MOVE WS-FIB-CURR TO WS-FIB-TBL(2)
        PERFORM VARYING WS-INDEX FROM 3 BY 1 UNTIL WS-INDEX > WS-FIB-N
-           ADD WS-FIB-TBL(WS-INDEX -1) TO WS-FIB-TBL(WS-INDEX -2) GIVING WS-FIB-TBL(WS-INDEX)
+           ADD WS-FIB-TBL(WS-INDEX - 1) TO WS-FIB-TBL(WS-INDEX - 2)
+               GIVING WS-FIB-TBL(WS-INDEX)
        END-PERFORM
        PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-FIB-N
            DISPLAY "Fibonacci(" WS-INDEX ") = " WS-FIB-TBL(WS-INDEX)
+           STRING "FIBONACCI(" WS-INDEX ")=" WS-FIB-TBL(WS-INDEX)
+                  DELIMITED BY SIZE INTO RESULTS-RECORD
+           WRITE RESULTS-RECORD
        END-PERFORM.
 
        DISPLAY "Variation 2: Iterative variables only".
@@ -131,33 +206,64 @@
        COMPUTE WS-FIB-NEXT = WS-FIB-PREV + WS-FIB-CURR
        PERFORM VARYING WS-INDEX FROM 3 BY 1 UNTIL WS-INDEX > WS-FIB-N
            ADD WS-FIB-PREV TO WS-FIB-CURR GIVING WS-FIB-NEXT
-           DISPLAY "Ratio F(" WS-INDEX ")/F(" WS-INDEX-1 ") = " WS-FIB-NEXT / WS-FIB-CURR
+           SUBTRACT 1 FROM WS-INDEX GIVING WS-PREV-INDEX
+           COMPUTE WS-FIB-RATIO = WS-FIB-NEXT / WS-FIB-CURR
+           DISPLAY "Ratio F(" WS-INDEX ")/F(" WS-PREV-INDEX ") = "
+               WS-FIB-RATIO
            MOVE WS-FIB-CURR TO WS-FIB-PREV
            MOVE WS-FIB-NEXT TO WS-FIB-CURR
        END-PERFORM.
 
-       *-----------------------------*
-       * LESSON 3: Prime Numbers
-       *-----------------------------*
+      *-----------------------------*
+      * LESSON 3: Prime Numbers
+      *-----------------------------*
        DISPLAY "Lesson 3: Prime Numbers".
 
-       PERFORM VARYING WS-NUMBER FROM 2 BY 1 UNTIL WS-NUMBER > WS-PRIME-N
-           MOVE 'Y' TO WS-IS-PRIME
-           PERFORM VARYING WS-DIVISOR FROM 2 BY 1 UNTIL WS-DIVISOR >= WS-NUMBER
-               IF WS-NUMBER MOD WS-DIVISOR = 0 AND WS-DIVISOR NOT = WS-NUMBER
-                   MOVE 'N' TO WS-IS-PRIME
-               END-IF
-           END-PERFORM
-           IF WS-IS-PRIME = 'Y'
+       DISPLAY "Enter N for primes (0 to use the default of 50): ".
+       ACCEPT WS-PRIME-N
+       IF WS-PRIME-N = 0
+           MOVE 50 TO WS-PRIME-N
+       END-IF.
+
+      * Sieve of Eratosthenes: builds the whole WS-PRIME-N prime
+      * table in one pass instead of trial-dividing every candidate,
+      * so it stays usable at the tens-of-thousands sizes an
+      * ID/checksum range needs.
+       MOVE WS-PRIME-N TO WS-SIEVE-LIMIT
+       PERFORM VARYING WS-NUMBER FROM 1 BY 1
+               UNTIL WS-NUMBER > WS-SIEVE-LIMIT
+           MOVE "Y" TO WS-SIEVE(WS-NUMBER)
+       END-PERFORM
+       IF WS-SIEVE-LIMIT >= 1
+           MOVE "N" TO WS-SIEVE(1)
+       END-IF
+       PERFORM VARYING WS-SIEVE-K FROM 2 BY 1
+               UNTIL (WS-SIEVE-K * WS-SIEVE-K) > WS-SIEVE-LIMIT
+           IF WS-SIEVE(WS-SIEVE-K) = "Y"
+               COMPUTE WS-SIEVE-MULT = WS-SIEVE-K * WS-SIEVE-K
+               PERFORM UNTIL WS-SIEVE-MULT > WS-SIEVE-LIMIT
+                   MOVE "N" TO WS-SIEVE(WS-SIEVE-MULT)
+                   ADD WS-SIEVE-K TO WS-SIEVE-MULT
+               END-PERFORM
+           END-IF
+       END-PERFORM.
+
+       PERFORM VARYING WS-NUMBER FROM 2 BY 1
+               UNTIL WS-NUMBER > WS-SIEVE-LIMIT
+           IF WS-SIEVE(WS-NUMBER) = "Y"
                DISPLAY "Prime: " WS-NUMBER
+               STRING "PRIME=" WS-NUMBER
+                      DELIMITED BY SIZE INTO RESULTS-RECORD
+               WRITE RESULTS-RECORD
            END-IF
        END-PERFORM.
 
        DISPLAY "Variation 2: Factorization".
        PERFORM VARYING WS-NUMBER FROM 10 BY 1 UNTIL WS-NUMBER > 20
            DISPLAY "Factors of " WS-NUMBER ": "
-           PERFORM VARYING WS-DIVISOR FROM 1 BY 1 UNTIL WS-DIVISOR > WS-NUMBER
-               IF WS-NUMBER MOD WS-DIVISOR = 0
+           PERFORM VARYING WS-DIVISOR FROM 1 BY 1
+                   UNTIL WS-DIVISOR > WS-NUMBER
+               IF FUNCTION MOD(WS-NUMBER WS-DIVISOR) = 0
                    DISPLAY WS-DIVISOR WITH NO ADVANCING
                    DISPLAY " " WITH NO ADVANCING
                END-IF
@@ -166,84 +272,215 @@
        END-PERFORM.
 
        DISPLAY "Variation 3: Sum of primes below N".
+       MOVE 30 TO WS-SUM-LIMIT
+       IF WS-SUM-LIMIT > WS-SIEVE-LIMIT
+           MOVE WS-SIEVE-LIMIT TO WS-SUM-LIMIT
+       END-IF
        MOVE 0 TO WS-PRIME-COUNT
-       PERFORM VARYING WS-NUMBER FROM 2 BY 1 UNTIL WS-NUMBER > 30
-           MOVE 'Y' TO WS-IS-PRIME
-           PERFORM VARYING WS-DIVISOR FROM 2 BY 1 UNTIL WS-DIVISOR >= WS-NUMBER
-               IF WS-NUMBER MOD WS-DIVISOR = 0 AND WS-DIVISOR NOT = WS-NUMBER
-                   MOVE 'N' TO WS-IS-PRIME
-               END-IF
-           END-PERFORM
-           IF WS-IS-PRIME = 'Y'
+       PERFORM VARYING WS-NUMBER FROM 2 BY 1
+               UNTIL WS-NUMBER > WS-SUM-LIMIT
+           IF WS-SIEVE(WS-NUMBER) = "Y"
                ADD WS-NUMBER TO WS-PRIME-COUNT
            END-IF
        END-PERFORM
-       DISPLAY "Sum of primes < 30 = " WS-PRIME-COUNT.
+       DISPLAY "Sum of primes < " WS-SUM-LIMIT " = " WS-PRIME-COUNT.
 
-       *-----------------------------*
-       * LESSON 4: Matrix Operations
-       *-----------------------------*
+      *-----------------------------*
+      * LESSON 4: Matrix Operations
+      *-----------------------------*
        DISPLAY "Lesson 4: Matrix Operations".
 
-       * Initialize matrices
-       MOVE 1 TO MA-COL(1,1) MOVE 2 TO MA-COL(1,2)
-       MOVE 3 TO MA-COL(2,1) MOVE 4 TO MA-COL(2,2)
-       MOVE 5 TO MB-COL(1,1) MOVE 6 TO MB-COL(1,2)
-       MOVE 7 TO MB-COL(2,1) MOVE 8 TO MB-COL(2,2)
+       DISPLAY "Enter matrix size N (0 for the default of 2, max 10): ".
+       ACCEPT WS-MATRIX-N
+       IF WS-MATRIX-N = 0
+           MOVE 2 TO WS-MATRIX-N
+       END-IF
+       IF WS-MATRIX-N > 10
+           MOVE 10 TO WS-MATRIX-N
+       END-IF
+
+      * Initialize MATRIX-A/B from N -- this reproduces the original
+      * fixed 1,2,3,4 / 5,6,7,8 layout exactly when N = 2.
+       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-MATRIX-N
+           PERFORM VARYING WS-NUMBER FROM 1 BY 1
+                   UNTIL WS-NUMBER > WS-MATRIX-N
+               COMPUTE MA-COL(WS-INDEX,WS-NUMBER) =
+                   (WS-INDEX - 1) * WS-MATRIX-N + WS-NUMBER
+               COMPUTE MB-COL(WS-INDEX,WS-NUMBER) =
+                   (WS-INDEX - 1) * WS-MATRIX-N + WS-NUMBER
+                   + (WS-MATRIX-N * WS-MATRIX-N)
+           END-PERFORM
+       END-PERFORM.
 
        DISPLAY "Variation 1: Matrix Addition".
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 2
-           PERFORM VARYING WS-NUMBER FROM 1 BY 1 UNTIL WS-NUMBER > 2
-               ADD MA-COL(WS-INDEX,WS-NUMBER) TO MB-COL(WS-INDEX,WS-NUMBER)
+       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-MATRIX-N
+           PERFORM VARYING WS-NUMBER FROM 1 BY 1
+                   UNTIL WS-NUMBER > WS-MATRIX-N
+               ADD MA-COL(WS-INDEX,WS-NUMBER)
+                   TO MB-COL(WS-INDEX,WS-NUMBER)
                    GIVING MC-COL(WS-INDEX,WS-NUMBER)
                DISPLAY MC-COL(WS-INDEX,WS-NUMBER) WITH NO ADVANCING
                DISPLAY " " WITH NO ADVANCING
+               STRING "SUM(" WS-INDEX "," WS-NUMBER ")="
+                      MC-COL(WS-INDEX,WS-NUMBER)
+                      DELIMITED BY SIZE INTO RESULTS-RECORD
+               WRITE RESULTS-RECORD
            END-PERFORM
            DISPLAY ""
        END-PERFORM.
 
        DISPLAY "Variation 2: Matrix Multiplication".
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 2
-           PERFORM VARYING WS-NUMBER FROM 1 BY 1 UNTIL WS-NUMBER > 2
-               COMPUTE MC-COL(WS-INDEX,WS-NUMBER) =
-                   (MA-COL(WS-INDEX,1) * MB-COL(1,WS-NUMBER)) +
-                   (MA-COL(WS-INDEX,2) * MB-COL(2,WS-NUMBER))
+       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-MATRIX-N
+           PERFORM VARYING WS-NUMBER FROM 1 BY 1
+                   UNTIL WS-NUMBER > WS-MATRIX-N
+               MOVE 0 TO WS-MULT-SUM
+               PERFORM VARYING WS-MAT-K FROM 1 BY 1
+                       UNTIL WS-MAT-K > WS-MATRIX-N
+                   COMPUTE WS-MULT-SUM = WS-MULT-SUM +
+                       (MA-COL(WS-INDEX,WS-MAT-K)
+                        * MB-COL(WS-MAT-K,WS-NUMBER))
+               END-PERFORM
+               MOVE WS-MULT-SUM TO MC-COL(WS-INDEX,WS-NUMBER)
                DISPLAY MC-COL(WS-INDEX,WS-NUMBER) WITH NO ADVANCING
                DISPLAY " " WITH NO ADVANCING
+               STRING "PRODUCT(" WS-INDEX "," WS-NUMBER ")="
+                      MC-COL(WS-INDEX,WS-NUMBER)
+                      DELIMITED BY SIZE INTO RESULTS-RECORD
+               WRITE RESULTS-RECORD
            END-PERFORM
            DISPLAY ""
        END-PERFORM.
 
-       DISPLAY "Variation 3: Determinant of Matrix A".
-       COMPUTE WS-FUTURE = (MA-COL(1,1)*MA-COL(2,2)) - (MA-COL(1,2)*MA-COL(2,1))
-       DISPLAY "Determinant = " WS-FUTURE
-
-       *-----------------------------*
-       * LESSON 5: Floating Point Computation
-       *-----------------------------*
+       DISPLAY "Variation 3: Determinant of Matrix A (NxN)".
+      * Work on a decimal copy so elimination doesn't touch MATRIX-A.
+       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-MATRIX-N
+           PERFORM VARYING WS-NUMBER FROM 1 BY 1
+                   UNTIL WS-NUMBER > WS-MATRIX-N
+               MOVE MA-COL(WS-INDEX,WS-NUMBER)
+                   TO MD-COL(WS-INDEX,WS-NUMBER)
+           END-PERFORM
+       END-PERFORM
+       MOVE 1 TO WS-DET-VALUE
+      * Gaussian elimination to upper-triangular form; the
+      * determinant is then the product of the diagonal.
+       PERFORM VARYING WS-PIVOT-ROW FROM 1 BY 1
+               UNTIL WS-PIVOT-ROW > WS-MATRIX-N
+           COMPUTE WS-START-ROW = WS-PIVOT-ROW + 1
+           IF MD-COL(WS-PIVOT-ROW,WS-PIVOT-ROW) NOT = 0
+               PERFORM VARYING WS-INDEX FROM WS-START-ROW BY 1
+                       UNTIL WS-INDEX > WS-MATRIX-N
+                   COMPUTE WS-FACTOR =
+                       MD-COL(WS-INDEX,WS-PIVOT-ROW)
+                       / MD-COL(WS-PIVOT-ROW,WS-PIVOT-ROW)
+                   PERFORM VARYING WS-NUMBER FROM WS-PIVOT-ROW BY 1
+                           UNTIL WS-NUMBER > WS-MATRIX-N
+                       COMPUTE MD-COL(WS-INDEX,WS-NUMBER) =
+                           MD-COL(WS-INDEX,WS-NUMBER) -
+                           (WS-FACTOR * MD-COL(WS-PIVOT-ROW,WS-NUMBER))
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           COMPUTE WS-DET-VALUE =
+               WS-DET-VALUE * MD-COL(WS-PIVOT-ROW,WS-PIVOT-ROW)
+       END-PERFORM
+       DISPLAY "Determinant = " WS-DET-VALUE
+       STRING "DETERMINANT=" WS-DET-VALUE
+              DELIMITED BY SIZE INTO RESULTS-RECORD
+       WRITE RESULTS-RECORD
+
+      *-----------------------------*
+      * LESSON 5: Floating Point Computation
+      *-----------------------------*
        DISPLAY "Lesson 5: Floating Point & Equations".
 
        DISPLAY "Variation 1: Quadratic Roots".
-       COMPUTE WS-C = 2.00
-       COMPUTE WS-D = -4.00
-       COMPUTE WS-X = (-WS-D + FUNCTION SQRT(WS-D**2 - 4*WS-A*WS-C))/(2*WS-A)
-       COMPUTE WS-Y = (-WS-D - FUNCTION SQRT(WS-D**2 - 4*WS-A*WS-C))/(2*WS-A)
+       DISPLAY "Enter a, b, c for ax^2+bx+c=0".
+       DISPLAY "  a (0 to use the default of 1.50): ".
+       ACCEPT WS-A
+       IF WS-A = 0
+           COMPUTE WS-A = 1.50
+       END-IF
+       DISPLAY "  b (0 to use the default of -4.00): ".
+       ACCEPT WS-D
+       IF WS-D = 0
+           COMPUTE WS-D = -4.00
+       END-IF
+       DISPLAY "  c (0 to use the default of 2.00): ".
+       ACCEPT WS-C
+       IF WS-C = 0
+           COMPUTE WS-C = 2.00
+       END-IF
+       COMPUTE WS-X =
+           (-WS-D + FUNCTION SQRT(WS-D**2 - 4*WS-A*WS-C))/(2*WS-A)
+       COMPUTE WS-Y =
+           (-WS-D - FUNCTION SQRT(WS-D**2 - 4*WS-A*WS-C))/(2*WS-A)
        DISPLAY "Roots: " WS-X " , " WS-Y
+       STRING "ROOTS=" WS-X "," WS-Y
+              DELIMITED BY SIZE INTO RESULTS-RECORD
+       WRITE RESULTS-RECORD
 
        DISPLAY "Variation 2: Compound Interest".
+       DISPLAY "Enter principal (0 to use the default of 1000.00): ".
+       ACCEPT WS-INTEREST
+       IF WS-INTEREST = 0
+           COMPUTE WS-INTEREST = 1000.00
+       END-IF
+       DISPLAY "Enter annual rate pct (0 to use the default of 5.0): ".
+       ACCEPT WS-RATE
+       IF WS-RATE = 0
+           COMPUTE WS-RATE = 5.0
+       END-IF
+       DISPLAY "Enter years (0 to use the default of 10): ".
+       ACCEPT WS-YEARS
+       IF WS-YEARS = 0
+           MOVE 10 TO WS-YEARS
+       END-IF
        COMPUTE WS-FUTURE = WS-INTEREST * (1 + WS-RATE/100)**WS-YEARS
        DISPLAY "Future Value = " WS-FUTURE
+       STRING "FUTURE-VALUE=" WS-FUTURE
+              DELIMITED BY SIZE INTO RESULTS-RECORD
+       WRITE RESULTS-RECORD
+
+       DISPLAY "Amortization Schedule:".
+       COMPUTE WS-AMORT-PAYMENT =
+           WS-INTEREST * (WS-RATE / 100)
+           / (1 - (1 + WS-RATE / 100) ** (-1 * WS-YEARS))
+       MOVE WS-INTEREST TO WS-AMORT-BALANCE
+       PERFORM VARYING WS-AMORT-YEAR FROM 1 BY 1
+               UNTIL WS-AMORT-YEAR > WS-YEARS
+           COMPUTE WS-AMORT-INTEREST =
+               WS-AMORT-BALANCE * (WS-RATE / 100)
+           COMPUTE WS-AMORT-PRINCIPAL =
+               WS-AMORT-PAYMENT - WS-AMORT-INTEREST
+           SUBTRACT WS-AMORT-PRINCIPAL FROM WS-AMORT-BALANCE
+           DISPLAY "Year " WS-AMORT-YEAR
+               " Payment=" WS-AMORT-PAYMENT
+               " Principal=" WS-AMORT-PRINCIPAL
+               " Interest=" WS-AMORT-INTEREST
+               " Balance=" WS-AMORT-BALANCE
+           STRING "YEAR=" WS-AMORT-YEAR
+                  " PAYMENT=" WS-AMORT-PAYMENT
+                  " PRINCIPAL=" WS-AMORT-PRINCIPAL
+                  " INTEREST=" WS-AMORT-INTEREST
+                  " BALANCE=" WS-AMORT-BALANCE
+                  DELIMITED BY SIZE INTO RESULTS-RECORD
+           WRITE RESULTS-RECORD
+       END-PERFORM
 
        DISPLAY "Variation 3: Solve 2x2 Linear Equation".
-       * Solve:
-       *   1.5x + 2.5y = 10
-       *   2.0x + 1.5y = 8
+      * Solve:
+      *   1.5x + 2.5y = 10
+      *   2.0x + 1.5y = 8
        COMPUTE WS-X = (10*1.5 - 2.5*8)/(1.5*1.5 - 2.5*2.0)
        COMPUTE WS-Y = (10 - 1.5*WS-X)/2.5
        DISPLAY "Solution x=" WS-X " y=" WS-Y
+       STRING "LINEAR-SOLUTION X=" WS-X " Y=" WS-Y
+              DELIMITED BY SIZE INTO RESULTS-RECORD
+       WRITE RESULTS-RECORD
 
        DISPLAY "===============================".
        DISPLAY " END OF LESSONS ".
        DISPLAY "===============================".
 
-       STOP RUN.
\ No newline at end of file
+       CLOSE RESULTS-FILE.
+       STOP RUN.
