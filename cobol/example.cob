@@ -1,21 +1,37 @@
-       01 PATIENTS.
-           05 PATIENT OCCURS 5 TIMES.
-              10 P-NAME         PIC X(15).
-              10 P-SEX          PIC X(1).
-              10 P-AGE          PIC 99.
-              10 P-HR           PIC 99.
-              10 P-BP           PIC 99.
-              10 P-OXYGEN       PIC 99.
-              10 P-SYMPTOMS     PIC X(50).
-              10 P-MISDIAG-RISK PIC 99.
-              10 P-ALERT        PIC X(30).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MISDIAGRISK.
+       AUTHOR. CAZZY.
+       REMARKS. >
+           Shared misdiagnosis risk scorer. Called per patient by
+           HEALTHFLUXDASH so the clinical criteria live in one place
+           instead of being duplicated inline in every caller.
 
-       PROCEDURE DIVISION.
-       CALCULATE-MISDIAG-RISK.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > NUM-PATIENTS
-               IF P-SEX(IDX) = "F" AND P-AGE(IDX) > 35
-                  AND P-SYMPTOMS(IDX) CONTAINS "chest pain"
-                   ADD 20 TO P-MISDIAG-RISK(IDX)
-                   MOVE "High Risk: Heart Attack" TO P-ALERT(IDX)
-               END-IF
-           END-PERFORM.
\ No newline at end of file
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - factored out of HEALTHFLUXDASH's
+      *               inline CALCULATE-MISDIAG-RISK logic and put
+      *               on the shared PATIENTREC copybook so it can
+      *               be CALLed instead of copy-pasted.
+      *-----------------------------------------------------------*
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LS-PATIENT.
+           COPY PATIENTREC REPLACING ==:LVL:== BY ==05==.
+       01  LS-CHEST-PAIN-CODE     PIC 99.
+
+       PROCEDURE DIVISION USING LS-PATIENT LS-CHEST-PAIN-CODE.
+       MAIN-LOGIC.
+           MOVE 0 TO PT-MISDIAG-RISK
+           IF PT-SEX = "F"
+               AND PT-AGE > 35
+               AND PT-SYMPTOM-CODE = LS-CHEST-PAIN-CODE
+               MOVE 20 TO PT-MISDIAG-RISK
+               MOVE "High Risk: Heart Attack" TO PT-ALERT
+               MOVE "Y" TO PT-MISDIAG
+           END-IF
+           GOBACK.
+
+       END PROGRAM MISDIAGRISK.
