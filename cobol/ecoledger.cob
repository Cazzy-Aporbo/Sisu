@@ -5,31 +5,104 @@
            Master-level COBOL project.
            Tracks ecosystems, environmental impacts, and generates reports.
 
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - append each step's readings to the
+      *               ECOEMIT history file for trend charting.
+      *   2026-08-08  CAZZY - read the pollution/oxygen stop
+      *               thresholds from a limits file instead of
+      *               hardcoding 50/20.
+      *   2026-08-08  CAZZY - early-warning alert once a reading
+      *               gets within 10% of its stop threshold.
+      *   2026-08-08  CAZZY - headline sustainability score
+      *               combining pollution, oxygen and animal
+      *               health into one weekly reportable figure.
+      *   2026-08-08  CAZZY - factory/tree/animal counts and
+      *               names now come from a site config file
+      *               instead of a fixed 3/5/4 demo roster.
+      *   2026-08-08  CAZZY - end with GOBACK instead of STOP RUN
+      *               so the nightly batch driver can CALL this
+      *               program and regain control afterward; behaves
+      *               the same as STOP RUN when run standalone.
+      *   2026-08-08  CAZZY - early-warning alerts now also log to
+      *               the shared OPSALERT operator console file so
+      *               they can be monitored alongside HEALTHFLUX,
+      *               URBANFLUX and HEALTHFLUXDASH from one place.
+      *-----------------------------------------------------------*
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMISSIONS-HISTORY-FILE ASSIGN TO "ECOEMIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EMIT-FILE-STATUS.
+           SELECT LIMITS-FILE ASSIGN TO "ECOLIMIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIMITS-FILE-STATUS.
+           SELECT SITE-CONFIG-FILE ASSIGN TO "ECOSITE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SITE-FILE-STATUS.
+           SELECT OPERATOR-ALERT-FILE ASSIGN TO "OPSALERT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPALERT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMISSIONS-HISTORY-FILE.
+       01  EMIT-HIST-RECORD      PIC X(80).
+
+       FD  LIMITS-FILE.
+       01  LIMITS-RECORD         PIC X(40).
+
+       FD  SITE-CONFIG-FILE.
+       01  SITE-RECORD           PIC X(40).
+
+       FD  OPERATOR-ALERT-FILE.
+       01  OPERATOR-ALERT-RECORD.
+           COPY OPALERT REPLACING ==:LVL:== BY ==05==.
+
        WORKING-STORAGE SECTION.
 
-       77 NUM-FACTORIES      PIC 99 VALUE 3.
-       77 NUM-TREES          PIC 99 VALUE 5.
-       77 NUM-ANIMALS        PIC 99 VALUE 4.
+       77 NUM-FACTORIES      PIC 99 VALUE 0.
+       77 NUM-TREES          PIC 99 VALUE 0.
+       77 NUM-ANIMALS        PIC 99 VALUE 0.
+       77 MAX-FACTORIES      PIC 99 VALUE 20.
+       77 MAX-TREES          PIC 99 VALUE 20.
+       77 MAX-ANIMALS        PIC 99 VALUE 20.
+       77 SITE-FILE-STATUS   PIC X(2).
+       77 OPALERT-FILE-STATUS PIC X(2).
+       01 SC-TYPE             PIC X(7).
+       01 SC-NAME             PIC X(10).
+       01 SC-VALUE            PIC 999.
        77 POLLUTION-TOTAL    PIC 999 VALUE 0.
        77 OXYGEN-LEVEL       PIC 999 VALUE 100.
        77 I                  PIC 99.
+       77 STEP-COUNT         PIC 99 VALUE 0.
+       77 EMIT-FILE-STATUS   PIC X(2).
+       77 LIMITS-FILE-STATUS PIC X(2).
+       77 POLLUTION-LIMIT    PIC 999 VALUE 50.
+       77 OXYGEN-LIMIT       PIC 999 VALUE 20.
+       77 POLLUTION-WARN     PIC 999.
+       77 OXYGEN-WARN        PIC 999.
+       77 AVG-ANIMAL-HEALTH  PIC 999.
+       77 SUSTAINABILITY-SCORE PIC S999.
+       01 TODAY-STAMP        PIC 9(8).
 
        01 FACTORIES.
-           05 FACTORY OCCURS 3 TIMES.
+           05 FACTORY-ENTRY OCCURS 1 TO 20 TIMES
+              DEPENDING ON NUM-FACTORIES.
               10 F-NAME      PIC X(10).
               10 F-POLLUTION PIC 99.
 
        01 TREES.
-           05 TREE OCCURS 5 TIMES.
+           05 TREE OCCURS 1 TO 20 TIMES
+              DEPENDING ON NUM-TREES.
               10 T-NAME      PIC X(10).
               10 T-OXYGEN    PIC 99.
 
        01 ANIMALS.
-           05 ANIMAL OCCURS 4 TIMES.
+           05 ANIMAL OCCURS 1 TO 20 TIMES
+              DEPENDING ON NUM-ANIMALS.
               10 A-NAME      PIC X(10).
               10 A-HEALTH    PIC 99.
 
@@ -37,20 +110,113 @@
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "🌱 Welcome to EcoLedger: COBOL Environmental Simulation 🌱"
+           DISPLAY "🌱 Welcome to EcoLedger: COBOL Environmental"
+           DISPLAY "   Simulation 🌱"
 
-           PERFORM INIT-FACTORIES
-           PERFORM INIT-TREES
-           PERFORM INIT-ANIMALS
+           ACCEPT TODAY-STAMP FROM DATE YYYYMMDD
+           PERFORM LOAD-LIMITS
+           PERFORM LOAD-SITE-CONFIG
+           PERFORM OPEN-EMISSIONS-HISTORY
+           PERFORM OPEN-OPERATOR-ALERTS
 
-           PERFORM SIMULATION-STEP UNTIL POLLUTION-TOTAL >= 50 OR OXYGEN-LEVEL <= 20
+           PERFORM SIMULATION-STEP
+               UNTIL POLLUTION-TOTAL >= POLLUTION-LIMIT
+                  OR OXYGEN-LEVEL <= OXYGEN-LIMIT
 
+           CLOSE EMISSIONS-HISTORY-FILE
+           CLOSE OPERATOR-ALERT-FILE
            PERFORM DISPLAY-REPORT
 
            DISPLAY "Simulation Complete."
-           STOP RUN.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * Open ECOEMIT for append, so a site's emissions trend       *
+      * survives across runs instead of resetting every time.      *
+      *-----------------------------------------------------------*
+       OPEN-EMISSIONS-HISTORY.
+           OPEN EXTEND EMISSIONS-HISTORY-FILE
+           IF EMIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT EMISSIONS-HISTORY-FILE
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Read the pollution/oxygen stop cutoffs from ECOLIMIT      *
+      * (one line, "POLLUTION-LIMIT OXYGEN-LIMIT") so a regulatory *
+      * cap change doesn't need a recompile. Falls back to the    *
+      * historical 50/20 when no limits file is on hand.          *
+      *-----------------------------------------------------------*
+       LOAD-LIMITS.
+           OPEN INPUT LIMITS-FILE
+           IF LIMITS-FILE-STATUS = "00"
+               READ LIMITS-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF LIMITS-FILE-STATUS = "00"
+                   UNSTRING LIMITS-RECORD DELIMITED BY ALL SPACES
+                       INTO POLLUTION-LIMIT OXYGEN-LIMIT
+               END-IF
+               CLOSE LIMITS-FILE
+           END-IF
+           COMPUTE POLLUTION-WARN = POLLUTION-LIMIT * 9 / 10
+           COMPUTE OXYGEN-WARN = OXYGEN-LIMIT * 11 / 10
+           .
+
+      *-----------------------------------------------------------*
+      * Build the factory/tree/animal tables from the site's own  *
+      * ECOSITE config (one line per asset: TYPE NAME READING).   *
+      * Falls back to the 3/5/4 demo roster when no site config   *
+      * file is on hand.                                          *
+      *-----------------------------------------------------------*
+       LOAD-SITE-CONFIG.
+           OPEN INPUT SITE-CONFIG-FILE
+           IF SITE-FILE-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ SITE-CONFIG-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   UNSTRING SITE-RECORD DELIMITED BY ALL SPACES
+                       INTO SC-TYPE SC-NAME SC-VALUE
+                   EVALUATE SC-TYPE
+                       WHEN "FACTORY"
+                           IF NUM-FACTORIES < MAX-FACTORIES
+                               ADD 1 TO NUM-FACTORIES
+                               MOVE SC-NAME TO F-NAME(NUM-FACTORIES)
+                               MOVE SC-VALUE
+                                   TO F-POLLUTION(NUM-FACTORIES)
+                           END-IF
+                       WHEN "TREE"
+                           IF NUM-TREES < MAX-TREES
+                               ADD 1 TO NUM-TREES
+                               MOVE SC-NAME TO T-NAME(NUM-TREES)
+                               MOVE SC-VALUE TO T-OXYGEN(NUM-TREES)
+                           END-IF
+                       WHEN "ANIMAL"
+                           IF NUM-ANIMALS < MAX-ANIMALS
+                               ADD 1 TO NUM-ANIMALS
+                               MOVE SC-NAME TO A-NAME(NUM-ANIMALS)
+                               MOVE SC-VALUE TO A-HEALTH(NUM-ANIMALS)
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM
+               CLOSE SITE-CONFIG-FILE
+           END-IF
+           IF NUM-FACTORIES = 0
+               PERFORM INIT-FACTORIES
+           END-IF
+           IF NUM-TREES = 0
+               PERFORM INIT-TREES
+           END-IF
+           IF NUM-ANIMALS = 0
+               PERFORM INIT-ANIMALS
+           END-IF
+           .
 
        INIT-FACTORIES.
+           MOVE 3 TO NUM-FACTORIES
            MOVE "F-Alpha   " TO F-NAME(1)
            MOVE "F-Beta    " TO F-NAME(2)
            MOVE "F-Gamma   " TO F-NAME(3)
@@ -58,15 +224,18 @@
            .
 
        INIT-TREES.
+           MOVE 5 TO NUM-TREES
            MOVE "Oak       " TO T-NAME(1)
            MOVE "Pine      " TO T-NAME(2)
            MOVE "Maple     " TO T-NAME(3)
            MOVE "Birch     " TO T-NAME(4)
            MOVE "Cedar     " TO T-NAME(5)
-           MOVE 10 TO T-OXYGEN(1) T-OXYGEN(2) T-OXYGEN(3) T-OXYGEN(4) T-OXYGEN(5)
+           MOVE 10 TO T-OXYGEN(1) T-OXYGEN(2) T-OXYGEN(3)
+                      T-OXYGEN(4) T-OXYGEN(5)
            .
 
        INIT-ANIMALS.
+           MOVE 4 TO NUM-ANIMALS
            MOVE "Deer      " TO A-NAME(1)
            MOVE "Wolf      " TO A-NAME(2)
            MOVE "Rabbit    " TO A-NAME(3)
@@ -75,36 +244,177 @@
            .
 
        SIMULATION-STEP.
+           ADD 1 TO STEP-COUNT
            PERFORM VARY-FACTORY-POLLUTION
            PERFORM VARY-TREE-OXYGEN
            PERFORM VARY-ANIMAL-HEALTH
-           ADD F-POLLUTION(1) F-POLLUTION(2) F-POLLUTION(3) TO POLLUTION-TOTAL
-           ADD T-OXYGEN(1) T-OXYGEN(2) T-OXYGEN(3) T-OXYGEN(4) T-OXYGEN(5) TO OXYGEN-LEVEL
-           DISPLAY "Step Update: Pollution=" POLLUTION-TOTAL " Oxygen=" OXYGEN-LEVEL
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-FACTORIES
+               ADD F-POLLUTION(I) TO POLLUTION-TOTAL
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-TREES
+               ADD T-OXYGEN(I) TO OXYGEN-LEVEL
+           END-PERFORM
+           DISPLAY "Step Update: Pollution=" POLLUTION-TOTAL
+               " Oxygen=" OXYGEN-LEVEL
+           PERFORM WRITE-EMISSIONS-HISTORY
+           PERFORM CHECK-EARLY-WARNING
+           .
+
+      *-----------------------------------------------------------*
+      * Flag a reading once it is within 10% of its stop          *
+      * threshold, so the hard stop doesn't arrive as a surprise. *
+      *-----------------------------------------------------------*
+       CHECK-EARLY-WARNING.
+           IF POLLUTION-TOTAL >= POLLUTION-WARN
+              AND POLLUTION-TOTAL < POLLUTION-LIMIT
+               DISPLAY "*** EARLY WARNING: pollution within 10% "
+                   "of stop limit (" POLLUTION-TOTAL "/"
+                   POLLUTION-LIMIT ") ***"
+               MOVE SPACES TO OPERATOR-ALERT-RECORD
+               MOVE "ECOLEDGER" TO OA-SOURCE
+               MOVE TODAY-STAMP TO OA-DATE
+               MOVE STEP-COUNT TO OA-STEP
+               MOVE "WARNING" TO OA-SEVERITY
+               STRING "POLLUTION NEAR LIMIT=" POLLUTION-TOTAL "/"
+                      POLLUTION-LIMIT
+                      DELIMITED BY SIZE INTO OA-TEXT
+               PERFORM LOG-OPERATOR-ALERT
+           END-IF
+           IF OXYGEN-LEVEL <= OXYGEN-WARN
+              AND OXYGEN-LEVEL > OXYGEN-LIMIT
+               DISPLAY "*** EARLY WARNING: oxygen within 10% "
+                   "of stop limit (" OXYGEN-LEVEL "/"
+                   OXYGEN-LIMIT ") ***"
+               MOVE SPACES TO OPERATOR-ALERT-RECORD
+               MOVE "ECOLEDGER" TO OA-SOURCE
+               MOVE TODAY-STAMP TO OA-DATE
+               MOVE STEP-COUNT TO OA-STEP
+               MOVE "WARNING" TO OA-SEVERITY
+               STRING "OXYGEN NEAR LIMIT=" OXYGEN-LEVEL "/"
+                      OXYGEN-LIMIT
+                      DELIMITED BY SIZE INTO OA-TEXT
+               PERFORM LOG-OPERATOR-ALERT
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Append-only: opened once at startup, closed at STOP RUN,  *
+      * shared with HEALTHFLUX, URBANFLUX and HEALTHFLUXDASH so   *
+      * an operator can tail one OPSALERT file instead of four.   *
+      *-----------------------------------------------------------*
+       OPEN-OPERATOR-ALERTS.
+           OPEN EXTEND OPERATOR-ALERT-FILE
+           IF OPALERT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT OPERATOR-ALERT-FILE
+           END-IF
+           .
+
+       LOG-OPERATOR-ALERT.
+           WRITE OPERATOR-ALERT-RECORD
+           .
+
+      *-----------------------------------------------------------*
+      * Append this step's factory/tree/animal readings to        *
+      * ECOEMIT so runs can be charted against last week's trend.  *
+      *-----------------------------------------------------------*
+       WRITE-EMISSIONS-HISTORY.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-FACTORIES
+               MOVE SPACES TO EMIT-HIST-RECORD
+               STRING TODAY-STAMP " STEP=" STEP-COUNT
+                      " FACTORY=" F-NAME(I)
+                      " POLLUTION=" F-POLLUTION(I)
+                      DELIMITED BY SIZE INTO EMIT-HIST-RECORD
+               WRITE EMIT-HIST-RECORD
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-TREES
+               MOVE SPACES TO EMIT-HIST-RECORD
+               STRING TODAY-STAMP " STEP=" STEP-COUNT
+                      " TREE=" T-NAME(I)
+                      " OXYGEN=" T-OXYGEN(I)
+                      DELIMITED BY SIZE INTO EMIT-HIST-RECORD
+               WRITE EMIT-HIST-RECORD
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ANIMALS
+               MOVE SPACES TO EMIT-HIST-RECORD
+               STRING TODAY-STAMP " STEP=" STEP-COUNT
+                      " ANIMAL=" A-NAME(I)
+                      " HEALTH=" A-HEALTH(I)
+                      DELIMITED BY SIZE INTO EMIT-HIST-RECORD
+               WRITE EMIT-HIST-RECORD
+           END-PERFORM
            .
 
+      *-----------------------------------------------------------*
+      * Each factory's pollution climbs by a small cycling delta  *
+      * (5/3/4) so the demo roster's original 3-factory totals    *
+      * are unchanged, but a site config of any size is covered.  *
+      *-----------------------------------------------------------*
        VARY-FACTORY-POLLUTION.
-           ADD 5 TO F-POLLUTION(1)
-           ADD 3 TO F-POLLUTION(2)
-           ADD 4 TO F-POLLUTION(3)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-FACTORIES
+               EVALUATE FUNCTION MOD(I 3)
+                   WHEN 1
+                       ADD 5 TO F-POLLUTION(I)
+                   WHEN 2
+                       ADD 3 TO F-POLLUTION(I)
+                   WHEN OTHER
+                       ADD 4 TO F-POLLUTION(I)
+               END-EVALUATE
+           END-PERFORM
            .
 
        VARY-TREE-OXYGEN.
-           SUBTRACT 1 FROM T-OXYGEN(1)
-           SUBTRACT 1 FROM T-OXYGEN(2)
-           SUBTRACT 2 FROM T-OXYGEN(3)
-           SUBTRACT 1 FROM T-OXYGEN(4)
-           SUBTRACT 2 FROM T-OXYGEN(5)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-TREES
+               EVALUATE FUNCTION MOD(I 5)
+                   WHEN 1
+                       SUBTRACT 1 FROM T-OXYGEN(I)
+                   WHEN 2
+                       SUBTRACT 1 FROM T-OXYGEN(I)
+                   WHEN 3
+                       SUBTRACT 2 FROM T-OXYGEN(I)
+                   WHEN 4
+                       SUBTRACT 1 FROM T-OXYGEN(I)
+                   WHEN OTHER
+                       SUBTRACT 2 FROM T-OXYGEN(I)
+               END-EVALUATE
+           END-PERFORM
            .
 
        VARY-ANIMAL-HEALTH.
-           SUBTRACT 2 FROM A-HEALTH(1)
-           SUBTRACT 1 FROM A-HEALTH(2)
-           SUBTRACT 3 FROM A-HEALTH(3)
-           SUBTRACT 1 FROM A-HEALTH(4)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ANIMALS
+               EVALUATE FUNCTION MOD(I 4)
+                   WHEN 1
+                       SUBTRACT 2 FROM A-HEALTH(I)
+                   WHEN 2
+                       SUBTRACT 1 FROM A-HEALTH(I)
+                   WHEN 3
+                       SUBTRACT 3 FROM A-HEALTH(I)
+                   WHEN OTHER
+                       SUBTRACT 1 FROM A-HEALTH(I)
+               END-EVALUATE
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------*
+      * One weighted headline number: pollution counts against     *
+      * the site, oxygen and average animal health count for it.  *
+      *-----------------------------------------------------------*
+       CALCULATE-SUSTAINABILITY-SCORE.
+           MOVE 0 TO AVG-ANIMAL-HEALTH
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ANIMALS
+               ADD A-HEALTH(I) TO AVG-ANIMAL-HEALTH
+           END-PERFORM
+           DIVIDE AVG-ANIMAL-HEALTH BY NUM-ANIMALS
+               GIVING AVG-ANIMAL-HEALTH
+           COMPUTE SUSTAINABILITY-SCORE =
+               OXYGEN-LEVEL + AVG-ANIMAL-HEALTH
+               - (POLLUTION-TOTAL * 2)
            .
 
        DISPLAY-REPORT.
+           PERFORM CALCULATE-SUSTAINABILITY-SCORE
+           DISPLAY "=== Sustainability Score: "
+               SUSTAINABILITY-SCORE " ==="
+
            MOVE 1 TO I
            PERFORM UNTIL I > NUM-FACTORIES
                STRING "Factory: " F-NAME(I)
@@ -134,4 +444,4 @@
 
            DISPLAY "Final Pollution: " POLLUTION-TOTAL
            DISPLAY "Final Oxygen: " OXYGEN-LEVEL
-           .
\ No newline at end of file
+           .
