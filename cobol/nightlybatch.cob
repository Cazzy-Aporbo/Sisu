@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLYBATCH.
+       AUTHOR. CAZZY.
+       REMARKS. >
+           Nightly batch driver. CALLs HEALTHFLUX, ECOLEDGER, and
+           URBANFLUX in sequence as one chain, checkpointing after
+           each program completes so a restart resumes with
+           whichever program failed instead of rerunning the whole
+           chain from HEALTHFLUX.
+
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - written to replace three separate
+      *               ad hoc invocations of HEALTHFLUX, ECOLEDGER,
+      *               and URBANFLUX with a single checkpointed
+      *               batch chain.
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "NBCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NB-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  NB-CKPT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 NB-STEP              PIC 9 VALUE 0.
+       77 NB-CKPT-STATUS       PIC X(2).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "=============================================="
+           DISPLAY " Nightly Batch Chain: HEALTHFLUX -> ECOLEDGER"
+           DISPLAY "                      -> URBANFLUX"
+           DISPLAY "=============================================="
+           PERFORM CHECKPOINT-LOAD
+
+           IF NB-STEP < 1
+               PERFORM RUN-HEALTHFLUX
+           ELSE
+               DISPLAY "Skipping HEALTHFLUX, already completed"
+           END-IF
+
+           IF NB-STEP < 2
+               PERFORM RUN-ECOLEDGER
+           ELSE
+               DISPLAY "Skipping ECOLEDGER, already completed"
+           END-IF
+
+           IF NB-STEP < 3
+               PERFORM RUN-URBANFLUX
+           ELSE
+               DISPLAY "Skipping URBANFLUX, already completed"
+           END-IF
+
+           PERFORM CHECKPOINT-CLEAR
+           DISPLAY "Nightly batch chain complete."
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * Each RUN-xxx paragraph CALLs its program and checkpoints  *
+      * the chain's progress immediately afterward, so a restart  *
+      * after an abend resumes with the next program in line      *
+      * rather than rerunning programs that already finished.     *
+      *-----------------------------------------------------------*
+       RUN-HEALTHFLUX.
+           DISPLAY "--> Running HEALTHFLUX"
+           CALL "HEALTHFLUX"
+           MOVE 1 TO NB-STEP
+           PERFORM CHECKPOINT-SAVE
+           .
+
+       RUN-ECOLEDGER.
+           DISPLAY "--> Running ECOLEDGER"
+           CALL "ECOLEDGER"
+           MOVE 2 TO NB-STEP
+           PERFORM CHECKPOINT-SAVE
+           .
+
+       RUN-URBANFLUX.
+           DISPLAY "--> Running URBANFLUX"
+           CALL "URBANFLUX"
+           MOVE 3 TO NB-STEP
+           PERFORM CHECKPOINT-SAVE
+           .
+
+      *-----------------------------------------------------------*
+      * Resume from NBCKPT if a prior run left one behind, so an  *
+      * abend partway through the chain does not force a restart *
+      * from HEALTHFLUX.                                          *
+      *-----------------------------------------------------------*
+       CHECKPOINT-LOAD.
+           OPEN INPUT CHECKPOINT-FILE
+           IF NB-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF NB-CKPT-STATUS = "00"
+                   MOVE NB-CKPT-RECORD(1:1) TO NB-STEP
+                   DISPLAY "Resumed from checkpoint after step "
+                       NB-STEP
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       CHECKPOINT-SAVE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO NB-CKPT-RECORD
+           MOVE NB-STEP TO NB-CKPT-RECORD(1:1)
+           WRITE NB-CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       CHECKPOINT-CLEAR.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO NB-STEP
+           CLOSE CHECKPOINT-FILE
+           .
