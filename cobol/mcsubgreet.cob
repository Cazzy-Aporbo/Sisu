@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MCSUBGREET.
+       AUTHOR. CAZZY.
+       REMARKS. >
+           Builds a greeting from a name passed BY CONTENT, leaving
+           the caller's own copy of the name untouched. CALLed from
+           COBOLMASTERCLASS's Chapter 6 (Subprograms & CALL) as the
+           dynamic-CALL and BY CONTENT example.
+
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - written for COBOLMASTERCLASS Chapter 6
+      *               so trainees have a real dynamic CALL target.
+      *-----------------------------------------------------------*
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LS-NAME           PIC X(20).
+       01  LS-GREETING       PIC X(40).
+
+       PROCEDURE DIVISION USING LS-NAME LS-GREETING.
+       MAIN-LOGIC.
+           MOVE SPACES TO LS-GREETING
+           STRING "Hello, " LS-NAME DELIMITED BY SIZE
+               INTO LS-GREETING
+           MOVE "MCSUBGREET-RAN" TO LS-NAME
+           GOBACK.
+
+       END PROGRAM MCSUBGREET.
