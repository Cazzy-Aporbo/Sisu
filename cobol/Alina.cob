@@ -10,20 +10,60 @@
            - Input/output
            - Computation and reporting
 
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - persist the class roster to
+      *               ALINAROS so a section carries across
+      *               grading periods instead of re-entering names.
+      *   2026-08-08  CAZZY - replace the INTEGER-OF-DATE average
+      *               with a real GPA and A/B/C/D/F letter-grade
+      *               breakdown, per student and for the class.
+      *   2026-08-08  CAZZY - widen STUDENTS past a fixed 5 so a
+      *               real 20-30 student section fits.
+      *   2026-08-08  CAZZY - track attendance and absence counts
+      *               so a zero score can be told apart from an
+      *               absence in the report.
+      *-----------------------------------------------------------*
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ALINAROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTER-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           05 RR-NAME         PIC X(15).
+           05 RR-SCORE        PIC 99.
+           05 RR-ATTENDANCE   PIC X.
+           05 RR-ABSENCES     PIC 99.
+
        WORKING-STORAGE SECTION.
 
-       77 NUM-STUDENTS      PIC 99 VALUE 5.
+       77 NUM-STUDENTS      PIC 99 VALUE 0.
+       77 MAX-STUDENTS      PIC 99 VALUE 30.
        77 I                 PIC 99.
-       77 TOTAL-SCORE       PIC 999 VALUE 0.
+       77 TOTAL-SCORE       PIC 9(4) VALUE 0.
+       77 PRESENT-COUNT     PIC 99 VALUE 0.
+       77 ROSTER-FILE-STATUS PIC X(2).
+       77 AVERAGE-SCORE     PIC 999V99 VALUE 0.
+       77 LETTER-GRADE      PIC X.
+       77 GRADE-A-COUNT     PIC 99 VALUE 0.
+       77 GRADE-B-COUNT     PIC 99 VALUE 0.
+       77 GRADE-C-COUNT     PIC 99 VALUE 0.
+       77 GRADE-D-COUNT     PIC 99 VALUE 0.
+       77 GRADE-F-COUNT     PIC 99 VALUE 0.
 
        01 STUDENTS.
-           05 STUDENT OCCURS 5 TIMES.
-              10 NAME       PIC X(15).
-              10 SCORE      PIC 99.
+           05 STUDENT OCCURS 1 TO 30 TIMES
+              DEPENDING ON NUM-STUDENTS.
+              10 NAME          PIC X(15).
+              10 SCORE         PIC 99.
+              10 ATTENDANCE    PIC X.
+              10 ABSENCE-COUNT PIC 99.
 
        01 REPORT-LINE       PIC X(80).
 
@@ -32,15 +72,64 @@
 
            DISPLAY "📚 Welcome to the ALINA Project COBOL Demo!".
 
-           PERFORM INITIALIZE-STUDENTS
+           PERFORM LOAD-ROSTER
            PERFORM INPUT-SCORES
            PERFORM CALCULATE-TOTAL
            PERFORM DISPLAY-REPORT
+           PERFORM SAVE-ROSTER
 
            DISPLAY "✅ ALINA Project Completed Successfully."
            STOP RUN.
 
+      *-----------------------------------------------------------*
+      * Load last term's roster from ALINAROS, or seed the demo  *
+      * five-name roster the first time the project is ever run.  *
+      *-----------------------------------------------------------*
+       LOAD-ROSTER.
+           MOVE 0 TO NUM-STUDENTS
+           OPEN INPUT ROSTER-FILE
+           IF ROSTER-FILE-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ ROSTER-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   IF NUM-STUDENTS < MAX-STUDENTS
+                       ADD 1 TO NUM-STUDENTS
+                       MOVE RR-NAME  TO NAME(NUM-STUDENTS)
+                       MOVE RR-SCORE TO SCORE(NUM-STUDENTS)
+                       MOVE RR-ATTENDANCE TO ATTENDANCE(NUM-STUDENTS)
+                       MOVE RR-ABSENCES
+                           TO ABSENCE-COUNT(NUM-STUDENTS)
+                   END-IF
+               END-PERFORM
+               CLOSE ROSTER-FILE
+           END-IF
+           IF NUM-STUDENTS = 0
+               PERFORM INITIALIZE-STUDENTS
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Save this term's roster and scores to ALINAROS so the    *
+      * next grading period starts from here instead of scratch.  *
+      *-----------------------------------------------------------*
+       SAVE-ROSTER.
+           OPEN OUTPUT ROSTER-FILE
+           MOVE 1 TO I
+           PERFORM UNTIL I > NUM-STUDENTS
+               MOVE NAME(I)          TO RR-NAME
+               MOVE SCORE(I)         TO RR-SCORE
+               MOVE ATTENDANCE(I)    TO RR-ATTENDANCE
+               MOVE ABSENCE-COUNT(I) TO RR-ABSENCES
+               WRITE ROSTER-RECORD
+               ADD 1 TO I
+           END-PERFORM
+           CLOSE ROSTER-FILE
+           .
+
        INITIALIZE-STUDENTS.
+           MOVE 5 TO NUM-STUDENTS
            MOVE "Alice          " TO NAME(1)
            MOVE "Bob            " TO NAME(2)
            MOVE "Charlie        " TO NAME(3)
@@ -51,14 +140,27 @@
 
        VARY-SCORES.
            MOVE 0 TO SCORE(1) SCORE(2) SCORE(3) SCORE(4) SCORE(5)
+           MOVE "Y" TO ATTENDANCE(1) ATTENDANCE(2) ATTENDANCE(3)
+                       ATTENDANCE(4) ATTENDANCE(5)
+           MOVE 0 TO ABSENCE-COUNT(1) ABSENCE-COUNT(2)
+                     ABSENCE-COUNT(3) ABSENCE-COUNT(4)
+                     ABSENCE-COUNT(5)
            .
 
        INPUT-SCORES.
            MOVE 1 TO I
            PERFORM UNTIL I > NUM-STUDENTS
-               DISPLAY "Enter score for " NAME(I) ": "
-               ACCEPT SCORE(I)
-               ADD SCORE(I) TO TOTAL-SCORE
+               DISPLAY "Was " NAME(I) " present? (Y/N): "
+               ACCEPT ATTENDANCE(I)
+               IF ATTENDANCE(I) = "N"
+                   MOVE 0 TO SCORE(I)
+                   ADD 1 TO ABSENCE-COUNT(I)
+               ELSE
+                   DISPLAY "Enter score for " NAME(I) ": "
+                   ACCEPT SCORE(I)
+                   ADD SCORE(I) TO TOTAL-SCORE
+                   ADD 1 TO PRESENT-COUNT
+               END-IF
                ADD 1 TO I
            END-PERFORM
            .
@@ -68,14 +170,57 @@
            .
 
        DISPLAY-REPORT.
+           MOVE 0 TO GRADE-A-COUNT GRADE-B-COUNT GRADE-C-COUNT
+                     GRADE-D-COUNT GRADE-F-COUNT
            MOVE 1 TO I
            PERFORM UNTIL I > NUM-STUDENTS
-               STRING "Student: " NAME(I)
-                      " | Score: " SCORE(I)
-                      INTO REPORT-LINE
+               IF ATTENDANCE(I) = "N"
+                   STRING "Student: " NAME(I)
+                          " | ABSENT (total absences: "
+                          ABSENCE-COUNT(I) ")"
+                          INTO REPORT-LINE
+               ELSE
+                   PERFORM ASSIGN-LETTER-GRADE
+                   STRING "Student: " NAME(I)
+                          " | Score: " SCORE(I)
+                          " | Grade: " LETTER-GRADE
+                          INTO REPORT-LINE
+               END-IF
                DISPLAY REPORT-LINE
                ADD 1 TO I
            END-PERFORM
+           IF PRESENT-COUNT > 0
+               COMPUTE AVERAGE-SCORE = TOTAL-SCORE / PRESENT-COUNT
+           ELSE
+               MOVE 0 TO AVERAGE-SCORE
+           END-IF
            DISPLAY "Total Score: " TOTAL-SCORE
-           DISPLAY "Average Score: " FUNCTION INTEGER-OF-DATE(TOTAL-SCORE / NUM-STUDENTS)
-           .
\ No newline at end of file
+           DISPLAY "Average Score (GPA basis): " AVERAGE-SCORE
+           DISPLAY "Grade Breakdown -- A:" GRADE-A-COUNT
+               " B:" GRADE-B-COUNT " C:" GRADE-C-COUNT
+               " D:" GRADE-D-COUNT " F:" GRADE-F-COUNT
+           .
+
+      *-----------------------------------------------------------*
+      * Standard 90/80/70/60 cutoffs. Tallies the class breakdown *
+      * as a side effect so DISPLAY-REPORT doesn't loop twice.    *
+      *-----------------------------------------------------------*
+       ASSIGN-LETTER-GRADE.
+           EVALUATE TRUE
+               WHEN SCORE(I) >= 90
+                   MOVE "A" TO LETTER-GRADE
+                   ADD 1 TO GRADE-A-COUNT
+               WHEN SCORE(I) >= 80
+                   MOVE "B" TO LETTER-GRADE
+                   ADD 1 TO GRADE-B-COUNT
+               WHEN SCORE(I) >= 70
+                   MOVE "C" TO LETTER-GRADE
+                   ADD 1 TO GRADE-C-COUNT
+               WHEN SCORE(I) >= 60
+                   MOVE "D" TO LETTER-GRADE
+                   ADD 1 TO GRADE-D-COUNT
+               WHEN OTHER
+                   MOVE "F" TO LETTER-GRADE
+                   ADD 1 TO GRADE-F-COUNT
+           END-EVALUATE
+           .
