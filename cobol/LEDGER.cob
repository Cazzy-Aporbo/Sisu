@@ -1,18 +1,179 @@
-       *> Compile (GNUCobol): cobc -x LEDGER.cob && ./LEDGER
+      *> Compile (GNUCobol): cobc -x LEDGER.cob && ./LEDGER
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEDGER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-TXN-FILE ASSIGN TO "LEDGERTX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TXN-SEQ
+               FILE STATUS IS TXN-FILE-STATUS.
+           SELECT OPENING-BAL-FILE ASSIGN TO "LEDGRBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BAL-FILE-STATUS.
+           SELECT CLOSING-RPT-FILE ASSIGN TO "LEDGRCLS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-TXN-FILE.
+       01  TXN-RECORD.
+           05 TXN-SEQ          PIC 9(6).
+           05 TXN-DATE         PIC 9(8).
+           05 TXN-ACCT-CODE    PIC X(4).
+           05 TXN-AMT          PIC S9(5)V99.
+
+       FD  OPENING-BAL-FILE.
+       01  BAL-RECORD          PIC X(20).
+
+       FD  CLOSING-RPT-FILE.
+       01  RPT-RECORD          PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 TOTAL        PIC S9(7)V99 VALUE 0.
        01 AMT          PIC S9(5)V99.
+       01 AMT-ENTRY    PIC X(10).
+       01 ACCT-CODE    PIC X(4).
+       01 TXN-FILE-STATUS  PIC X(2).
+       01 BAL-FILE-STATUS  PIC X(2).
+       01 RPT-FILE-STATUS  PIC X(2).
+       01 NEXT-SEQ         PIC 9(6) VALUE 0.
+       01 TODAY-DATE       PIC 9(8).
+       01 OPENING-BALANCE  PIC S9(7)V99 VALUE 0.
+       01 TOTAL-EDIT       PIC -9(7).99.
+       01 CLOSE-ANSWER     PIC X.
+
+       01 ACCT-TOTALS.
+           05 ACCT-ENTRY OCCURS 50 TIMES.
+              10 ACCT-ENTRY-CODE   PIC X(4).
+              10 ACCT-ENTRY-TOTAL  PIC S9(7)V99 VALUE 0.
+       01 ACCT-COUNT       PIC 99 VALUE 0.
+       01 ACCT-IDX         PIC 99.
+       01 ACCT-FOUND       PIC X VALUE "N".
+
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM OPEN-TXN-FILE
+           PERFORM FIND-LAST-SEQ
+           PERFORM LOAD-OPENING-BALANCE
+           MOVE OPENING-BALANCE TO TOTAL
+           DISPLAY "Opening balance: " TOTAL
            DISPLAY "Enter amounts, 'END' to finish.".
            PERFORM UNTIL 1 = 2
-              ACCEPT AMT
-              IF AMT = ZERO
+              ACCEPT AMT-ENTRY
+              IF FUNCTION UPPER-CASE(AMT-ENTRY) (1:3) = "END"
                  EXIT PERFORM
               END-IF
+              COMPUTE AMT = FUNCTION NUMVAL(AMT-ENTRY)
+              DISPLAY "Account code: "
+              ACCEPT ACCT-CODE
               ADD AMT TO TOTAL
+              PERFORM POST-ACCOUNT-TOTAL
+              PERFORM WRITE-TXN-RECORD
            END-PERFORM
            DISPLAY "Ledger total: " TOTAL
+           PERFORM DISPLAY-ACCOUNT-TOTALS
+           CLOSE LEDGER-TXN-FILE
+           DISPLAY "Close the month now? (Y/N): "
+           ACCEPT CLOSE-ANSWER
+           IF FUNCTION UPPER-CASE(CLOSE-ANSWER) = "Y"
+               PERFORM MONTH-END-CLOSE
+           END-IF
            STOP RUN.
+
+       OPEN-TXN-FILE.
+           OPEN I-O LEDGER-TXN-FILE
+           IF TXN-FILE-STATUS NOT = "00"
+               OPEN OUTPUT LEDGER-TXN-FILE
+           END-IF
+           .
+
+       FIND-LAST-SEQ.
+           MOVE 0 TO NEXT-SEQ
+           PERFORM UNTIL 1 = 2
+               READ LEDGER-TXN-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF TXN-SEQ > NEXT-SEQ
+                   MOVE TXN-SEQ TO NEXT-SEQ
+               END-IF
+           END-PERFORM
+           .
+
+       POST-ACCOUNT-TOTAL.
+           MOVE "N" TO ACCT-FOUND
+           PERFORM VARYING ACCT-IDX FROM 1 BY 1
+                   UNTIL ACCT-IDX > ACCT-COUNT
+               IF ACCT-ENTRY-CODE(ACCT-IDX) = ACCT-CODE
+                   ADD AMT TO ACCT-ENTRY-TOTAL(ACCT-IDX)
+                   MOVE "Y" TO ACCT-FOUND
+               END-IF
+           END-PERFORM
+           IF ACCT-FOUND = "N" AND ACCT-COUNT < 50
+               ADD 1 TO ACCT-COUNT
+               MOVE ACCT-CODE TO ACCT-ENTRY-CODE(ACCT-COUNT)
+               MOVE AMT TO ACCT-ENTRY-TOTAL(ACCT-COUNT)
+           END-IF
+           .
+
+       DISPLAY-ACCOUNT-TOTALS.
+           DISPLAY "Totals by account:"
+           PERFORM VARYING ACCT-IDX FROM 1 BY 1
+                   UNTIL ACCT-IDX > ACCT-COUNT
+               DISPLAY "  " ACCT-ENTRY-CODE(ACCT-IDX) ": "
+                   ACCT-ENTRY-TOTAL(ACCT-IDX)
+           END-PERFORM
+           .
+
+       LOAD-OPENING-BALANCE.
+           MOVE 0 TO OPENING-BALANCE
+           OPEN INPUT OPENING-BAL-FILE
+           IF BAL-FILE-STATUS = "00"
+               READ OPENING-BAL-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF BAL-FILE-STATUS = "00"
+                   COMPUTE OPENING-BALANCE =
+                       FUNCTION NUMVAL(BAL-RECORD)
+               END-IF
+               CLOSE OPENING-BAL-FILE
+           END-IF
+           .
+
+       MONTH-END-CLOSE.
+           OPEN OUTPUT OPENING-BAL-FILE
+           MOVE SPACES TO BAL-RECORD
+           COMPUTE TOTAL-EDIT = TOTAL
+           MOVE TOTAL-EDIT TO BAL-RECORD
+           WRITE BAL-RECORD
+           CLOSE OPENING-BAL-FILE
+
+           OPEN EXTEND CLOSING-RPT-FILE
+           IF RPT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT CLOSING-RPT-FILE
+           END-IF
+           STRING "CLOSE " TODAY-DATE
+               " OPENING=" OPENING-BALANCE
+               " CLOSING=" TOTAL
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+           CLOSE CLOSING-RPT-FILE
+           DISPLAY "Month-end close complete. Carried forward: " TOTAL
+           .
+
+       WRITE-TXN-RECORD.
+           ADD 1 TO NEXT-SEQ
+           MOVE NEXT-SEQ TO TXN-SEQ
+           MOVE TODAY-DATE TO TXN-DATE
+           MOVE ACCT-CODE TO TXN-ACCT-CODE
+           MOVE AMT TO TXN-AMT
+           WRITE TXN-RECORD
+               INVALID KEY
+                   DISPLAY "Ledger txn write failed: "
+                       TXN-FILE-STATUS
+           END-WRITE
+           .
