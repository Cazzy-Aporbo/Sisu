@@ -5,75 +5,388 @@
            Master-level COBOL project for health data analytics.
            Demonstrates multi-patient tracking, alerts, and emergent behavior.
 
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - end with GOBACK instead of STOP RUN
+      *               so the nightly batch driver can CALL this
+      *               program and regain control afterward; behaves
+      *               the same as STOP RUN when run standalone.
+      *   2026-08-08  CAZZY - every alert raised here also logs to
+      *               the shared OPSALERT operator console file so
+      *               it can be monitored alongside ECOLEDGER,
+      *               URBANFLUX and HEALTHFLUXDASH from one place.
+      *-----------------------------------------------------------*
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT THRESHOLD-PARM-FILE ASSIGN TO "HFTHRESH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+           SELECT CENSUS-FILE ASSIGN TO "HFCENSUS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CENSUS-FILE-STATUS.
+           SELECT ALERT-HISTORY-FILE ASSIGN TO "HFALERTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALERT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "HFCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT OPERATOR-ALERT-FILE ASSIGN TO "OPSALERT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPALERT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  THRESHOLD-PARM-FILE.
+       01  PARM-RECORD         PIC X(40).
+
+       FD  CENSUS-FILE.
+       01  CENSUS-RECORD.
+           05 CR-NAME          PIC X(10).
+           05 CR-AGE            PIC 99.
+           05 CR-HEART          PIC 99.
+           05 CR-BP             PIC 999.
+           05 CR-OXYGEN         PIC 999.
+
+       FD  ALERT-HISTORY-FILE.
+       01  ALERT-HIST-RECORD   PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD         PIC X(80).
+
+       FD  OPERATOR-ALERT-FILE.
+       01  OPERATOR-ALERT-RECORD.
+           COPY OPALERT REPLACING ==:LVL:== BY ==05==.
+
        WORKING-STORAGE SECTION.
 
-       77 NUM-PATIENTS       PIC 99 VALUE 5.
+       77 NUM-PATIENTS       PIC 99 VALUE 0.
+       77 MAX-PATIENTS       PIC 99 VALUE 50.
        77 STEP-COUNT         PIC 99 VALUE 0.
+       77 IDX                PIC 99.
+       77 PARM-FILE-STATUS   PIC X(2).
+       77 CENSUS-FILE-STATUS PIC X(2).
+       77 ALERT-FILE-STATUS  PIC X(2).
+       77 CKPT-FILE-STATUS   PIC X(2).
+       77 OPALERT-FILE-STATUS PIC X(2).
+       01 TODAY-STAMP        PIC 9(8).
+       01 CKPT-STEP          PIC 99.
+       01 CKPT-NUM-PATIENTS  PIC 99.
 
        01 PATIENTS.
-           05 PATIENT OCCURS 5 TIMES.
-              10 P-NAME         PIC X(10).
-              10 P-AGE          PIC 99.
-              10 P-HEART        PIC 99.
-              10 P-BP           PIC 99.
-              10 P-OXYGEN       PIC 99.
-              10 P-ALERT        PIC X(20).
+           05 PATIENT OCCURS 1 TO 50 TIMES
+              DEPENDING ON NUM-PATIENTS.
+              COPY PATIENTREC REPLACING ==:LVL:== BY ==10==.
 
        01 MEDICATIONS.
            05 MED OCCURS 3 TIMES.
+              10 M-PATIENT-IDX PIC 99.
               10 M-TYPE        PIC X(10).
               10 M-DOSAGE      PIC 99.
               10 M-ADHERENCE   PIC 99.
+       77 NUM-MEDICATIONS    PIC 99 VALUE 0.
+       77 MED-IDX            PIC 99.
+       77 LOW-ADHERENCE-LIMIT PIC 99 VALUE 80.
+
+      *-----------------------------------------------------------*
+      * Clinical alert thresholds, by age bracket. Loaded from    *
+      * HFTHRESH so a unit can change cutoffs without a recompile.*
+      *-----------------------------------------------------------*
+       01 THRESHOLD-TABLE.
+           05 THRESHOLD-ENTRY OCCURS 10 TIMES.
+              10 T-AGE-MAX      PIC 999.
+              10 T-LOW-O2       PIC 99.
+              10 T-HIGH-BP      PIC 999.
+       01 THRESHOLD-COUNT    PIC 99 VALUE 0.
+       01 T-IDX              PIC 99.
+       01 WS-LOW-O2-LIMIT    PIC 99.
+       01 WS-HIGH-BP-LIMIT   PIC 999.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "🏥 Welcome to HealthFlux: COBOL Patient Analytics 🏥"
+           DISPLAY "🏥 Welcome to HealthFlux: Patient Analytics 🏥"
 
+           ACCEPT TODAY-STAMP FROM DATE YYYYMMDD
+           PERFORM LOAD-THRESHOLDS
            PERFORM INIT-PATIENTS
+           PERFORM INIT-MEDICATIONS
+           PERFORM CHECKPOINT-LOAD
+           PERFORM OPEN-ALERT-HISTORY
+           PERFORM OPEN-OPERATOR-ALERTS
            PERFORM SIMULATION-LOOP UNTIL STEP-COUNT >= 10
+           CLOSE ALERT-HISTORY-FILE
+           CLOSE OPERATOR-ALERT-FILE
+           PERFORM CHECKPOINT-CLEAR
 
            DISPLAY "Analytics Complete!"
-           STOP RUN.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * Resume from HFCKPT if a prior run left one behind, so an  *
+      * abend at step 7 does not force a restart from step 1.     *
+      *-----------------------------------------------------------*
+       CHECKPOINT-LOAD.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CKPT-FILE-STATUS = "00"
+                   UNSTRING CKPT-RECORD DELIMITED BY ALL SPACES
+                       INTO CKPT-STEP CKPT-NUM-PATIENTS
+                   MOVE CKPT-STEP TO STEP-COUNT
+                   PERFORM VARYING IDX FROM 1 BY 1
+                           UNTIL IDX > CKPT-NUM-PATIENTS
+                       READ CHECKPOINT-FILE
+                           AT END
+                               EXIT PERFORM
+                       END-READ
+                       UNSTRING CKPT-RECORD DELIMITED BY ALL SPACES
+                           INTO PT-NAME(IDX) PT-AGE(IDX) PT-HEART(IDX)
+                                PT-BP(IDX) PT-OXYGEN(IDX)
+                   END-PERFORM
+                   DISPLAY "Resumed from checkpoint at step "
+                       STEP-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Persist STEP-COUNT and every patient's vitals after each  *
+      * simulation step so a restart picks up where it left off.  *
+      *-----------------------------------------------------------*
+       CHECKPOINT-SAVE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-RECORD
+           STRING STEP-COUNT " " NUM-PATIENTS
+               DELIMITED BY SIZE INTO CKPT-RECORD
+           WRITE CKPT-RECORD
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > NUM-PATIENTS
+               MOVE SPACES TO CKPT-RECORD
+               STRING FUNCTION TRIM(PT-NAME(IDX)) " " PT-AGE(IDX) " "
+                      PT-HEART(IDX) " " PT-BP(IDX) " " PT-OXYGEN(IDX)
+                      DELIMITED BY SIZE INTO CKPT-RECORD
+               WRITE CKPT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           .
+
+       CHECKPOINT-CLEAR.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *-----------------------------------------------------------*
+      * Open the dated alert history log for append, so a shift's *
+      * alert timeline survives across simulation runs.           *
+      *-----------------------------------------------------------*
+       OPEN-ALERT-HISTORY.
+           OPEN EXTEND ALERT-HISTORY-FILE
+           IF ALERT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT ALERT-HISTORY-FILE
+           END-IF
+           .
+
+       LOG-ALERT.
+           MOVE SPACES TO ALERT-HIST-RECORD
+           STRING TODAY-STAMP " STEP=" STEP-COUNT
+                  " PATIENT=" PT-NAME(IDX)
+                  " ALERT=" FUNCTION TRIM(PT-ALERT(IDX))
+                  DELIMITED BY SIZE INTO ALERT-HIST-RECORD
+           WRITE ALERT-HIST-RECORD
+           MOVE SPACES TO OPERATOR-ALERT-RECORD
+           MOVE "HEALTHFLUX" TO OA-SOURCE
+           MOVE TODAY-STAMP TO OA-DATE
+           MOVE STEP-COUNT TO OA-STEP
+           MOVE "WARNING" TO OA-SEVERITY
+           STRING "PATIENT=" PT-NAME(IDX) " ALERT="
+                  FUNCTION TRIM(PT-ALERT(IDX))
+                  DELIMITED BY SIZE INTO OA-TEXT
+           PERFORM LOG-OPERATOR-ALERT
+           .
+
+      *-----------------------------------------------------------*
+      * Append-only: opened once at startup, closed at STOP RUN,  *
+      * shared with ECOLEDGER, URBANFLUX and HEALTHFLUXDASH so an *
+      * operator can tail one OPSALERT file instead of four.      *
+      *-----------------------------------------------------------*
+       OPEN-OPERATOR-ALERTS.
+           OPEN EXTEND OPERATOR-ALERT-FILE
+           IF OPALERT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT OPERATOR-ALERT-FILE
+           END-IF
+           .
 
+       LOG-OPERATOR-ALERT.
+           WRITE OPERATOR-ALERT-RECORD
+           .
+
+      *-----------------------------------------------------------*
+      * Read age-bracket thresholds from HFTHRESH. Each line is   *
+      * AGE-MAX LOW-O2 HIGH-BP, space separated. If the file is   *
+      * missing, fall back to the historical single bracket.      *
+      *-----------------------------------------------------------*
+       LOAD-THRESHOLDS.
+           MOVE 0 TO THRESHOLD-COUNT
+           OPEN INPUT THRESHOLD-PARM-FILE
+           IF PARM-FILE-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ THRESHOLD-PARM-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   ADD 1 TO THRESHOLD-COUNT
+                   UNSTRING PARM-RECORD DELIMITED BY ALL SPACES
+                       INTO T-AGE-MAX(THRESHOLD-COUNT)
+                            T-LOW-O2(THRESHOLD-COUNT)
+                            T-HIGH-BP(THRESHOLD-COUNT)
+               END-PERFORM
+               CLOSE THRESHOLD-PARM-FILE
+           END-IF
+           IF THRESHOLD-COUNT = 0
+               MOVE 1 TO THRESHOLD-COUNT
+               MOVE 999 TO T-AGE-MAX(1)
+               MOVE 95 TO T-LOW-O2(1)
+               MOVE 140 TO T-HIGH-BP(1)
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Find the bracket covering this patient's age and load     *
+      * WS-LOW-O2-LIMIT / WS-HIGH-BP-LIMIT for CHECK-ALERTS.       *
+      *-----------------------------------------------------------*
+       FIND-THRESHOLD-FOR-AGE.
+           MOVE T-LOW-O2(THRESHOLD-COUNT) TO WS-LOW-O2-LIMIT
+           MOVE T-HIGH-BP(THRESHOLD-COUNT) TO WS-HIGH-BP-LIMIT
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > THRESHOLD-COUNT
+               IF PT-AGE(IDX) <= T-AGE-MAX(T-IDX)
+                   MOVE T-LOW-O2(T-IDX) TO WS-LOW-O2-LIMIT
+                   MOVE T-HIGH-BP(T-IDX) TO WS-HIGH-BP-LIMIT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------*
+      * Build PATIENTS from today's census (HFCENSUS), one line   *
+      * per admitted patient. Falls back to the 5-bed demo roster *
+      * when no census file is on hand (e.g. running the demo).   *
+      *-----------------------------------------------------------*
        INIT-PATIENTS.
-           MOVE "Alice     " TO P-NAME(1)
-           MOVE 30 TO P-AGE(1)
-           MOVE 72 TO P-HEART(1)
-           MOVE 120 TO P-BP(1)
-           MOVE 98 TO P-OXYGEN(1)
-           MOVE SPACES TO P-ALERT(1)
-
-           MOVE "Bob       " TO P-NAME(2)
-           MOVE 55 TO P-AGE(2)
-           MOVE 80 TO P-HEART(2)
-           MOVE 135 TO P-BP(2)
-           MOVE 95 TO P-OXYGEN(2)
-           MOVE SPACES TO P-ALERT(2)
-
-           MOVE "Carol     " TO P-NAME(3)
-           MOVE 40 TO P-AGE(3)
-           MOVE 76 TO P-HEART(3)
-           MOVE 125 TO P-BP(3)
-           MOVE 97 TO P-OXYGEN(3)
-           MOVE SPACES TO P-ALERT(3)
-
-           MOVE "Dave      " TO P-NAME(4)
-           MOVE 65 TO P-AGE(4)
-           MOVE 88 TO P-HEART(4)
-           MOVE 145 TO P-BP(4)
-           MOVE 92 TO P-OXYGEN(4)
-           MOVE SPACES TO P-ALERT(4)
-
-           MOVE "Eve       " TO P-NAME(5)
-           MOVE 50 TO P-AGE(5)
-           MOVE 70 TO P-HEART(5)
-           MOVE 130 TO P-BP(5)
-           MOVE 96 TO P-OXYGEN(5)
-           MOVE SPACES TO P-ALERT(5)
+           MOVE 0 TO NUM-PATIENTS
+           OPEN INPUT CENSUS-FILE
+           IF CENSUS-FILE-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ CENSUS-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   IF NUM-PATIENTS < MAX-PATIENTS
+                       ADD 1 TO NUM-PATIENTS
+                       MOVE CR-NAME TO PT-NAME(NUM-PATIENTS)
+                       MOVE CR-AGE TO PT-AGE(NUM-PATIENTS)
+                       MOVE CR-HEART TO PT-HEART(NUM-PATIENTS)
+                       MOVE CR-BP TO PT-BP(NUM-PATIENTS)
+                       MOVE CR-OXYGEN TO PT-OXYGEN(NUM-PATIENTS)
+                       MOVE SPACES TO PT-ALERT(NUM-PATIENTS)
+                   END-IF
+               END-PERFORM
+               CLOSE CENSUS-FILE
+           END-IF
+           IF NUM-PATIENTS = 0
+               PERFORM INIT-DEMO-PATIENTS
+           END-IF
+           .
+
+       INIT-DEMO-PATIENTS.
+           MOVE 5 TO NUM-PATIENTS
+           MOVE "Alice     " TO PT-NAME(1)
+           MOVE 30 TO PT-AGE(1)
+           MOVE 72 TO PT-HEART(1)
+           MOVE 120 TO PT-BP(1)
+           MOVE 98 TO PT-OXYGEN(1)
+           MOVE SPACES TO PT-ALERT(1)
+
+           MOVE "Bob       " TO PT-NAME(2)
+           MOVE 55 TO PT-AGE(2)
+           MOVE 80 TO PT-HEART(2)
+           MOVE 135 TO PT-BP(2)
+           MOVE 95 TO PT-OXYGEN(2)
+           MOVE SPACES TO PT-ALERT(2)
+
+           MOVE "Carol     " TO PT-NAME(3)
+           MOVE 40 TO PT-AGE(3)
+           MOVE 76 TO PT-HEART(3)
+           MOVE 125 TO PT-BP(3)
+           MOVE 97 TO PT-OXYGEN(3)
+           MOVE SPACES TO PT-ALERT(3)
+
+           MOVE "Dave      " TO PT-NAME(4)
+           MOVE 65 TO PT-AGE(4)
+           MOVE 88 TO PT-HEART(4)
+           MOVE 145 TO PT-BP(4)
+           MOVE 92 TO PT-OXYGEN(4)
+           MOVE SPACES TO PT-ALERT(4)
+
+           MOVE "Eve       " TO PT-NAME(5)
+           MOVE 50 TO PT-AGE(5)
+           MOVE 70 TO PT-HEART(5)
+           MOVE 130 TO PT-BP(5)
+           MOVE 96 TO PT-OXYGEN(5)
+           MOVE SPACES TO PT-ALERT(5)
+           .
+
+      *-----------------------------------------------------------*
+      * Demo medication roster, each tied to a patient by index,  *
+      * used to fold adherence into CHECK-ALERTS.                 *
+      *-----------------------------------------------------------*
+       INIT-MEDICATIONS.
+           MOVE 0 TO NUM-MEDICATIONS
+           IF NUM-PATIENTS >= 1
+               ADD 1 TO NUM-MEDICATIONS
+               MOVE 1 TO M-PATIENT-IDX(NUM-MEDICATIONS)
+               MOVE "Lisinopril" TO M-TYPE(NUM-MEDICATIONS)
+               MOVE 10 TO M-DOSAGE(NUM-MEDICATIONS)
+               MOVE 95 TO M-ADHERENCE(NUM-MEDICATIONS)
+           END-IF
+           IF NUM-PATIENTS >= 2
+               ADD 1 TO NUM-MEDICATIONS
+               MOVE 2 TO M-PATIENT-IDX(NUM-MEDICATIONS)
+               MOVE "Metformin " TO M-TYPE(NUM-MEDICATIONS)
+               MOVE 20 TO M-DOSAGE(NUM-MEDICATIONS)
+               MOVE 60 TO M-ADHERENCE(NUM-MEDICATIONS)
+           END-IF
+           IF NUM-PATIENTS >= 4
+               ADD 1 TO NUM-MEDICATIONS
+               MOVE 4 TO M-PATIENT-IDX(NUM-MEDICATIONS)
+               MOVE "Warfarin  " TO M-TYPE(NUM-MEDICATIONS)
+               MOVE 5 TO M-DOSAGE(NUM-MEDICATIONS)
+               MOVE 70 TO M-ADHERENCE(NUM-MEDICATIONS)
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Append "Missed Doses" to a patient's alert if any of      *
+      * their medications has adherence below the limit.          *
+      *-----------------------------------------------------------*
+       CHECK-MEDICATION-ADHERENCE.
+           PERFORM VARYING MED-IDX FROM 1 BY 1
+                   UNTIL MED-IDX > NUM-MEDICATIONS
+               IF M-PATIENT-IDX(MED-IDX) = IDX
+                   AND M-ADHERENCE(MED-IDX) < LOW-ADHERENCE-LIMIT
+                   IF PT-ALERT(IDX) = SPACES
+                       MOVE "Missed Doses" TO PT-ALERT(IDX)
+                   ELSE
+                       STRING FUNCTION TRIM(PT-ALERT(IDX))
+                              " + Missed Doses" DELIMITED BY SIZE
+                              INTO PT-ALERT(IDX)
+                   END-IF
+               END-IF
+           END-PERFORM
            .
 
        SIMULATION-LOOP.
@@ -81,23 +394,35 @@
            PERFORM UPDATE-VITALS
            PERFORM CHECK-ALERTS
            PERFORM DISPLAY-STEP
+           PERFORM CHECKPOINT-SAVE
            .
 
        UPDATE-VITALS.
-           ADD 1 TO P-HEART(1)
-           SUBTRACT 2 FROM P-OXYGEN(2)
-           ADD 3 TO P-BP(3)
+           IF NUM-PATIENTS >= 1
+               ADD 1 TO PT-HEART(1)
+           END-IF
+           IF NUM-PATIENTS >= 2
+               SUBTRACT 2 FROM PT-OXYGEN(2)
+           END-IF
+           IF NUM-PATIENTS >= 3
+               ADD 3 TO PT-BP(3)
+           END-IF
            .
 
        CHECK-ALERTS.
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > NUM-PATIENTS
-               IF P-OXYGEN(IDX) < 95
-                   MOVE "Low Oxygen ⚠️" TO P-ALERT(IDX)
+               PERFORM FIND-THRESHOLD-FOR-AGE
+               IF PT-OXYGEN(IDX) < WS-LOW-O2-LIMIT
+                   MOVE "Low Oxygen ⚠️" TO PT-ALERT(IDX)
                ELSE
-                   MOVE SPACES TO P-ALERT(IDX)
+                   MOVE SPACES TO PT-ALERT(IDX)
                END-IF
-               IF P-BP(IDX) > 140
-                   MOVE "High BP ⚠️" TO P-ALERT(IDX)
+               IF PT-BP(IDX) > WS-HIGH-BP-LIMIT
+                   MOVE "High BP ⚠️" TO PT-ALERT(IDX)
+               END-IF
+               PERFORM CHECK-MEDICATION-ADHERENCE
+               IF PT-ALERT(IDX) NOT = SPACES
+                   PERFORM LOG-ALERT
                END-IF
            END-PERFORM
            .
@@ -105,8 +430,8 @@
        DISPLAY-STEP.
            DISPLAY "Step " STEP-COUNT
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > NUM-PATIENTS
-               DISPLAY "Patient: " P-NAME(IDX) " HR:" P-HEART(IDX)
-                       " BP:" P-BP(IDX) " O2:" P-OXYGEN(IDX)
-                       " Alert:" P-ALERT(IDX)
+               DISPLAY "Patient: " PT-NAME(IDX) " HR:" PT-HEART(IDX)
+                       " BP:" PT-BP(IDX) " O2:" PT-OXYGEN(IDX)
+                       " Alert:" PT-ALERT(IDX)
            END-PERFORM
-           .
\ No newline at end of file
+           .
