@@ -5,48 +5,238 @@
            Master-level COBOL city simulation.
            Demonstrates multiple agents, emergent behaviors, and interactive policies.
 
+      *-----------------------------------------------------------*
+      * Mod history:
+      *   2026-08-08  CAZZY - save city state to UFCITY at
+      *               STOP RUN and reload it in INIT-CITY, so the
+      *               city runs continuously instead of resetting.
+      *   2026-08-08  CAZZY - read pollution/energy alert
+      *               thresholds from UFPOLICY instead of the
+      *               hardcoded 50/50 cutoffs.
+      *   2026-08-08  CAZZY - size CITIZENS/VEHICLES/BUILDINGS from
+      *               UFCTYDTA instead of a fixed 5/3/4, falling
+      *               back to the demo roster when no file exists.
+      *   2026-08-08  CAZZY - append critical pollution/energy
+      *               events to UFALERTS with a timestamp and
+      *               step number instead of only DISPLAYing them.
+      *   2026-08-08  CAZZY - send vehicles below MIN-FUEL to the
+      *               shop for a refuel/service instead of letting
+      *               V-FUEL run toward negative indefinitely.
+      *   2026-08-08  CAZZY - end with GOBACK instead of STOP RUN
+      *               so the nightly batch driver can CALL this
+      *               program and regain control afterward; behaves
+      *               the same as STOP RUN when run standalone.
+      *   2026-08-08  CAZZY - critical pollution/energy events now
+      *               also log to the shared OPSALERT operator
+      *               console file so they can be monitored
+      *               alongside HEALTHFLUX, ECOLEDGER and
+      *               HEALTHFLUXDASH from one place.
+      *-----------------------------------------------------------*
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CITY-STATE-FILE ASSIGN TO "UFCITY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CITY-FILE-STATUS.
+           SELECT POLICY-FILE ASSIGN TO "UFPOLICY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POLICY-FILE-STATUS.
+           SELECT CITY-DATA-FILE ASSIGN TO "UFCTYDTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CITY-DATA-FILE-STATUS.
+           SELECT CITY-EVENTS-FILE ASSIGN TO "UFALERTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EVENTS-FILE-STATUS.
+           SELECT OPERATOR-ALERT-FILE ASSIGN TO "OPSALERT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPALERT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CITY-STATE-FILE.
+       01  CITY-STATE-RECORD   PIC X(80).
+
+       FD  POLICY-FILE.
+       01  POLICY-RECORD       PIC X(40).
+
+       FD  CITY-DATA-FILE.
+       01  CITY-DATA-RECORD    PIC X(40).
+
+       FD  CITY-EVENTS-FILE.
+       01  CITY-EVENTS-RECORD  PIC X(80).
+
+       FD  OPERATOR-ALERT-FILE.
+       01  OPERATOR-ALERT-RECORD.
+           COPY OPALERT REPLACING ==:LVL:== BY ==05==.
+
        WORKING-STORAGE SECTION.
 
-       77 NUM-CITIZENS       PIC 99 VALUE 5.
-       77 NUM-VEHICLES       PIC 99 VALUE 3.
-       77 NUM-BUILDINGS      PIC 99 VALUE 4.
+       77 NUM-CITIZENS       PIC 99 VALUE 0.
+       77 NUM-VEHICLES       PIC 99 VALUE 0.
+       77 NUM-BUILDINGS      PIC 99 VALUE 0.
+       77 MAX-CITIZENS       PIC 99 VALUE 50.
+       77 MAX-VEHICLES       PIC 99 VALUE 20.
+       77 MAX-BUILDINGS      PIC 99 VALUE 20.
        77 CITY-ENERGY        PIC 999 VALUE 100.
        77 CITY-POLLUTION     PIC 999 VALUE 0.
        77 STEP-COUNT         PIC 99 VALUE 0.
+       77 CITY-FILE-STATUS   PIC X(2).
+       77 POLICY-FILE-STATUS PIC X(2).
+       77 CITY-DATA-FILE-STATUS PIC X(2).
+       77 EVENTS-FILE-STATUS PIC X(2).
+       77 OPALERT-FILE-STATUS PIC X(2).
+       77 POLLUTION-LIMIT    PIC 999 VALUE 50.
+       77 ENERGY-LIMIT       PIC 999 VALUE 50.
+       77 MIN-FUEL           PIC 99 VALUE 20.
+       77 MAX-FUEL           PIC 99 VALUE 99.
+       77 FUEL-BURN-RATE     PIC 99 VALUE 5.
+       77 I                  PIC 99.
+       01 TODAY-STAMP         PIC 9(8).
+       01 CD-TYPE             PIC X(10).
+       01 CD-NAME              PIC X(10).
+       01 CD-VALUE1             PIC 99.
+       01 CD-VALUE2             PIC 99.
 
        01 CITIZENS.
-           05 CITIZEN OCCURS 5 TIMES.
+           05 CITIZEN OCCURS 1 TO 50 TIMES
+              DEPENDING ON NUM-CITIZENS.
               10 C-NAME       PIC X(10).
               10 C-HAPPINESS  PIC 99.
               10 C-HEALTH     PIC 99.
 
        01 VEHICLES.
-           05 VEHICLE OCCURS 3 TIMES.
+           05 VEHICLE OCCURS 1 TO 20 TIMES
+              DEPENDING ON NUM-VEHICLES.
               10 V-TYPE       PIC X(10).
               10 V-SPEED      PIC 99.
               10 V-FUEL       PIC 99.
 
        01 BUILDINGS.
-           05 BUILDING OCCURS 4 TIMES.
+           05 BUILDING OCCURS 1 TO 20 TIMES
+              DEPENDING ON NUM-BUILDINGS.
               10 B-TYPE       PIC X(10).
               10 B-ENERGY    PIC 99.
               10 B-OCCUPANCY PIC 99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "🏙️ Welcome to UrbanFlux: COBOL City Simulator 🏙️"
+           DISPLAY "🏙️ Welcome to UrbanFlux: COBOL City Simulator"
+           DISPLAY "🏙️"
 
+           ACCEPT TODAY-STAMP FROM DATE YYYYMMDD
+           PERFORM LOAD-POLICY
            PERFORM INIT-CITY
+           PERFORM OPEN-CITY-EVENTS-LOG
+           PERFORM OPEN-OPERATOR-ALERTS
            PERFORM SIMULATION-LOOP UNTIL STEP-COUNT >= 10
+           CLOSE CITY-EVENTS-FILE
+           CLOSE OPERATOR-ALERT-FILE
+           PERFORM SAVE-CITY-STATE
 
            DISPLAY "Simulation Complete!"
-           STOP RUN.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * Append, don't overwrite, so UFALERTS keeps a full history  *
+      * of critical events across every run of the simulation.    *
+      *-----------------------------------------------------------*
+       OPEN-CITY-EVENTS-LOG.
+           OPEN EXTEND CITY-EVENTS-FILE
+           IF EVENTS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT CITY-EVENTS-FILE
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Read pollution/energy alert thresholds from UFPOLICY so   *
+      * planners can test a new cap without a recompile. Falls    *
+      * back to 50/50 when no policy file is present.             *
+      *-----------------------------------------------------------*
+       LOAD-POLICY.
+           OPEN INPUT POLICY-FILE
+           IF POLICY-FILE-STATUS = "00"
+               READ POLICY-FILE INTO POLICY-RECORD
+                   AT END
+                       MOVE "10" TO POLICY-FILE-STATUS
+               END-READ
+               IF POLICY-FILE-STATUS = "00"
+                   UNSTRING POLICY-RECORD DELIMITED BY ALL SPACES
+                       INTO POLLUTION-LIMIT ENERGY-LIMIT
+               END-IF
+               CLOSE POLICY-FILE
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Build the citizen/vehicle/building tables from the city's *
+      * own UFCTYDTA roster (one line per entity: TYPE NAME     *
+      * VALUE1 VALUE2). Leaves the counts at 0 when no city data  *
+      * file is on hand, so INIT-DEMO-CITY can seed the demo set. *
+      *-----------------------------------------------------------*
+       LOAD-CITY-DATA.
+           OPEN INPUT CITY-DATA-FILE
+           IF CITY-DATA-FILE-STATUS = "00"
+               PERFORM UNTIL 1 = 2
+                   READ CITY-DATA-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   UNSTRING CITY-DATA-RECORD DELIMITED BY ALL SPACES
+                       INTO CD-TYPE CD-NAME CD-VALUE1 CD-VALUE2
+                   EVALUATE CD-TYPE
+                       WHEN "CITIZEN"
+                           IF NUM-CITIZENS < MAX-CITIZENS
+                               ADD 1 TO NUM-CITIZENS
+                               MOVE CD-NAME TO C-NAME(NUM-CITIZENS)
+                               MOVE CD-VALUE1
+                                   TO C-HAPPINESS(NUM-CITIZENS)
+                               MOVE CD-VALUE2
+                                   TO C-HEALTH(NUM-CITIZENS)
+                           END-IF
+                       WHEN "VEHICLE"
+                           IF NUM-VEHICLES < MAX-VEHICLES
+                               ADD 1 TO NUM-VEHICLES
+                               MOVE CD-NAME TO V-TYPE(NUM-VEHICLES)
+                               MOVE CD-VALUE1
+                                   TO V-SPEED(NUM-VEHICLES)
+                               MOVE CD-VALUE2
+                                   TO V-FUEL(NUM-VEHICLES)
+                           END-IF
+                       WHEN "BUILDING"
+                           IF NUM-BUILDINGS < MAX-BUILDINGS
+                               ADD 1 TO NUM-BUILDINGS
+                               MOVE CD-NAME TO B-TYPE(NUM-BUILDINGS)
+                               MOVE CD-VALUE1
+                                   TO B-ENERGY(NUM-BUILDINGS)
+                               MOVE CD-VALUE2
+                                   TO B-OCCUPANCY(NUM-BUILDINGS)
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM
+               CLOSE CITY-DATA-FILE
+           END-IF
+           .
 
        INIT-CITY.
+           PERFORM LOAD-CITY-STATE
+           IF CITY-FILE-STATUS = "00"
+               GO TO INIT-CITY-EXIT
+           END-IF
+
+           PERFORM LOAD-CITY-DATA
+
+           IF NUM-CITIZENS = 0 AND NUM-VEHICLES = 0
+                   AND NUM-BUILDINGS = 0
+               PERFORM INIT-DEMO-CITY
+           END-IF
+           GO TO INIT-CITY-EXIT.
+
+       INIT-DEMO-CITY.
+           MOVE 5 TO NUM-CITIZENS
+           MOVE 3 TO NUM-VEHICLES
+           MOVE 4 TO NUM-BUILDINGS
+
            MOVE "Alice     " TO C-NAME(1)
            MOVE 80 TO C-HAPPINESS(1)
            MOVE 100 TO C-HEALTH(1)
@@ -86,6 +276,106 @@
            MOVE 10 TO B-ENERGY(4)
            MOVE 0 TO B-OCCUPANCY(4)
            .
+       INIT-CITY-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * Reload city state left by the prior run's SAVE-CITY-STATE *
+      * so the city keeps running instead of resetting every run. *
+      *-----------------------------------------------------------*
+       LOAD-CITY-STATE.
+           OPEN INPUT CITY-STATE-FILE
+           IF CITY-FILE-STATUS = "00"
+               READ CITY-STATE-FILE INTO CITY-STATE-RECORD
+                   AT END
+                       MOVE "10" TO CITY-FILE-STATUS
+               END-READ
+           END-IF
+           IF CITY-FILE-STATUS = "00"
+               UNSTRING CITY-STATE-RECORD DELIMITED BY ALL SPACES
+                   INTO STEP-COUNT CITY-ENERGY CITY-POLLUTION
+                   NUM-CITIZENS NUM-VEHICLES NUM-BUILDINGS
+               PERFORM LOAD-CITIZEN-STATE
+               PERFORM LOAD-VEHICLE-STATE
+               PERFORM LOAD-BUILDING-STATE
+           END-IF
+           IF CITY-FILE-STATUS NOT = "35"
+               CLOSE CITY-STATE-FILE
+           END-IF
+           .
+
+       LOAD-CITIZEN-STATE.
+           MOVE 1 TO I
+           PERFORM UNTIL I > NUM-CITIZENS
+               READ CITY-STATE-FILE INTO CITY-STATE-RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               UNSTRING CITY-STATE-RECORD DELIMITED BY ALL SPACES
+                   INTO C-NAME(I) C-HAPPINESS(I) C-HEALTH(I)
+               ADD 1 TO I
+           END-PERFORM
+           .
+
+       LOAD-VEHICLE-STATE.
+           MOVE 1 TO I
+           PERFORM UNTIL I > NUM-VEHICLES
+               READ CITY-STATE-FILE INTO CITY-STATE-RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               UNSTRING CITY-STATE-RECORD DELIMITED BY ALL SPACES
+                   INTO V-TYPE(I) V-SPEED(I) V-FUEL(I)
+               ADD 1 TO I
+           END-PERFORM
+           .
+
+       LOAD-BUILDING-STATE.
+           MOVE 1 TO I
+           PERFORM UNTIL I > NUM-BUILDINGS
+               READ CITY-STATE-FILE INTO CITY-STATE-RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               UNSTRING CITY-STATE-RECORD DELIMITED BY ALL SPACES
+                   INTO B-TYPE(I) B-ENERGY(I) B-OCCUPANCY(I)
+               ADD 1 TO I
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------*
+      * Save city state to UFCITY so the next run continues from  *
+      * here instead of resetting to the fixed starting values.   *
+      *-----------------------------------------------------------*
+       SAVE-CITY-STATE.
+           OPEN OUTPUT CITY-STATE-FILE
+           STRING STEP-COUNT " " CITY-ENERGY " " CITY-POLLUTION " "
+               NUM-CITIZENS " " NUM-VEHICLES " " NUM-BUILDINGS
+               DELIMITED BY SIZE INTO CITY-STATE-RECORD
+           WRITE CITY-STATE-RECORD
+           MOVE 1 TO I
+           PERFORM UNTIL I > NUM-CITIZENS
+               STRING C-NAME(I) " " C-HAPPINESS(I) " " C-HEALTH(I)
+                   DELIMITED BY SIZE INTO CITY-STATE-RECORD
+               WRITE CITY-STATE-RECORD
+               ADD 1 TO I
+           END-PERFORM
+           MOVE 1 TO I
+           PERFORM UNTIL I > NUM-VEHICLES
+               STRING V-TYPE(I) " " V-SPEED(I) " " V-FUEL(I)
+                   DELIMITED BY SIZE INTO CITY-STATE-RECORD
+               WRITE CITY-STATE-RECORD
+               ADD 1 TO I
+           END-PERFORM
+           MOVE 1 TO I
+           PERFORM UNTIL I > NUM-BUILDINGS
+               STRING B-TYPE(I) " " B-ENERGY(I) " " B-OCCUPANCY(I)
+                   DELIMITED BY SIZE INTO CITY-STATE-RECORD
+               WRITE CITY-STATE-RECORD
+               ADD 1 TO I
+           END-PERFORM
+           CLOSE CITY-STATE-FILE
+           .
 
        SIMULATION-LOOP.
            ADD 1 TO STEP-COUNT
@@ -96,36 +386,107 @@
            PERFORM DISPLAY-STEP
            .
 
+      *-----------------------------------------------------------*
+      * Cycle every citizen through the original 3-citizen        *
+      * happiness/health pattern so a city data file of any size  *
+      * is covered instead of only citizens 1-3.                  *
+      *-----------------------------------------------------------*
        UPDATE-CITIZENS.
-           SUBTRACT 1 FROM C-HAPPINESS(1)
-           ADD 1 TO C-HEALTH(2)
-           SUBTRACT 2 FROM C-HAPPINESS(3)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-CITIZENS
+               EVALUATE FUNCTION MOD(I 3)
+                   WHEN 1
+                       SUBTRACT 1 FROM C-HAPPINESS(I)
+                   WHEN 2
+                       ADD 1 TO C-HEALTH(I)
+                   WHEN OTHER
+                       SUBTRACT 2 FROM C-HAPPINESS(I)
+               END-EVALUATE
+           END-PERFORM
            .
 
+      *-----------------------------------------------------------*
+      * Burn fuel for every vehicle on the road. A vehicle that    *
+      * drops below MIN-FUEL goes to the shop instead of running   *
+      * toward negative fuel -- it comes back topped off and does  *
+      * not add to CITY-POLLUTION on the step it is serviced.      *
+      *-----------------------------------------------------------*
        UPDATE-VEHICLES.
-           SUBTRACT 5 FROM V-FUEL(1)
-           SUBTRACT 3 FROM V-FUEL(2)
-           SUBTRACT 2 FROM V-FUEL(3)
-           ADD 2 TO CITY-POLLUTION
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-VEHICLES
+               IF V-FUEL(I) < MIN-FUEL
+                   MOVE MAX-FUEL TO V-FUEL(I)
+                   DISPLAY "Vehicle " V-TYPE(I)
+                       " refueled and serviced"
+               ELSE
+                   SUBTRACT FUEL-BURN-RATE FROM V-FUEL(I)
+                   ADD 2 TO CITY-POLLUTION
+               END-IF
+           END-PERFORM
            .
 
        UPDATE-BUILDINGS.
-           ADD B-ENERGY(1) B-ENERGY(2) B-ENERGY(3) B-ENERGY(4) TO CITY-ENERGY
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-BUILDINGS
+               ADD B-ENERGY(I) TO CITY-ENERGY
+           END-PERFORM
            ADD 3 TO CITY-POLLUTION
            .
 
        CALCULATE-CITY-STATS.
-           IF CITY-POLLUTION > 50
+           IF CITY-POLLUTION > POLLUTION-LIMIT
                DISPLAY "⚠️ Pollution is critical!"
+               STRING TODAY-STAMP " STEP=" STEP-COUNT
+                      " EVENT=POLLUTION-CRITICAL"
+                      " POLLUTION=" CITY-POLLUTION
+                      DELIMITED BY SIZE INTO CITY-EVENTS-RECORD
+               WRITE CITY-EVENTS-RECORD
+               MOVE SPACES TO OPERATOR-ALERT-RECORD
+               MOVE "URBANFLUX" TO OA-SOURCE
+               MOVE TODAY-STAMP TO OA-DATE
+               MOVE STEP-COUNT TO OA-STEP
+               MOVE "CRITICAL" TO OA-SEVERITY
+               STRING "POLLUTION-CRITICAL=" CITY-POLLUTION
+                      DELIMITED BY SIZE INTO OA-TEXT
+               PERFORM LOG-OPERATOR-ALERT
            END-IF
-           IF CITY-ENERGY < 50
+           IF CITY-ENERGY < ENERGY-LIMIT
                DISPLAY "⚡ Energy shortage!"
+               STRING TODAY-STAMP " STEP=" STEP-COUNT
+                      " EVENT=ENERGY-SHORTAGE"
+                      " ENERGY=" CITY-ENERGY
+                      DELIMITED BY SIZE INTO CITY-EVENTS-RECORD
+               WRITE CITY-EVENTS-RECORD
+               MOVE SPACES TO OPERATOR-ALERT-RECORD
+               MOVE "URBANFLUX" TO OA-SOURCE
+               MOVE TODAY-STAMP TO OA-DATE
+               MOVE STEP-COUNT TO OA-STEP
+               MOVE "CRITICAL" TO OA-SEVERITY
+               STRING "ENERGY-SHORTAGE=" CITY-ENERGY
+                      DELIMITED BY SIZE INTO OA-TEXT
+               PERFORM LOG-OPERATOR-ALERT
+           END-IF
+           .
+
+      *-----------------------------------------------------------*
+      * Append-only: opened once at startup, closed at STOP RUN,  *
+      * shared with HEALTHFLUX, ECOLEDGER and HEALTHFLUXDASH so   *
+      * an operator can tail one OPSALERT file instead of four.   *
+      *-----------------------------------------------------------*
+       OPEN-OPERATOR-ALERTS.
+           OPEN EXTEND OPERATOR-ALERT-FILE
+           IF OPALERT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT OPERATOR-ALERT-FILE
            END-IF
            .
 
+       LOG-OPERATOR-ALERT.
+           WRITE OPERATOR-ALERT-RECORD
+           .
+
        DISPLAY-STEP.
            DISPLAY "Step " STEP-COUNT
            DISPLAY "City Energy: " CITY-ENERGY
            DISPLAY "City Pollution: " CITY-POLLUTION
-           DISPLAY "Citizen Happiness: " C-HAPPINESS(1) "," C-HAPPINESS(2) "," C-HAPPINESS(3)
-           .
\ No newline at end of file
+           DISPLAY "Citizen Happiness: "
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-CITIZENS
+               DISPLAY "  " C-NAME(I) ": " C-HAPPINESS(I)
+           END-PERFORM
+           .
